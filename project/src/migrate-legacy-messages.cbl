@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. migrate-legacy-messages.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-MESSAGE-BOARD-FILE ASSIGN TO "message-board.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+               05 RC-MESSAGE-ID-NUM PIC 9(3).
+               05 RC-MESSAGE-TITLE PIC X(60).
+               05 RC-MESSAGE-BODY PIC X(300).
+
+           FD F-MESSAGE-BOARD-FILE.
+           01 MESSAGE-BOARD-RECORD.
+               05 MB-ID PIC 999.
+               05 MB-PARENT-ID PIC 999.
+               05 MB-TITLE PIC X(50).
+               05 MB-CONTENT PIC X(300).
+               05 MB-USERNAME PIC X(16).
+               05 MB-DELETED PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-NUM-FILE-LINES PIC 999.
+           01 WS-MIGRATED-COUNT PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+           CALL 'number-of-file-lines' USING WS-NUM-FILE-LINES.
+
+           OPEN INPUT F-MESSAGES-FILE.
+           OPEN EXTEND F-MESSAGE-BOARD-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGES-FILE
+                   NOT AT END
+                       ADD 1 TO WS-NUM-FILE-LINES
+                       ADD 1 TO WS-MIGRATED-COUNT
+                       MOVE WS-NUM-FILE-LINES TO MB-ID
+                       MOVE 0 TO MB-PARENT-ID
+                       MOVE RC-MESSAGE-TITLE(1:50) TO MB-TITLE
+                       MOVE RC-MESSAGE-BODY TO MB-CONTENT
+                       MOVE "LEGACY" TO MB-USERNAME
+                       MOVE "N" TO MB-DELETED
+                       WRITE MESSAGE-BOARD-RECORD
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-MESSAGES-FILE.
+           CLOSE F-MESSAGE-BOARD-FILE.
+
+           DISPLAY "Migrated " WS-MIGRATED-COUNT
+               " legacy message(s) into message-board.dat".
+
+           GOBACK.
