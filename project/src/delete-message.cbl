@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delete-message.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGE-BOARD-FILE ASSIGN TO "message-board.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGE-BOARD-FILE.
+           01 MESSAGE-BOARD-RECORD.
+               05 MB-ID PIC 999.
+               05 MB-PARENT-ID PIC 999.
+               05 MB-TITLE PIC X(50).
+               05 MB-CONTENT PIC X(300).
+               05 MB-USERNAME PIC X(16).
+               05 MB-DELETED PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-MSG-ID PIC 999.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-MSG-ID LS-USERNAME.
+
+           OPEN I-O F-MESSAGE-BOARD-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGE-BOARD-FILE
+                   NOT AT END
+                       IF LS-MSG-ID = MB-ID
+                           AND LS-USERNAME = MB-USERNAME
+                           MOVE "Y" TO MB-DELETED
+                           REWRITE MESSAGE-BOARD-RECORD
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-MESSAGE-BOARD-FILE.
+
+           GOBACK.
