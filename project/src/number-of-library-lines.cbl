@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. number-of-library-lines.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-LIBRARY-FILE ASSIGN TO "library.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LIBRARY-FILE.
+           01 LIBRARY.
+               05 BOOK-AUTHOR PIC X(12).
+               05 BOOK-TITLE PIC X(31).
+               05 BOOK-BODY PIC X(500).
+               05 BOOK-STATUS PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-NUM-LINES PIC 999.
+
+       PROCEDURE DIVISION USING LS-NUM-LINES.
+
+           MOVE 0 TO LS-NUM-LINES.
+           OPEN INPUT F-LIBRARY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LIBRARY-FILE
+                   NOT AT END
+                       ADD 1 TO LS-NUM-LINES
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-LIBRARY-FILE.
+
+           GOBACK.
