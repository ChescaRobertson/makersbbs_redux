@@ -14,29 +14,33 @@
                05 BOOK-AUTHOR PIC X(12).
                05 BOOK-TITLE PIC X(31).
                05 BOOK-BODY PIC X(500).
+               05 BOOK-STATUS PIC X(8).
 
       
            WORKING-STORAGE SECTION.
            01 COUNTER UNSIGNED-INT.
            01 WS-FILE-IS-ENDED UNSIGNED-INT.
            01 LIBRARY-NUM UNSIGNED-INT.
-  
+           01 WS-COUNTER-DISPLAY PIC Z9.
+
 
            LINKAGE SECTION.
+           01 LS-NUM-LINES PIC 999.
            01 LS-BOOKS.
-               05 LS-BOOK OCCURS 100 TIMES
+               05 LS-BOOK OCCURS 10 TO 999 TIMES DEPENDING ON
+               LS-NUM-LINES
                ASCENDING KEY IS LS-BOOK-AUTHOR-NAME
                INDEXED BY LS-BOOK-IDX.
                    10 LS-BOOK-AUTHOR-NAME PIC X(12).
                    10 LS-BOOK-TITLE PIC X(31).
                    10 LS-BODY PIC X(500).
            01 LS-LIBRARY-DISPLAY-MESSAGE PIC X(40).
-           01 LS-OFFSET UNSIGNED-INT. 
+           01 LS-OFFSET UNSIGNED-INT.
            01 PAGE-NUM PIC 99.
-           
-           
-           PROCEDURE DIVISION USING LS-BOOKS LS-LIBRARY-DISPLAY-MESSAGE
-           LS-OFFSET PAGE-NUM.
+
+
+           PROCEDURE DIVISION USING LS-NUM-LINES LS-BOOKS
+           LS-LIBRARY-DISPLAY-MESSAGE LS-OFFSET PAGE-NUM.
 
            SET COUNTER TO 0.
            OPEN INPUT F-LIBRARY-FILE.
@@ -44,20 +48,36 @@
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-LIBRARY-FILE
                    NOT AT END
-                       ADD 1 TO COUNTER
-                       MOVE BOOK-AUTHOR 
-                       TO LS-BOOK-AUTHOR-NAME(COUNTER)
-                       MOVE BOOK-TITLE
-                       TO LS-BOOK-TITLE(COUNTER)
-                       MOVE BOOK-BODY TO
-                       LS-BODY(COUNTER)
+                       IF BOOK-STATUS NOT = "RETIRED"
+                           ADD 1 TO COUNTER
+                           MOVE BOOK-AUTHOR
+                           TO LS-BOOK-AUTHOR-NAME(COUNTER)
+                           MOVE BOOK-TITLE
+                           TO LS-BOOK-TITLE(COUNTER)
+                           MOVE BOOK-BODY TO
+                           LS-BODY(COUNTER)
+                       END-IF
                    AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                        MOVE COUNTER TO LS-OFFSET
-                       MOVE 1 TO PAGE-NUM
                        MOVE 1 TO LIBRARY-NUM
-                       MOVE "Here are the last 5 books" TO 
-                       LS-LIBRARY-DISPLAY-MESSAGE
+                       MOVE COUNTER TO WS-COUNTER-DISPLAY
+                       IF COUNTER = 0
+                           MOVE 0 TO PAGE-NUM
+                           MOVE "The library has no books yet" TO
+                               LS-LIBRARY-DISPLAY-MESSAGE
+                       ELSE IF COUNTER < 5
+                           MOVE 1 TO PAGE-NUM
+                           STRING "Here are all " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-COUNTER-DISPLAY)
+                                   DELIMITED BY SIZE
+                               " books" DELIMITED BY SIZE
+                               INTO LS-LIBRARY-DISPLAY-MESSAGE
+                       ELSE
+                           MOVE 1 TO PAGE-NUM
+                           MOVE "Here are the last 5 books" TO
+                               LS-LIBRARY-DISPLAY-MESSAGE
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE F-LIBRARY-FILE.
