@@ -22,6 +22,7 @@
                05 ABOUT-AUTHOR PIC X(12).
                05 ABOUT-TITLE PIC X(31).
                05 ABOUT-BODY PIC X(500).
+               05 ABOUT-STATUS PIC X(8).
                 
            WORKING-STORAGE SECTION.
 
@@ -42,8 +43,10 @@
            
             *>-------- About Page Variables ---------
            01 ABOUT-PAGE-CHOICE PIC X(2).
-           01 WS-ABOUT. 
-               05 WS-ABOUTS OCCURS 100 TIMES 
+           01 WS-NUM-ABOUT-LINES PIC 999.
+           01 WS-ABOUT.
+               05 WS-ABOUTS OCCURS 10 TO 999 TIMES DEPENDING ON
+               WS-NUM-ABOUT-LINES
                ASCENDING KEY IS WS-ABOUT-AUTHOR
                INDEXED BY ABOUT-IDX.
                    10 WS-ABOUT-AUTHOR PIC X(12).
@@ -395,15 +398,18 @@
            DISPLAY CONNECTED-SCREEN.
 
        0470-ABOUT-PAGE-TABLE.
-           SET COUNTER TO 0. 
+           SET COUNTER TO 0.
+           CALL 'number-of-about-lines' USING WS-NUM-ABOUT-LINES.
            OPEN INPUT F-ABOUT-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-ABOUT-FILE
                    NOT AT END
-                       ADD 1 TO COUNTER
-                       MOVE ABOUT-TITLE TO WS-ABOUT-TITLE(COUNTER)
-                       MOVE ABOUT-BODY TO WS-ABOUT-BODY(COUNTER)
+                       IF ABOUT-STATUS NOT = "RETIRED"
+                           ADD 1 TO COUNTER
+                           MOVE ABOUT-TITLE TO WS-ABOUT-TITLE(COUNTER)
+                           MOVE ABOUT-BODY TO WS-ABOUT-BODY(COUNTER)
+                       END-IF
                    AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                        MOVE COUNTER TO ABOUT-OFFSET
@@ -456,9 +462,11 @@
            PERFORM 0500-TIME-AND-DATE.
            INITIALIZE ABOUT-PAGE-READ-CHOICE.
            IF ABOUT-NUM = 1 OR 2 OR 3 OR 4 OR 5
-               MOVE DISPLAY-TITLE(ABOUT-OFFSET ABOUT-NUM WS-ABOUT) 
+               MOVE DISPLAY-TITLE(ABOUT-OFFSET ABOUT-NUM
+               WS-NUM-ABOUT-LINES WS-ABOUT)
                TO ABOUT-TITLE-READ
-               MOVE DISPLAY-BODY(ABOUT-OFFSET ABOUT-NUM WS-ABOUT)
+               MOVE DISPLAY-BODY(ABOUT-OFFSET ABOUT-NUM
+               WS-NUM-ABOUT-LINES WS-ABOUT)
                TO WS-ABOUT-BODY-SEGMENTS
            END-IF.
            DISPLAY ABOUT-PAGE-READ-SCREEN.
