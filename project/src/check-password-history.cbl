@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+           FUNCTION-ID. CHECK-PASSWORD-HISTORY.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT section.
+           FILE-CONTROL.
+           SELECT F-PWORD-HISTORY-FILE ASSIGN TO 'password-history.dat'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PWORD-HISTORY-FILE.
+           01 PWORD-HISTORY.
+              05 PH-USERNAME PIC X(16).
+              05 PH-PASSWORD-1 PIC X(20).
+              05 PH-PASSWORD-2 PIC X(20).
+              05 PH-PASSWORD-3 PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-NEW-PASSWORD PIC X(20).
+           01 LS-RESULT PIC X(5).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-NEW-PASSWORD
+           RETURNING LS-RESULT.
+
+           MOVE "PASS" TO LS-RESULT.
+
+           OPEN INPUT F-PWORD-HISTORY-FILE
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PWORD-HISTORY-FILE
+               NOT AT END
+                   IF LS-USERNAME = PH-USERNAME
+                       IF LS-NEW-PASSWORD = PH-PASSWORD-1
+                       OR LS-NEW-PASSWORD = PH-PASSWORD-2
+                       OR LS-NEW-PASSWORD = PH-PASSWORD-3
+                           MOVE "FAIL" TO LS-RESULT
+                       END-IF
+                   END-IF
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-PWORD-HISTORY-FILE.
+
+           END FUNCTION CHECK-PASSWORD-HISTORY.
