@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. REPLACE-LETTER.
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+           01 WS-IDX PIC 99.
+
+           LINKAGE SECTION.
+           01 LS-WORD PIC X(20).
+           01 RESULT-WORD PIC X(20).
+
+       PROCEDURE DIVISION USING LS-WORD RETURNING RESULT-WORD.
+
+           MOVE LS-WORD TO RESULT-WORD.
+           MOVE 1 TO WS-IDX.
+           PERFORM UNTIL WS-IDX > 20
+               IF RESULT-WORD(WS-IDX:1) NOT = SPACE
+                   MOVE '*' TO RESULT-WORD(WS-IDX:1)
+               END-IF
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+           END FUNCTION REPLACE-LETTER.
