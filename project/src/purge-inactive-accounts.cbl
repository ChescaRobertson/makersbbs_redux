@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. purge-inactive-accounts.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-ARCHIVE-FILE ASSIGN TO "archive-users.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+              05 FILLER PIC X VALUE X'0A'.
+
+           FD F-ARCHIVE-FILE.
+           01 ARCHIVE-RECORD.
+              05 ARCH-USERNAME PIC X(16).
+              05 ARCH-USER-ACNT-NUM PIC X(8).
+              05 ARCH-USER-CREDIT PIC 999.
+              05 ARCH-USER-LOCATION PIC X(20).
+              05 ARCH-LAST-ACTIVITY PIC X(8).
+              05 ARCH-DATE-ARCHIVED PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TODAY PIC 9(8).
+           01 WS-LAST-ACTIVITY-NUM PIC 9(8).
+           01 WS-DAYS-INACTIVE PIC S9(8).
+           01 WS-INACTIVITY-THRESHOLD-DAYS PIC 9(4) VALUE 90.
+           01 WS-ARCHIVED-COUNT PIC 999 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-PURGE-STATUS-MESSAGE PIC X(30).
+
+       PROCEDURE DIVISION USING LS-PURGE-STATUS-MESSAGE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE 0 TO WS-ARCHIVED-COUNT.
+
+           OPEN I-O F-USERS-FILE.
+           MOVE 0 TO WS-USER-FILE-IS-ENDED.
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                   NOT AT END
+                       IF USER-ARCHIVED NOT = "Y"
+                           PERFORM 0010-CHECK-INACTIVE
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+           MOVE "PURGE SWEEP COMPLETE" TO LS-PURGE-STATUS-MESSAGE.
+
+       0010-CHECK-INACTIVE.
+           IF USER-LAST-ACTIVITY = SPACES
+           OR USER-LAST-ACTIVITY = LOW-VALUES
+               PERFORM 0020-ARCHIVE-ACCOUNT
+           ELSE
+               MOVE USER-LAST-ACTIVITY TO WS-LAST-ACTIVITY-NUM
+               COMPUTE WS-DAYS-INACTIVE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-NUM)
+               IF WS-DAYS-INACTIVE > WS-INACTIVITY-THRESHOLD-DAYS
+                   PERFORM 0020-ARCHIVE-ACCOUNT
+               END-IF
+           END-IF.
+
+       0020-ARCHIVE-ACCOUNT.
+           OPEN EXTEND F-ARCHIVE-FILE.
+           MOVE USERNAME TO ARCH-USERNAME.
+           MOVE USER-ACNT-NUM TO ARCH-USER-ACNT-NUM.
+           MOVE USER-CREDIT TO ARCH-USER-CREDIT.
+           MOVE USER-LOCATION TO ARCH-USER-LOCATION.
+           MOVE USER-LAST-ACTIVITY TO ARCH-LAST-ACTIVITY.
+           MOVE WS-TODAY TO ARCH-DATE-ARCHIVED.
+           WRITE ARCHIVE-RECORD.
+           CLOSE F-ARCHIVE-FILE.
+
+           MOVE "Y" TO USER-ARCHIVED.
+           REWRITE USERS FROM USERS.
+           ADD 1 TO WS-ARCHIVED-COUNT.
