@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-price.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-PRICING-FILE ASSIGN TO "pricing.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICING-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRICING-FILE.
+           01 PRICING.
+               05 PRICE-KEY PIC X(20).
+               05 PRICE-LABEL PIC X(30).
+               05 PRICE-AMOUNT PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-PRICING-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-PRICE-KEY PIC X(20).
+           01 LS-PRICE-AMOUNT PIC 999.
+
+       PROCEDURE DIVISION USING LS-PRICE-KEY, LS-PRICE-AMOUNT.
+
+           OPEN INPUT F-PRICING-FILE.
+           IF WS-PRICING-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-PRICING-FILE
+                       NOT AT END
+                           IF PRICE-KEY = LS-PRICE-KEY
+                               MOVE PRICE-AMOUNT TO LS-PRICE-AMOUNT
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-PRICING-FILE
+           END-IF.
+
+           GOBACK.
