@@ -4,21 +4,25 @@
        DATA DIVISION.
 
            WORKING-STORAGE SECTION.
-           01 COUNTER PIC 9. 
+           01 COUNTER PIC 9.
            01 WS-ACCOUNT PIC X(8).
-           01 WS-LENGTH PIC 99. 
+           01 WS-LENGTH PIC 99.
+           01 WS-CHECK-SUM PIC 99.
+           01 WS-CHECK-DIGIT PIC 9.
+           01 WS-EXPECTED-CHECK-DIGIT PIC 9.
+
 
-           
            LINKAGE SECTION.
            01 LS-ACCOUNT-NUM PIC X(8).
            01 LS-ERR-MSG PIC X(50).
            01 LS-RAISE-ERROR PIC 9. 
            
            
-       PROCEDURE DIVISION USING LS-ACCOUNT-NUM LS-ERR-MSG 
-       LS-RAISE-ERROR. 
-           
-           MOVE LS-ACCOUNT-NUM TO WS-ACCOUNT. 
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUM LS-ERR-MSG
+           LS-RAISE-ERROR.
+
+           MOVE 0 TO LS-RAISE-ERROR.
+           MOVE LS-ACCOUNT-NUM TO WS-ACCOUNT.
            
            INSPECT WS-ACCOUNT REPLACING ALL '0' BY '*'.
            INSPECT WS-ACCOUNT REPLACING ALL '1' BY '*'.
@@ -34,14 +38,39 @@
            MOVE 1 TO COUNTER.
            MOVE 0 TO WS-LENGTH.
            PERFORM UNTIL COUNTER = 9
-             IF '*' EQUALS WS-ACCOUNT(COUNTER:1) 
+             IF WS-ACCOUNT(COUNTER:1) = '*'
               THEN ADD 1 TO WS-LENGTH
              END-IF
              ADD 1 TO COUNTER
            END-PERFORM.
 
-           IF WS-LENGTH < 8 
+           IF WS-LENGTH < 8
                MOVE "INVALID BANK DETAILS" TO LS-ERR-MSG
                ADD 1 TO LS-RAISE-ERROR
-           END-IF. 
-           
\ No newline at end of file
+           ELSE
+               MOVE 0 TO WS-CHECK-SUM
+               MOVE LS-ACCOUNT-NUM(1:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 7
+               MOVE LS-ACCOUNT-NUM(2:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 6
+               MOVE LS-ACCOUNT-NUM(3:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 5
+               MOVE LS-ACCOUNT-NUM(4:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 4
+               MOVE LS-ACCOUNT-NUM(5:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 3
+               MOVE LS-ACCOUNT-NUM(6:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 2
+               MOVE LS-ACCOUNT-NUM(7:1) TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM + WS-CHECK-DIGIT * 1
+
+               COMPUTE WS-EXPECTED-CHECK-DIGIT =
+                 FUNCTION MOD(WS-CHECK-SUM, 10)
+               MOVE LS-ACCOUNT-NUM(8:1) TO WS-CHECK-DIGIT
+
+               IF WS-CHECK-DIGIT NOT = WS-EXPECTED-CHECK-DIGIT
+                   MOVE "INVALID BANK DETAILS, CHECKSUM FAILED" TO
+                     LS-ERR-MSG
+                   ADD 1 TO LS-RAISE-ERROR
+               END-IF
+           END-IF.
