@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. init-login-attempts.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-LOGIN-ATTEMPTS-FILE ASSIGN TO "login-attempts.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-ATTEMPTS-FILE.
+           01 LOGIN-ATTEMPT.
+              05 LA-USERNAME PIC X(16).
+              05 LA-FAIL-COUNT PIC 99.
+              05 LA-LOCKED-DATE PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+
+           OPEN EXTEND F-LOGIN-ATTEMPTS-FILE.
+               MOVE LS-USERNAME TO LA-USERNAME.
+               MOVE 0 TO LA-FAIL-COUNT.
+               MOVE SPACES TO LA-LOCKED-DATE.
+               WRITE LOGIN-ATTEMPT
+               END-WRITE.
+
+           CLOSE F-LOGIN-ATTEMPTS-FILE.
