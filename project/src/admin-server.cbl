@@ -2,6 +2,9 @@
        PROGRAM-ID. admin-server.
 
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+              FUNCTION CHECK-ADMIN-LOGIN-LOCKOUT.
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
@@ -12,7 +15,41 @@
                   ORGANIZATION IS SEQUENTIAL.
 
              SELECT F-ADMIN-FILE ASSIGN TO 'admins.dat'
-                 ORGANIZATION IS LINE SEQUENTIAL. 
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-AUDIT-FILE ASSIGN TO 'audit-trail.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-ACCOUNT-CHANGES-FILE ASSIGN TO
+                 'account-changes.dat'
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT F-PASSWORD-RESETS-FILE ASSIGN TO
+                 'password-resets.dat'
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT F-ABOUT-FILE ASSIGN TO 'about-page.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-LIBRARY-FILE ASSIGN TO 'library.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-BATCH-CONTROL-FILE ASSIGN TO
+                 'bank-stmt-batch-control.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BCTL-STATUS.
+
+             SELECT F-PRICING-FILE ASSIGN TO 'pricing.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PRICING-STATUS.
+
+             SELECT F-MOTD-FILE ASSIGN TO 'motd.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-MOTD-STATUS.
+
+             SELECT F-EXCEPTIONS-FILE ASSIGN TO 'trans-exceptions.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -22,7 +59,12 @@
               05 USER-PASSWORD PIC X(20).  
               05 USER-ACNT-NUM PIC X(8). 
               05 FILLER PIC XX VALUE SPACES. 
-              05 USER-CREDIT PIC 999. 
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
               05 FILLER PIC X VALUE X'0A'.
 
            FD F-TRANSACTIONS-FILE.
@@ -39,9 +81,72 @@
                05 FILLER PIC X VALUE X'0A'.
 
            FD F-ADMIN-FILE.
-           01 ADMINS. 
+           01 ADMINS.
                05 ADMIN PIC X(16).
                05 ADMIN-PWORD PIC X(20).
+               05 ADMIN-STATUS PIC X(10).
+
+           FD F-AUDIT-FILE.
+           01 AUDIT-ENTRY.
+               05 AUDIT-ADMIN PIC X(16).
+               05 AUDIT-ACTION PIC X(12).
+               05 AUDIT-ACCOUNT PIC X(8).
+               05 AUDIT-AMOUNT PIC 999.
+               05 AUDIT-DATE PIC X(10).
+
+           FD F-ACCOUNT-CHANGES-FILE.
+           01 ACCOUNT-CHANGE.
+               05 AC-USERNAME PIC X(16).
+               05 AC-OLD-ACCOUNT PIC X(8).
+               05 AC-NEW-ACCOUNT PIC X(8).
+               05 AC-DATE PIC X(10).
+               05 AC-STATUS PIC X(20).
+
+           FD F-PASSWORD-RESETS-FILE.
+           01 PASSWORD-RESET.
+               05 PR-USERNAME PIC X(16).
+               05 PR-ACNT-NUM PIC X(8).
+               05 PR-NEW-PASSWORD PIC X(20).
+               05 PR-DATE PIC X(10).
+               05 PR-STATUS PIC X(20).
+
+           FD F-ABOUT-FILE.
+           01 ABOUT-INFO.
+               05 ABOUT-AUTHOR PIC X(12).
+               05 ABOUT-TITLE PIC X(31).
+               05 ABOUT-BODY PIC X(500).
+               05 ABOUT-STATUS PIC X(8).
+
+           FD F-LIBRARY-FILE.
+           01 LIBRARY.
+               05 BOOK-AUTHOR PIC X(12).
+               05 BOOK-TITLE PIC X(31).
+               05 BOOK-BODY PIC X(500).
+               05 BOOK-STATUS PIC X(8).
+
+           FD F-BATCH-CONTROL-FILE.
+           01 BATCH-CONTROL-RECORD.
+               05 BCTL-IN-PROGRESS PIC X.
+               05 BCTL-LAST-RUN-TIMESTAMP PIC X(12).
+               05 BCTL-LAST-RUN-STATUS PIC X(30).
+
+           FD F-PRICING-FILE.
+           01 PRICING.
+               05 PRICE-KEY PIC X(20).
+               05 PRICE-LABEL PIC X(30).
+               05 PRICE-AMOUNT PIC 999.
+
+           FD F-MOTD-FILE.
+           01 MOTD-RECORD.
+               05 MOTD-TEXT PIC X(60).
+               05 MOTD-SET-DATE PIC X(10).
+               05 MOTD-SET-BY PIC X(16).
+
+           FD F-EXCEPTIONS-FILE.
+           01 EXCEPTION-RECORD.
+               05 EXC-USERNAME PIC X(16).
+               05 EXC-BANK-ACCOUNT PIC X(10).
+               05 EXC-DATE-FIRST-SEEN PIC X(8).
 
            WORKING-STORAGE SECTION.
 
@@ -82,11 +187,44 @@
            01 NEW-ADMIN-PASSWORD PIC X(20).
 
            01 WS-ADMINS.
-               05 WS-ADMIN OCCURS 10 TIMES
+               05 WS-ADMIN OCCURS 50 TIMES
                ASCENDING KEY IS WS-ADMIN-NAME
                INDEXED BY ADMIN-IDX.
-                   10 WS-ADMIN-NAME PIC X(16).    
+                   10 WS-ADMIN-NAME PIC X(16).
                    10 WS-ADMIN-PWORD PIC X(20).
+                   10 WS-ADMIN-STATUS PIC X(10).
+
+           01 ROSTER-RESOLVE-SEQ-ENTRY PIC 99.
+           01 ROSTER-RESOLVE-DECISION PIC X.
+           01 ROSTER-RESULT-MESSAGE PIC X(40).
+           01 ROSTER-CHOICE PIC X.
+           01 WS-ROSTER-COUNT PIC 99.
+           01 WS-ROSTER-START PIC 99 VALUE 1.
+           01 WS-ROSTER-PAGE-NUM PIC 99 VALUE 1.
+           01 WS-ROSTER-TABLE.
+               05 WS-ROSTER-ENTRY OCCURS 10 TIMES.
+                   10 WS-ROSTER-SEQ PIC 99.
+                   10 WS-ROSTER-NAME PIC X(16).
+                   10 WS-ROSTER-STATUS PIC X(10).
+
+           01 PRICE-RESOLVE-SEQ-ENTRY PIC 99.
+           01 PRICE-RESOLVE-AMOUNT PIC 999.
+           01 PRICE-RESULT-MESSAGE PIC X(40).
+           01 PRICE-CHOICE PIC X.
+           01 WS-PRICE-COUNT PIC 99.
+           01 WS-PRICE-CATALOG-COUNT PIC 99 VALUE 7.
+           01 WS-PRICE-CATALOG.
+               05 WS-PRICE-CATALOG-ENTRY OCCURS 7 TIMES
+               INDEXED BY WS-PRICE-CAT-IDX.
+                   10 WS-PRICE-CATALOG-KEY PIC X(20).
+                   10 WS-PRICE-CATALOG-LABEL PIC X(30).
+                   10 WS-PRICE-CATALOG-DEFAULT PIC 999.
+           01 WS-PRICE-TABLE.
+               05 WS-PRICE-ENTRY OCCURS 10 TIMES.
+                   10 WS-PRICE-SEQ PIC 99.
+                   10 WS-PRICE-KEY PIC X(20).
+                   10 WS-PRICE-LABEL PIC X(30).
+                   10 WS-PRICE-AMOUNT PIC 999.
 
       *     01 CREDIT-AMOUNT PIC 999.
            01 CAPS-PAID PIC 999.
@@ -97,9 +235,135 @@
            01 PROCESS-STATUS-MESSAGE PIC X(30).
            01 PAYMENT-STATUS-MESSAGE PIC X(30).
            01 BANK-STATEMENT-PROCESS-CHOICE PIC X.
+           01 WS-BCTL-STATUS PIC XX.
+           01 BANK-STMT-LAST-RUN-INFO PIC X(60).
+           01 WS-PRICING-STATUS PIC XX.
+           01 WS-MOTD-STATUS PIC XX.
+           01 MOTD-NEW-TEXT PIC X(60).
+           01 MOTD-CURRENT-TEXT PIC X(60).
+           01 MOTD-RESULT-MESSAGE PIC X(40).
+           01 MOTD-CHOICE PIC X.
+           01 SHIFT-REPORT-STATUS-MESSAGE PIC X(30).
+           01 SHIFT-REPORT-CHOICE PIC X.
+           01 PURGE-STATUS-MESSAGE PIC X(30).
+           01 PURGE-CHOICE PIC X.
+           01 SWEEP-STATUS-MESSAGE PIC X(30).
+           01 SWEEP-CHOICE PIC X.
+           01 EXPORT-FROM-DATE PIC X(8).
+           01 EXPORT-TO-DATE PIC X(8).
+           01 EXPORT-STATUS-MESSAGE PIC X(30).
+           01 EXPORT-CHOICE PIC X.
 
            01 FILE-BA-NUM PIC X(8).
 
+           01 WS-EXC-STATUS PIC XX.
+           01 WS-EXC-COUNT PIC 99.
+           01 WS-EXC-START PIC 999 VALUE 1.
+           01 WS-EXC-PAGE-NUM PIC 99 VALUE 1.
+           01 WS-EXC-IDX PIC 999.
+           01 WS-EXC-ALL-COUNT PIC 999 VALUE 0.
+           01 WS-EXC-ALL-TABLE.
+               05 WS-EXC-ALL-ENTRY OCCURS 200 TIMES.
+                   10 WS-EXC-ALL-USERNAME PIC X(16).
+                   10 WS-EXC-ALL-ACCOUNT PIC X(10).
+                   10 WS-EXC-ALL-DATE PIC X(8).
+           01 WS-EXC-TABLE.
+               05 WS-EXC-ENTRY OCCURS 10 TIMES.
+                   10 WS-EXC-SEQ PIC 99.
+                   10 WS-EXC-USERNAME PIC X(16).
+                   10 WS-EXC-ACCOUNT PIC X(10).
+                   10 WS-EXC-DATE PIC X(8).
+           01 EXC-RESULT-MESSAGE PIC X(40).
+           01 EXC-CHOICE PIC X.
+
+      *>----- Account Change Confirmation Variables -----
+           01 ACCOUNT-CHANGE-CHOICE PIC X.
+           01 WS-AC-COUNT PIC 99 VALUE 0.
+           01 WS-AC-TABLE.
+               05 WS-AC-ENTRY OCCURS 10 TIMES.
+                   10 WS-AC-USERNAME PIC X(16).
+                   10 WS-AC-OLD-ACCOUNT PIC X(8).
+                   10 WS-AC-NEW-ACCOUNT PIC X(8).
+                   10 WS-AC-DATE PIC X(10).
+                   10 WS-AC-PENDING-SEQ PIC 99.
+           01 WS-AC-PENDING-SEQ-COUNTER PIC 99 VALUE 0.
+           01 RESOLVE-SEQ-ENTRY PIC 99.
+           01 RESOLVE-DECISION PIC X.
+           01 RESOLVE-RESULT-MESSAGE PIC X(40).
+           01 WS-RESOLVE-MATCH-COUNT PIC 99 VALUE 0.
+
+      *>----- Password Reset Confirmation Variables -----
+           01 PASSWORD-RESET-CHOICE PIC X.
+           01 WS-PR-COUNT PIC 99 VALUE 0.
+           01 WS-PR-TABLE.
+               05 WS-PR-ENTRY OCCURS 10 TIMES.
+                   10 WS-PR-USERNAME PIC X(16).
+                   10 WS-PR-ACNT-NUM PIC X(8).
+                   10 WS-PR-DATE PIC X(10).
+                   10 WS-PR-PENDING-SEQ PIC 99.
+           01 WS-PR-PENDING-SEQ-COUNTER PIC 99 VALUE 0.
+           01 PR-RESOLVE-SEQ-ENTRY PIC 99.
+           01 PR-RESOLVE-DECISION PIC X.
+           01 PR-RESULT-MESSAGE PIC X(40).
+
+      *>----- About Page Maintenance Variables -----
+           01 ABOUT-MAINT-CHOICE PIC X.
+           01 ABOUT-RESOLVE-SEQ-ENTRY PIC 99.
+           01 ABOUT-ACTION PIC X.
+           01 ABOUT-RESULT-MESSAGE PIC X(40).
+           01 ABOUT-ADD-CHOICE PIC X.
+           01 WS-ABOUT-MAINT-COUNT PIC 99 VALUE 0.
+           01 WS-ABOUT-MAINT-TABLE.
+               05 WS-AM-ENTRY OCCURS 10 TIMES.
+                   10 WS-AM-SEQ PIC 99.
+                   10 WS-AM-AUTHOR PIC X(12).
+                   10 WS-AM-TITLE PIC X(31).
+                   10 WS-AM-STATUS PIC X(8).
+
+           01 NEW-ABOUT-AUTHOR PIC X(12).
+           01 NEW-ABOUT-TITLE PIC X(31).
+           01 NEW-ABOUT-BODY.
+               05 NEW-ABOUT-BODY-1 PIC X(100).
+               05 NEW-ABOUT-BODY-2 PIC X(100).
+               05 NEW-ABOUT-BODY-3 PIC X(100).
+               05 NEW-ABOUT-BODY-4 PIC X(100).
+               05 NEW-ABOUT-BODY-5 PIC X(100).
+
+      *>----- Library Catalog Maintenance Variables -----
+           01 LIBRARY-MAINT-CHOICE PIC X.
+           01 LIBRARY-RESOLVE-SEQ-ENTRY PIC 99.
+           01 LIBRARY-ACTION PIC X.
+           01 LIBRARY-RESULT-MESSAGE PIC X(40).
+           01 LIBRARY-ADD-CHOICE PIC X.
+           01 WS-LIBRARY-MAINT-COUNT PIC 99 VALUE 0.
+           01 WS-LIBRARY-MAINT-TABLE.
+               05 WS-LM-ENTRY OCCURS 10 TIMES.
+                   10 WS-LM-SEQ PIC 99.
+                   10 WS-LM-AUTHOR PIC X(12).
+                   10 WS-LM-TITLE PIC X(31).
+                   10 WS-LM-STATUS PIC X(8).
+
+           01 NEW-BOOK-AUTHOR PIC X(12).
+           01 NEW-BOOK-TITLE PIC X(31).
+           01 NEW-BOOK-BODY.
+               05 NEW-BOOK-BODY-1 PIC X(100).
+               05 NEW-BOOK-BODY-2 PIC X(100).
+               05 NEW-BOOK-BODY-3 PIC X(100).
+               05 NEW-BOOK-BODY-4 PIC X(100).
+               05 NEW-BOOK-BODY-5 PIC X(100).
+
+      *>----- Admin Approval Maintenance Variables -----
+           01 ADMIN-APPROVAL-CHOICE PIC X.
+           01 WS-AA-COUNT PIC 99 VALUE 0.
+           01 WS-AA-TABLE.
+               05 WS-AA-ENTRY OCCURS 10 TIMES.
+                   10 WS-AA-NAME PIC X(16).
+                   10 WS-AA-PENDING-SEQ PIC 99.
+           01 WS-AA-PENDING-SEQ-COUNTER PIC 99 VALUE 0.
+           01 AA-RESOLVE-SEQ-ENTRY PIC 99.
+           01 AA-RESOLVE-DECISION PIC X.
+           01 AA-RESULT-MESSAGE PIC X(40).
+
            SCREEN SECTION.
   
            01 CONNECTED-SCREEN.
@@ -335,11 +599,37 @@
                HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 25 COL 43 VALUE "(a) Add Admin        "
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 27 COL 43 VALUE "(l) Logout           "
+               05 LINE 27 COL 43 VALUE "(c) Account changes  "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 29 COL 43 VALUE "(m) About page content"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 31 COL 43 VALUE "(b) Library catalog  "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 33 COL 43 VALUE "(o) Overseer approvals"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 35 COL 43 VALUE "(r) Shift summary report"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 37 COL 43 VALUE "(i) Purge inactive accounts"
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 31 COL 43 VALUE "Pick: " HIGHLIGHT 
+               05 LINE 39 COL 43 VALUE "(d) Data integrity sweep"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 41 COL 43 VALUE "(e) Export accounting interface"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 43 COL 43 VALUE "(k) Password reset requests"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 45 COL 43 VALUE "(v) Manage overseers"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 47 COL 43 VALUE "(y) Credit pricing   "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 49 COL 43 VALUE "(w) Message of the day"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 51 COL 43 VALUE "(t) Transaction exceptions"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 53 COL 43 VALUE "(l) Logout           "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 55 COL 43 VALUE "Pick: " HIGHLIGHT
                FOREGROUND-COLOR IS 2.
-               05 ADMIN-CHOICE-FIELD LINE 31 COL 49 PIC X
+               05 ADMIN-CHOICE-FIELD LINE 55 COL 49 PIC X
                USING ADMIN-CHOICE.
 
            01 REGISTER-ADMIN-SCREEN.
@@ -373,8 +663,291 @@
                05 LINE 33 COLUMN 43 VALUE "Pick: "
                HIGHLIGHT FOREGROUND-COLOR IS 2.
                05 REGISTER-CHOICE-FIELD LINE 33 COLUMN 49 PIC X
-               USING REGISTER-CHOICE. 
-   
+               USING REGISTER-CHOICE.
+
+           01 ADMIN-ROSTER-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Overseer roster (10 per page
+      -        ")"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 14 COL 60 VALUE "Page "
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 14 COL 65 PIC 99 USING WS-ROSTER-PAGE-NUM
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE
+               "  #  Name             Status"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC Z9 USING WS-ROSTER-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 24 PIC X(16) USING WS-ROSTER-NAME(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 41 PIC X(10) USING WS-ROSTER-STATUS(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 PIC Z9 USING WS-ROSTER-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 24 PIC X(16) USING WS-ROSTER-NAME(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 41 PIC X(10) USING WS-ROSTER-STATUS(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-ROSTER-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(16) USING WS-ROSTER-NAME(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 41 PIC X(10) USING WS-ROSTER-STATUS(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-ROSTER-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(16) USING WS-ROSTER-NAME(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 41 PIC X(10) USING WS-ROSTER-STATUS(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-ROSTER-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(16) USING WS-ROSTER-NAME(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 41 PIC X(10) USING WS-ROSTER-STATUS(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-ROSTER-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(16) USING WS-ROSTER-NAME(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 41 PIC X(10) USING WS-ROSTER-STATUS(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-ROSTER-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(16) USING WS-ROSTER-NAME(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 41 PIC X(10) USING WS-ROSTER-STATUS(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-ROSTER-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(16) USING WS-ROSTER-NAME(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 41 PIC X(10) USING WS-ROSTER-STATUS(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-ROSTER-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(16) USING WS-ROSTER-NAME(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 41 PIC X(10) USING WS-ROSTER-STATUS(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-ROSTER-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(16) USING WS-ROSTER-NAME(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 41 PIC X(10) USING WS-ROSTER-STATUS(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 VALUE "Enter # and decision (d)eactiv
+      -        "ate, then Go back:"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 29 COL 20 PIC X(40) USING ROSTER-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 4.
+               05 LINE 31 COL 20 VALUE "#: " FOREGROUND-COLOR IS 2.
+               05 ROSTER-SEQ-FIELD LINE 31 COL 23 PIC 99
+                  USING ROSTER-RESOLVE-SEQ-ENTRY.
+               05 LINE 31 COL 30 VALUE "Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 ROSTER-DECISION-FIELD LINE 31 COL 40 PIC X
+                  USING ROSTER-RESOLVE-DECISION.
+               05 LINE 33 COL 20 VALUE "(n) Next page  (p) Prev page  (
+      -        "g) Go back" HIGHLIGHT
+                  FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "Pick: " HIGHLIGHT
+                  FOREGROUND-COLOR IS 2.
+               05 ROSTER-CHOICE-FIELD LINE 34 COL 26 PIC X
+                  USING ROSTER-CHOICE.
+
+           01 TRANS-EXCEPTIONS-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Unmatched payment exceptions (1
+      -        "0 per page)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 14 COL 60 VALUE "Page "
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 14 COL 65 PIC 99 USING WS-EXC-PAGE-NUM
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE
+               "  #  Username         Acct Num    First Seen"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC Z9 USING WS-EXC-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 24 PIC X(16) USING WS-EXC-USERNAME(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 53 PIC X(8) USING WS-EXC-DATE(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 PIC Z9 USING WS-EXC-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 24 PIC X(16) USING WS-EXC-USERNAME(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 53 PIC X(8) USING WS-EXC-DATE(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-EXC-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(16) USING WS-EXC-USERNAME(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 53 PIC X(8) USING WS-EXC-DATE(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-EXC-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(16) USING WS-EXC-USERNAME(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 53 PIC X(8) USING WS-EXC-DATE(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-EXC-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(16) USING WS-EXC-USERNAME(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 53 PIC X(8) USING WS-EXC-DATE(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-EXC-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(16) USING WS-EXC-USERNAME(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 53 PIC X(8) USING WS-EXC-DATE(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-EXC-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(16) USING WS-EXC-USERNAME(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 53 PIC X(8) USING WS-EXC-DATE(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-EXC-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(16) USING WS-EXC-USERNAME(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 53 PIC X(8) USING WS-EXC-DATE(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-EXC-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(16) USING WS-EXC-USERNAME(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 53 PIC X(8) USING WS-EXC-DATE(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-EXC-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(16) USING WS-EXC-USERNAME(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 41 PIC X(10) USING WS-EXC-ACCOUNT(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 53 PIC X(8) USING WS-EXC-DATE(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 29 COL 20 PIC X(40) USING EXC-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 4.
+               05 LINE 33 COL 20 VALUE "(n) Next page  (p) Prev page  (
+      -        "g) Go back" HIGHLIGHT
+                  FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "Pick: " HIGHLIGHT
+                  FOREGROUND-COLOR IS 2.
+               05 EXC-CHOICE-FIELD LINE 34 COL 26 PIC X
+                  USING EXC-CHOICE.
+
+           01 PRICING-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Credit pricing"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE
+               "  #  Item                            Cost"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC Z9 USING WS-PRICE-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 24 PIC X(30) USING WS-PRICE-LABEL(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 PIC Z9 USING WS-PRICE-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 24 PIC X(30) USING WS-PRICE-LABEL(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-PRICE-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(30) USING WS-PRICE-LABEL(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-PRICE-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(30) USING WS-PRICE-LABEL(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-PRICE-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(30) USING WS-PRICE-LABEL(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-PRICE-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(30) USING WS-PRICE-LABEL(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-PRICE-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(30) USING WS-PRICE-LABEL(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 56 PIC ZZ9 USING WS-PRICE-AMOUNT(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 VALUE "Enter # and new cost, then Go
+      -        " back:"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC X(40) USING PRICE-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 4.
+               05 LINE 28 COL 20 VALUE "#: " FOREGROUND-COLOR IS 2.
+               05 PRICE-SEQ-FIELD LINE 28 COL 23 PIC 99
+                  USING PRICE-RESOLVE-SEQ-ENTRY.
+               05 LINE 28 COL 30 VALUE "New cost: "
+                  FOREGROUND-COLOR IS 2.
+               05 PRICE-AMOUNT-FIELD LINE 28 COL 40 PIC 999
+                  USING PRICE-RESOLVE-AMOUNT.
+               05 LINE 30 COL 20 VALUE "(g) Go back" HIGHLIGHT
+                  FOREGROUND-COLOR IS 3.
+               05 LINE 31 COL 20 VALUE "Pick: " HIGHLIGHT
+                  FOREGROUND-COLOR IS 2.
+               05 PRICE-CHOICE-FIELD LINE 31 COL 26 PIC X
+                  USING PRICE-CHOICE.
+
+           01 MOTD-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Message of the day"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE "Current banner:"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC X(60) USING MOTD-CURRENT-TEXT
+                  HIGHLIGHT FOREGROUND-COLOR IS 5.
+               05 LINE 19 COL 20 VALUE "New banner (blank leaves it un
+      -        "changed):" FOREGROUND-COLOR IS 2.
+               05 MOTD-TEXT-FIELD LINE 20 COL 20 PIC X(60)
+                  USING MOTD-NEW-TEXT.
+               05 LINE 22 COL 20 PIC X(40) USING MOTD-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 4.
+               05 LINE 24 COL 20 VALUE "(g) Go back" HIGHLIGHT
+                  FOREGROUND-COLOR IS 3.
+               05 LINE 25 COL 20 VALUE "Pick: " HIGHLIGHT
+                  FOREGROUND-COLOR IS 2.
+               05 MOTD-CHOICE-FIELD LINE 25 COL 26 PIC X
+                  USING MOTD-CHOICE.
+
            01 PROCESS-PAYMENT-SCREEN.
                05 BLANK SCREEN.
               05 LINE 18 COL 43 VALUE "Please select from the below opti
@@ -431,6 +1004,8 @@
         
            01 BANK-STATEMENT-PROCESS-SCREEN.
                05 BLANK SCREEN.
+               05 LINE 16 COL 43 PIC X(60) USING BANK-STMT-LAST-RUN-INFO
+               FOREGROUND-COLOR IS 3.
                05 LINE 18 COL 43 VALUE "Select yes to process all transa
       -        "ctions" FOREGROUND-COLOR IS 2.
                05 LINE 20 COL 43 PIC X(30) USING PAYMENT-STATUS-MESSAGE
@@ -441,9 +1016,665 @@
                HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 28 COL 43 VALUE "Pick: "
                HIGHLIGHT FOREGROUND-COLOR IS 2.
-               05 BANK-STATEMENT-PROCESS-FIELD LINE 28 COL 49 PIC X 
+               05 BANK-STATEMENT-PROCESS-FIELD LINE 28 COL 49 PIC X
                USING BANK-STATEMENT-PROCESS-CHOICE.
-               
+
+           01 SHIFT-SUMMARY-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 18 COL 43 VALUE "Select yes to generate the end-o
+      -        "f-shift summary report" FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 43 PIC X(30) USING
+               SHIFT-REPORT-STATUS-MESSAGE
+               HIGHLIGHT FOREGROUND-COLOR IS 2 BLINK.
+               05 LINE 22 COL 43 VALUE "(y) Yes"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 24 COL 43 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 28 COL 43 VALUE "Pick: "
+               HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 SHIFT-REPORT-FIELD LINE 28 COL 49 PIC X
+               USING SHIFT-REPORT-CHOICE.
+
+           01 PURGE-INACTIVE-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 18 COL 43 VALUE "Select yes to sweep and archive
+      -        " inactive accounts" FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 43 PIC X(30) USING
+               PURGE-STATUS-MESSAGE
+               HIGHLIGHT FOREGROUND-COLOR IS 2 BLINK.
+               05 LINE 22 COL 43 VALUE "(y) Yes"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 24 COL 43 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 28 COL 43 VALUE "Pick: "
+               HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 PURGE-FIELD LINE 28 COL 49 PIC X
+               USING PURGE-CHOICE.
+
+           01 DATA-SWEEP-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 18 COL 43 VALUE "Select yes to run the duplicate
+      -        "/orphan data integrity sweep" FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 43 PIC X(30) USING
+               SWEEP-STATUS-MESSAGE
+               HIGHLIGHT FOREGROUND-COLOR IS 2 BLINK.
+               05 LINE 22 COL 43 VALUE "(y) Yes"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 24 COL 43 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 28 COL 43 VALUE "Pick: "
+               HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 SWEEP-FIELD LINE 28 COL 49 PIC X
+               USING SWEEP-CHOICE.
+
+           01 EXPORT-INTERFACE-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 18 COL 43 VALUE "Export posted transactions for
+      -        " accounting reconciliation" FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 43 VALUE "From date (YYYYMMDD): "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 EXPORT-FROM-FIELD LINE 20 COL 65 PIC X(8)
+               USING EXPORT-FROM-DATE.
+               05 LINE 21 COL 43 VALUE "To date (YYYYMMDD):   "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 EXPORT-TO-FIELD LINE 21 COL 65 PIC X(8)
+               USING EXPORT-TO-DATE.
+               05 LINE 23 COL 43 PIC X(30) USING
+               EXPORT-STATUS-MESSAGE
+               HIGHLIGHT FOREGROUND-COLOR IS 2 BLINK.
+               05 LINE 25 COL 43 VALUE "(y) Yes"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 27 COL 43 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 29 COL 43 VALUE "Pick: "
+               HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 EXPORT-FIELD LINE 29 COL 49 PIC X
+               USING EXPORT-CHOICE.
+
+           01 ACCOUNT-CHANGES-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 16 COL 20 VALUE "Pending account number changes
+      -        " (first 10 shown)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 VALUE
+               "  #  Username         Old Acct  New Acct  Date"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(16) USING WS-AC-USERNAME(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 61 PIC X(10) USING WS-AC-DATE(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(16) USING WS-AC-USERNAME(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 61 PIC X(10) USING WS-AC-DATE(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(16) USING WS-AC-USERNAME(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 61 PIC X(10) USING WS-AC-DATE(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(16) USING WS-AC-USERNAME(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 61 PIC X(10) USING WS-AC-DATE(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(16) USING WS-AC-USERNAME(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 61 PIC X(10) USING WS-AC-DATE(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(16) USING WS-AC-USERNAME(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 61 PIC X(10) USING WS-AC-DATE(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(16) USING WS-AC-USERNAME(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 61 PIC X(10) USING WS-AC-DATE(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(16) USING WS-AC-USERNAME(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 61 PIC X(10) USING WS-AC-DATE(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 24 PIC X(16) USING WS-AC-USERNAME(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 61 PIC X(10) USING WS-AC-DATE(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 PIC Z9 USING WS-AC-PENDING-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 24 PIC X(16) USING WS-AC-USERNAME(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 41 PIC X(8) USING WS-AC-OLD-ACCOUNT(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 51 PIC X(8) USING WS-AC-NEW-ACCOUNT(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 61 PIC X(10) USING WS-AC-DATE(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 30 COL 20 VALUE
+               "Enter # to resolve, or 0 to skip: "
+                  FOREGROUND-COLOR IS 2.
+               05 RESOLVE-SEQ-FIELD LINE 30 COL 56 PIC 99
+                  USING RESOLVE-SEQ-ENTRY.
+               05 LINE 31 COL 20 VALUE
+               "(a) Approve   (r) Reject   Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 RESOLVE-DECISION-FIELD LINE 31 COL 58 PIC X
+                  USING RESOLVE-DECISION.
+               05 LINE 32 COL 20 PIC X(40) USING RESOLVE-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 35 COL 20 VALUE "Pick: "
+                  FOREGROUND-COLOR IS 2.
+               05 ACCOUNT-CHANGES-FIELD LINE 35 COL 26 PIC X
+                  USING ACCOUNT-CHANGE-CHOICE.
+
+           01 PASSWORD-RESETS-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 16 COL 20 VALUE "Pending password reset request
+      -        "s (first 10 shown)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 VALUE
+               "  #  Username         Acct Num  Date"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(16) USING WS-PR-USERNAME(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 51 PIC X(10) USING WS-PR-DATE(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(16) USING WS-PR-USERNAME(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 51 PIC X(10) USING WS-PR-DATE(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(16) USING WS-PR-USERNAME(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 51 PIC X(10) USING WS-PR-DATE(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(16) USING WS-PR-USERNAME(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 51 PIC X(10) USING WS-PR-DATE(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(16) USING WS-PR-USERNAME(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 51 PIC X(10) USING WS-PR-DATE(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(16) USING WS-PR-USERNAME(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 51 PIC X(10) USING WS-PR-DATE(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(16) USING WS-PR-USERNAME(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 51 PIC X(10) USING WS-PR-DATE(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(16) USING WS-PR-USERNAME(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 51 PIC X(10) USING WS-PR-DATE(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 24 PIC X(16) USING WS-PR-USERNAME(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 51 PIC X(10) USING WS-PR-DATE(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 PIC Z9 USING WS-PR-PENDING-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 24 PIC X(16) USING WS-PR-USERNAME(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 41 PIC X(8) USING WS-PR-ACNT-NUM(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 51 PIC X(10) USING WS-PR-DATE(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 30 COL 20 VALUE
+               "Enter # to resolve, or 0 to skip: "
+                  FOREGROUND-COLOR IS 2.
+               05 PR-RESOLVE-SEQ-FIELD LINE 30 COL 56 PIC 99
+                  USING PR-RESOLVE-SEQ-ENTRY.
+               05 LINE 31 COL 20 VALUE
+               "(a) Approve   (r) Reject   Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 PR-RESOLVE-DECISION-FIELD LINE 31 COL 58 PIC X
+                  USING PR-RESOLVE-DECISION.
+               05 LINE 32 COL 20 PIC X(40) USING PR-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 35 COL 20 VALUE "Pick: "
+                  FOREGROUND-COLOR IS 2.
+               05 PASSWORD-RESETS-FIELD LINE 35 COL 26 PIC X
+                  USING PASSWORD-RESET-CHOICE.
+
+           01 ABOUT-MAINTENANCE-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "About page entries (first 10
+      -        " shown)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE
+               "  #  Author       Title                    Status"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC Z9 USING WS-AM-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 24 PIC X(12) USING WS-AM-AUTHOR(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 37 PIC X(31) USING WS-AM-TITLE(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 69 PIC X(8) USING WS-AM-STATUS(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 PIC Z9 USING WS-AM-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 24 PIC X(12) USING WS-AM-AUTHOR(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 37 PIC X(31) USING WS-AM-TITLE(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 69 PIC X(8) USING WS-AM-STATUS(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-AM-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(12) USING WS-AM-AUTHOR(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 37 PIC X(31) USING WS-AM-TITLE(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 69 PIC X(8) USING WS-AM-STATUS(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-AM-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(12) USING WS-AM-AUTHOR(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 37 PIC X(31) USING WS-AM-TITLE(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 69 PIC X(8) USING WS-AM-STATUS(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-AM-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(12) USING WS-AM-AUTHOR(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 37 PIC X(31) USING WS-AM-TITLE(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 69 PIC X(8) USING WS-AM-STATUS(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-AM-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(12) USING WS-AM-AUTHOR(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 37 PIC X(31) USING WS-AM-TITLE(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 69 PIC X(8) USING WS-AM-STATUS(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-AM-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(12) USING WS-AM-AUTHOR(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 37 PIC X(31) USING WS-AM-TITLE(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 69 PIC X(8) USING WS-AM-STATUS(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-AM-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(12) USING WS-AM-AUTHOR(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 37 PIC X(31) USING WS-AM-TITLE(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 69 PIC X(8) USING WS-AM-STATUS(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-AM-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(12) USING WS-AM-AUTHOR(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 37 PIC X(31) USING WS-AM-TITLE(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 69 PIC X(8) USING WS-AM-STATUS(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-AM-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(12) USING WS-AM-AUTHOR(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 37 PIC X(31) USING WS-AM-TITLE(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 69 PIC X(8) USING WS-AM-STATUS(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 VALUE
+               "Enter # to manage, or 0 to skip: "
+                  FOREGROUND-COLOR IS 2.
+               05 ABOUT-RESOLVE-SEQ-FIELD LINE 28 COL 54 PIC 99
+                  USING ABOUT-RESOLVE-SEQ-ENTRY.
+               05 LINE 29 COL 20 VALUE
+               "(e) Edit  (t) Retire  (v) Reactivate  Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 ABOUT-ACTION-FIELD LINE 29 COL 70 PIC X
+                  USING ABOUT-ACTION.
+               05 LINE 30 COL 20 PIC X(40) USING ABOUT-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 32 COL 20 VALUE "(n) New entry"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 33 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "Pick: "
+                  FOREGROUND-COLOR IS 2.
+               05 ABOUT-MAINTENANCE-FIELD LINE 34 COL 26 PIC X
+                  USING ABOUT-MAINT-CHOICE.
+
+           01 ABOUT-ADD-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "About page entry"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE "Author: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-AUTHOR-FIELD LINE 16 COL 29 PIC X(12)
+                  USING NEW-ABOUT-AUTHOR FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 VALUE "Title: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-TITLE-FIELD LINE 18 COL 29 PIC X(31)
+                  USING NEW-ABOUT-TITLE FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 VALUE "Body: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-BODY-1-FIELD LINE 21 COL 20 PIC X(100)
+                  USING NEW-ABOUT-BODY-1 FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-BODY-2-FIELD LINE 22 COL 20 PIC X(100)
+                  USING NEW-ABOUT-BODY-2 FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-BODY-3-FIELD LINE 23 COL 20 PIC X(100)
+                  USING NEW-ABOUT-BODY-3 FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-BODY-4-FIELD LINE 24 COL 20 PIC X(100)
+                  USING NEW-ABOUT-BODY-4 FOREGROUND-COLOR IS 2.
+               05 NEW-ABOUT-BODY-5-FIELD LINE 25 COL 20 PIC X(100)
+                  USING NEW-ABOUT-BODY-5 FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 20 VALUE "(s) Submit"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 28 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 30 COL 20 VALUE "Pick: "
+                  HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 ABOUT-ADD-FIELD LINE 30 COL 26 PIC X
+                  USING ABOUT-ADD-CHOICE.
+
+           01 LIBRARY-MAINTENANCE-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Library catalog (first 10
+      -        " shown)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE
+               "  #  Author       Title                    Status"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 20 PIC Z9 USING WS-LM-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 24 PIC X(12) USING WS-LM-AUTHOR(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 37 PIC X(31) USING WS-LM-TITLE(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 17 COL 69 PIC X(8) USING WS-LM-STATUS(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 PIC Z9 USING WS-LM-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 24 PIC X(12) USING WS-LM-AUTHOR(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 37 PIC X(31) USING WS-LM-TITLE(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 69 PIC X(8) USING WS-LM-STATUS(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-LM-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(12) USING WS-LM-AUTHOR(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 37 PIC X(31) USING WS-LM-TITLE(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 69 PIC X(8) USING WS-LM-STATUS(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-LM-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(12) USING WS-LM-AUTHOR(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 37 PIC X(31) USING WS-LM-TITLE(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 69 PIC X(8) USING WS-LM-STATUS(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-LM-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(12) USING WS-LM-AUTHOR(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 37 PIC X(31) USING WS-LM-TITLE(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 69 PIC X(8) USING WS-LM-STATUS(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-LM-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(12) USING WS-LM-AUTHOR(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 37 PIC X(31) USING WS-LM-TITLE(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 69 PIC X(8) USING WS-LM-STATUS(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-LM-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(12) USING WS-LM-AUTHOR(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 37 PIC X(31) USING WS-LM-TITLE(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 69 PIC X(8) USING WS-LM-STATUS(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-LM-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(12) USING WS-LM-AUTHOR(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 37 PIC X(31) USING WS-LM-TITLE(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 69 PIC X(8) USING WS-LM-STATUS(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-LM-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(12) USING WS-LM-AUTHOR(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 37 PIC X(31) USING WS-LM-TITLE(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 69 PIC X(8) USING WS-LM-STATUS(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-LM-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(12) USING WS-LM-AUTHOR(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 37 PIC X(31) USING WS-LM-TITLE(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 69 PIC X(8) USING WS-LM-STATUS(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 VALUE
+               "Enter # to manage, or 0 to skip: "
+                  FOREGROUND-COLOR IS 2.
+               05 LIBRARY-RESOLVE-SEQ-FIELD LINE 28 COL 54 PIC 99
+                  USING LIBRARY-RESOLVE-SEQ-ENTRY.
+               05 LINE 29 COL 20 VALUE
+               "(t) Retire   (v) Reactivate   Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 LIBRARY-ACTION-FIELD LINE 29 COL 61 PIC X
+                  USING LIBRARY-ACTION.
+               05 LINE 30 COL 20 PIC X(40) USING LIBRARY-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 32 COL 20 VALUE "(n) New book"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 33 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "Pick: "
+                  FOREGROUND-COLOR IS 2.
+               05 LIBRARY-MAINTENANCE-FIELD LINE 34 COL 26 PIC X
+                  USING LIBRARY-MAINT-CHOICE.
+
+           01 LIBRARY-ADD-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 14 COL 20 VALUE "Library catalog entry"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 20 VALUE "Author: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-AUTHOR-FIELD LINE 16 COL 29 PIC X(12)
+                  USING NEW-BOOK-AUTHOR FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 VALUE "Title: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-TITLE-FIELD LINE 18 COL 29 PIC X(31)
+                  USING NEW-BOOK-TITLE FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 VALUE "Body: "
+                  FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-BODY-1-FIELD LINE 21 COL 20 PIC X(100)
+                  USING NEW-BOOK-BODY-1 FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-BODY-2-FIELD LINE 22 COL 20 PIC X(100)
+                  USING NEW-BOOK-BODY-2 FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-BODY-3-FIELD LINE 23 COL 20 PIC X(100)
+                  USING NEW-BOOK-BODY-3 FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-BODY-4-FIELD LINE 24 COL 20 PIC X(100)
+                  USING NEW-BOOK-BODY-4 FOREGROUND-COLOR IS 2.
+               05 NEW-BOOK-BODY-5-FIELD LINE 25 COL 20 PIC X(100)
+                  USING NEW-BOOK-BODY-5 FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 20 VALUE "(s) Submit"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 28 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 30 COL 20 VALUE "Pick: "
+                  HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 LIBRARY-ADD-FIELD LINE 30 COL 26 PIC X
+                  USING LIBRARY-ADD-CHOICE.
+
+           01 ADMIN-APPROVALS-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 16 COL 20 VALUE "Pending overseer registration
+      -        "s (first 10 shown)"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 18 COL 20 VALUE "  #  Overseer name"
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 19 COL 24 PIC X(16) USING WS-AA-NAME(1)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 24 PIC X(16) USING WS-AA-NAME(2)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 21 COL 24 PIC X(16) USING WS-AA-NAME(3)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 22 COL 24 PIC X(16) USING WS-AA-NAME(4)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 23 COL 24 PIC X(16) USING WS-AA-NAME(5)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 24 COL 24 PIC X(16) USING WS-AA-NAME(6)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 25 COL 24 PIC X(16) USING WS-AA-NAME(7)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 26 COL 24 PIC X(16) USING WS-AA-NAME(8)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 27 COL 24 PIC X(16) USING WS-AA-NAME(9)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 20 PIC Z9 USING WS-AA-PENDING-SEQ(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 28 COL 24 PIC X(16) USING WS-AA-NAME(10)
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 30 COL 20 VALUE
+               "Enter # to resolve, or 0 to skip: "
+                  FOREGROUND-COLOR IS 2.
+               05 AA-RESOLVE-SEQ-FIELD LINE 30 COL 56 PIC 99
+                  USING AA-RESOLVE-SEQ-ENTRY.
+               05 LINE 31 COL 20 VALUE
+               "(a) Approve   (r) Reject   Decision: "
+                  FOREGROUND-COLOR IS 2.
+               05 AA-RESOLVE-DECISION-FIELD LINE 31 COL 58 PIC X
+                  USING AA-RESOLVE-DECISION.
+               05 LINE 32 COL 20 PIC X(40) USING AA-RESULT-MESSAGE
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 20 VALUE "(g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 35 COL 20 VALUE "Pick: "
+                  FOREGROUND-COLOR IS 2.
+               05 ADMIN-APPROVALS-FIELD LINE 35 COL 26 PIC X
+                  USING ADMIN-APPROVAL-CHOICE.
+
 
        PROCEDURE DIVISION.
 
@@ -462,27 +1693,38 @@
      
            ACCEPT ADMIN-NAME-FIELD.
            ACCEPT ADMIN-PASSWORD-FIELD.
-           ACCEPT ADMIN-ENTER-FIELD. 
-           MOVE 0 TO WS-FOUND.
-           MOVE 1 TO WS-IDX.
-           ADD 1 TO COUNTER.
-           PERFORM UNTIL WS-IDX = COUNTER
-               IF ADMIN-NAME = WS-ADMIN-NAME(WS-IDX) AND 
-               ADMIN-PASSWORD = WS-ADMIN-PWORD(WS-IDX) THEN
-                   MOVE 1 TO WS-FOUND 
-               END-IF
-               ADD 1 TO WS-IDX 
-           END-PERFORM.
+           ACCEPT ADMIN-ENTER-FIELD.
 
-           IF ADMIN-ENTER = "l" AND WS-FOUND = 1 THEN
-               PERFORM 0110-ADMIN-MENU
-           ELSE IF  ADMIN-ENTER = "g" THEN 
-               GOBACK
-           ELSE 
-               MOVE "* Administrator details not recognised *" TO 
+           IF FUNCTION CHECK-ADMIN-LOGIN-LOCKOUT(ADMIN-NAME) = "TRUE"
+               MOVE "* ACCOUNT LOCKED - TOO MANY FAILED ATTEMPTS *" TO
                ADMIN-ERR-MSG
                PERFORM ENTER-ADMINISTRATOR-DETAILS
-           END-IF. 
+           ELSE
+               MOVE 0 TO WS-FOUND
+               MOVE 1 TO WS-IDX
+               ADD 1 TO COUNTER
+               PERFORM UNTIL WS-IDX = COUNTER
+                   IF ADMIN-NAME = WS-ADMIN-NAME(WS-IDX) AND
+                   ADMIN-PASSWORD = WS-ADMIN-PWORD(WS-IDX) AND
+                   WS-ADMIN-STATUS(WS-IDX) NOT = "PENDING" AND
+                   WS-ADMIN-STATUS(WS-IDX) NOT = "INACTIVE" THEN
+                       MOVE 1 TO WS-FOUND
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+
+               IF ADMIN-ENTER = "l" AND WS-FOUND = 1 THEN
+                   CALL 'record-admin-login-result' USING ADMIN-NAME "Y"
+                   PERFORM 0110-ADMIN-MENU
+               ELSE IF  ADMIN-ENTER = "g" THEN
+                   GOBACK
+               ELSE
+                   CALL 'record-admin-login-result' USING ADMIN-NAME "N"
+                   MOVE "* Administrator details not recognised *" TO
+                   ADMIN-ERR-MSG
+                   PERFORM ENTER-ADMINISTRATOR-DETAILS
+               END-IF
+           END-IF.
            
        0110-ADMIN-MENU.
            PERFORM 0500-TIME-AND-DATE
@@ -500,7 +1742,33 @@
              PERFORM 0300-PROCESS-PAYMENT
            ELSE IF ADMIN-CHOICE = 'a' or 'A'
              PERFORM 0130-REGISTER-ADMIN
-           ELSE 
+           ELSE IF ADMIN-CHOICE = 'c' or 'C'
+             PERFORM 0400-ACCOUNT-CHANGES
+           ELSE IF ADMIN-CHOICE = 'm' or 'M'
+             PERFORM 0410-ABOUT-MAINTENANCE
+           ELSE IF ADMIN-CHOICE = 'b' or 'B'
+             PERFORM 0430-LIBRARY-MAINTENANCE
+           ELSE IF ADMIN-CHOICE = 'o' or 'O'
+             PERFORM 0450-ADMIN-APPROVALS
+           ELSE IF ADMIN-CHOICE = 'r' or 'R'
+             PERFORM 0360-SHIFT-SUMMARY-REPORT
+           ELSE IF ADMIN-CHOICE = 'i' or 'I'
+             PERFORM 0370-PURGE-INACTIVE-ACCOUNTS
+           ELSE IF ADMIN-CHOICE = 'd' or 'D'
+             PERFORM 0380-DATA-INTEGRITY-SWEEP
+           ELSE IF ADMIN-CHOICE = 'e' or 'E'
+             PERFORM 0390-EXPORT-ACCOUNTING-INTERFACE
+           ELSE IF ADMIN-CHOICE = 'k' or 'K'
+             PERFORM 0460-PASSWORD-RESETS
+           ELSE IF ADMIN-CHOICE = 'v' or 'V'
+             PERFORM 0140-ADMIN-ROSTER
+           ELSE IF ADMIN-CHOICE = 'y' or 'Y'
+             PERFORM 0470-PRICING-MAINTENANCE
+           ELSE IF ADMIN-CHOICE = 'w' or 'W'
+             PERFORM 0480-MOTD-MAINTENANCE
+           ELSE IF ADMIN-CHOICE = 't' or 'T'
+             PERFORM 0490-TRANS-EXCEPTIONS
+           ELSE
              PERFORM 0110-ADMIN-MENU
            END-IF.
 
@@ -514,7 +1782,8 @@
                        ADD 1 TO COUNTER
                        MOVE ADMIN TO WS-ADMIN-NAME(COUNTER)
                        MOVE ADMIN-PWORD TO WS-ADMIN-PWORD(COUNTER)
-                   AT END 
+                       MOVE ADMIN-STATUS TO WS-ADMIN-STATUS(COUNTER)
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                END-READ 
            END-PERFORM.
@@ -576,18 +1845,100 @@
            ACCEPT REGISTER-CHOICE-FIELD.
            IF REGISTER-CHOICE = "g" THEN 
                PERFORM 0110-ADMIN-MENU
-           ELSE IF REGISTER-CHOICE = "s" 
+           ELSE IF REGISTER-CHOICE = "s"
                OPEN EXTEND F-ADMIN-FILE
                MOVE NEW-ADMIN-NAME TO ADMIN
                MOVE NEW-ADMIN-PASSWORD TO ADMIN-PWORD
+               MOVE "PENDING" TO ADMIN-STATUS
                WRITE ADMINS
-               END-WRITE 
-           ELSE 
+               END-WRITE
+               CALL 'init-admin-login-attempts' USING NEW-ADMIN-NAME
+           ELSE
                PERFORM 0110-ADMIN-MENU
            END-IF.
            CLOSE F-ADMIN-FILE.
            PERFORM 0110-ADMIN-MENU.
 
+       0140-ADMIN-ROSTER.
+           PERFORM 0120-GENERATE-ADMIN-TABLE.
+           MOVE 0 TO WS-ROSTER-COUNT.
+           INITIALIZE WS-ROSTER-TABLE.
+           SET ADMIN-IDX TO WS-ROSTER-START.
+           PERFORM UNTIL ADMIN-IDX > 50 OR WS-ROSTER-COUNT = 10
+               IF WS-ADMIN-NAME(ADMIN-IDX) NOT = SPACES
+                   ADD 1 TO WS-ROSTER-COUNT
+                   MOVE WS-ROSTER-COUNT TO
+                     WS-ROSTER-SEQ(WS-ROSTER-COUNT)
+                   MOVE WS-ADMIN-NAME(ADMIN-IDX) TO
+                     WS-ROSTER-NAME(WS-ROSTER-COUNT)
+                   MOVE WS-ADMIN-STATUS(ADMIN-IDX) TO
+                     WS-ROSTER-STATUS(WS-ROSTER-COUNT)
+               END-IF
+               SET ADMIN-IDX UP BY 1
+           END-PERFORM.
+
+           MOVE SPACES TO ROSTER-RESULT-MESSAGE.
+           MOVE 0 TO ROSTER-RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO ROSTER-RESOLVE-DECISION.
+           INITIALIZE ROSTER-CHOICE.
+           DISPLAY ADMIN-ROSTER-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT ROSTER-SEQ-FIELD.
+           ACCEPT ROSTER-DECISION-FIELD.
+           ACCEPT ROSTER-CHOICE-FIELD.
+
+           IF ROSTER-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0145-DEACTIVATE-ADMIN
+           END-IF.
+
+           IF ROSTER-CHOICE = 'g' OR 'G'
+               MOVE 1 TO WS-ROSTER-START
+               MOVE 1 TO WS-ROSTER-PAGE-NUM
+               PERFORM 0110-ADMIN-MENU
+           ELSE IF ROSTER-CHOICE = 'n' OR 'N'
+               IF WS-ROSTER-START + 10 <= 50
+                   ADD 10 TO WS-ROSTER-START
+                   ADD 1 TO WS-ROSTER-PAGE-NUM
+               END-IF
+               PERFORM 0140-ADMIN-ROSTER
+           ELSE IF ROSTER-CHOICE = 'p' OR 'P'
+               IF WS-ROSTER-START > 1
+                   SUBTRACT 10 FROM WS-ROSTER-START
+                   SUBTRACT 1 FROM WS-ROSTER-PAGE-NUM
+               END-IF
+               PERFORM 0140-ADMIN-ROSTER
+           ELSE
+               PERFORM 0140-ADMIN-ROSTER
+           END-IF.
+
+       0145-DEACTIVATE-ADMIN.
+           IF ROSTER-RESOLVE-SEQ-ENTRY > WS-ROSTER-COUNT
+               MOVE "NO SUCH OVERSEER ON THIS PAGE" TO
+                 ROSTER-RESULT-MESSAGE
+           ELSE IF ROSTER-RESOLVE-DECISION NOT = 'd' AND
+           ROSTER-RESOLVE-DECISION NOT = 'D'
+               MOVE "ENTER d TO DEACTIVATE" TO ROSTER-RESULT-MESSAGE
+           ELSE
+               OPEN I-O F-ADMIN-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-ADMIN-FILE
+                       NOT AT END
+                           IF ADMIN =
+                           WS-ROSTER-NAME(ROSTER-RESOLVE-SEQ-ENTRY)
+                               MOVE "INACTIVE" TO ADMIN-STATUS
+                               REWRITE ADMINS
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-ADMIN-FILE
+               MOVE "OVERSEER DEACTIVATED" TO ROSTER-RESULT-MESSAGE
+           END-IF.
+
 
        0300-PROCESS-PAYMENT.
            PERFORM 0500-TIME-AND-DATE
@@ -630,9 +1981,16 @@
 
        0325-SINGLE-ENTRY-PROCESS.
            PERFORM 0500-TIME-AND-DATE
-           INITIALIZE SINGLE-ENTRY-PROCESS-CHOICE  
-           CALL 'process-single-payment' USING USER-BANK-ACCOUNT, 
+           INITIALIZE SINGLE-ENTRY-PROCESS-CHOICE
+           CALL 'process-single-payment' USING USER-BANK-ACCOUNT,
            CAPS-PAID, PROCESS-STATUS-MESSAGE, FILE-BA-NUM.
+           IF PROCESS-STATUS-MESSAGE = "POSTED"
+               MOVE ADMIN-NAME TO AUDIT-ADMIN
+               MOVE "SINGLE-ENTRY" TO AUDIT-ACTION
+               MOVE USER-BANK-ACCOUNT TO AUDIT-ACCOUNT
+               MOVE CAPS-PAID TO AUDIT-AMOUNT
+               PERFORM 0330-WRITE-AUDIT-ENTRY
+           END-IF.
            DISPLAY SINGLE-ENTRY-PROCESS-SCREEN
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-INFO.
@@ -645,9 +2003,30 @@
                PERFORM 0325-SINGLE-ENTRY-PROCESS
            END-IF.
            
+       0345-LOAD-BATCH-STATUS.
+           MOVE "NO PRIOR RUN RECORDED" TO BANK-STMT-LAST-RUN-INFO.
+           OPEN INPUT F-BATCH-CONTROL-FILE.
+           IF WS-BCTL-STATUS = "00"
+               READ F-BATCH-CONTROL-FILE
+                   NOT AT END
+                       IF BCTL-IN-PROGRESS = "Y"
+                           MOVE "BATCH IN PROGRESS" TO
+                             BANK-STMT-LAST-RUN-INFO
+                       ELSE
+                           STRING "LAST RUN " DELIMITED BY SIZE
+                               BCTL-LAST-RUN-TIMESTAMP DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               BCTL-LAST-RUN-STATUS DELIMITED BY SIZE
+                               INTO BANK-STMT-LAST-RUN-INFO
+                       END-IF
+               END-READ
+               CLOSE F-BATCH-CONTROL-FILE
+           END-IF.
+
        0350-BANK-STATEMENT-PROCESS.
            PERFORM 0500-TIME-AND-DATE
            INITIALIZE BANK-STATEMENT-PROCESS-CHOICE
+           PERFORM 0345-LOAD-BATCH-STATUS
            DISPLAY BANK-STATEMENT-PROCESS-SCREEN
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-INFO.
@@ -656,11 +2035,896 @@
 
            IF BANK-STATEMENT-PROCESS-CHOICE = 'y' OR 'Y'
               CALL 'process-bank-statement' USING PAYMENT-STATUS-MESSAGE
+                ADMIN-NAME
                PERFORM 0350-BANK-STATEMENT-PROCESS
            ELSE IF BANK-STATEMENT-PROCESS-CHOICE = 'g' OR 'G'
                PERFORM 0110-ADMIN-MENU
            END-IF.
 
+       0360-SHIFT-SUMMARY-REPORT.
+           PERFORM 0500-TIME-AND-DATE
+           INITIALIZE SHIFT-REPORT-CHOICE
+           MOVE SPACES TO SHIFT-REPORT-STATUS-MESSAGE
+           DISPLAY SHIFT-SUMMARY-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT SHIFT-REPORT-FIELD
+
+           IF SHIFT-REPORT-CHOICE = 'y' OR 'Y'
+              CALL 'end-of-shift-report' USING
+                SHIFT-REPORT-STATUS-MESSAGE
+               PERFORM 0360-SHIFT-SUMMARY-REPORT
+           ELSE IF SHIFT-REPORT-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0360-SHIFT-SUMMARY-REPORT
+           END-IF.
+
+       0370-PURGE-INACTIVE-ACCOUNTS.
+           PERFORM 0500-TIME-AND-DATE
+           INITIALIZE PURGE-CHOICE
+           MOVE SPACES TO PURGE-STATUS-MESSAGE
+           DISPLAY PURGE-INACTIVE-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT PURGE-FIELD
+
+           IF PURGE-CHOICE = 'y' OR 'Y'
+              CALL 'purge-inactive-accounts' USING
+                PURGE-STATUS-MESSAGE
+               MOVE ADMIN-NAME TO AUDIT-ADMIN
+               MOVE "PURGE" TO AUDIT-ACTION
+               MOVE SPACES TO AUDIT-ACCOUNT
+               MOVE ZERO TO AUDIT-AMOUNT
+               PERFORM 0330-WRITE-AUDIT-ENTRY
+               PERFORM 0370-PURGE-INACTIVE-ACCOUNTS
+           ELSE IF PURGE-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0370-PURGE-INACTIVE-ACCOUNTS
+           END-IF.
+
+       0380-DATA-INTEGRITY-SWEEP.
+           PERFORM 0500-TIME-AND-DATE
+           INITIALIZE SWEEP-CHOICE
+           MOVE SPACES TO SWEEP-STATUS-MESSAGE
+           DISPLAY DATA-SWEEP-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT SWEEP-FIELD
+
+           IF SWEEP-CHOICE = 'y' OR 'Y'
+              CALL 'data-integrity-sweep' USING
+                SWEEP-STATUS-MESSAGE
+               PERFORM 0380-DATA-INTEGRITY-SWEEP
+           ELSE IF SWEEP-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0380-DATA-INTEGRITY-SWEEP
+           END-IF.
+
+       0390-EXPORT-ACCOUNTING-INTERFACE.
+           PERFORM 0500-TIME-AND-DATE
+           INITIALIZE EXPORT-CHOICE
+           INITIALIZE EXPORT-FROM-DATE
+           INITIALIZE EXPORT-TO-DATE
+           MOVE SPACES TO EXPORT-STATUS-MESSAGE
+           DISPLAY EXPORT-INTERFACE-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT EXPORT-FROM-FIELD.
+           ACCEPT EXPORT-TO-FIELD.
+           ACCEPT EXPORT-FIELD
+
+           IF EXPORT-CHOICE = 'y' OR 'Y'
+              CALL 'export-accounting-interface' USING
+                EXPORT-FROM-DATE, EXPORT-TO-DATE, EXPORT-STATUS-MESSAGE
+               PERFORM 0390-EXPORT-ACCOUNTING-INTERFACE
+           ELSE IF EXPORT-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0390-EXPORT-ACCOUNTING-INTERFACE
+           END-IF.
+
+       0330-WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-DATE.
+           OPEN EXTEND F-AUDIT-FILE.
+           WRITE AUDIT-ENTRY.
+           CLOSE F-AUDIT-FILE.
+
+       0400-ACCOUNT-CHANGES.
+           MOVE 0 TO WS-AC-COUNT.
+           MOVE 0 TO WS-AC-PENDING-SEQ-COUNTER.
+           MOVE SPACES TO RESOLVE-RESULT-MESSAGE.
+           INITIALIZE WS-AC-TABLE.
+           OPEN INPUT F-ACCOUNT-CHANGES-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ACCOUNT-CHANGES-FILE
+                   NOT AT END
+                       IF AC-STATUS = "PENDING"
+                       AND WS-AC-COUNT < 10
+                           ADD 1 TO WS-AC-COUNT
+                           MOVE AC-USERNAME TO
+                             WS-AC-USERNAME(WS-AC-COUNT)
+                           MOVE AC-OLD-ACCOUNT TO
+                             WS-AC-OLD-ACCOUNT(WS-AC-COUNT)
+                           MOVE AC-NEW-ACCOUNT TO
+                             WS-AC-NEW-ACCOUNT(WS-AC-COUNT)
+                           MOVE AC-DATE TO WS-AC-DATE(WS-AC-COUNT)
+                           ADD 1 TO WS-AC-PENDING-SEQ-COUNTER
+                           MOVE WS-AC-PENDING-SEQ-COUNTER TO
+                             WS-AC-PENDING-SEQ(WS-AC-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ACCOUNT-CHANGES-FILE.
+
+           INITIALIZE ACCOUNT-CHANGE-CHOICE.
+           MOVE 0 TO RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO RESOLVE-DECISION.
+           DISPLAY ACCOUNT-CHANGES-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT RESOLVE-SEQ-FIELD.
+           ACCEPT RESOLVE-DECISION-FIELD.
+           ACCEPT ACCOUNT-CHANGES-FIELD.
+
+           IF RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0405-RESOLVE-ACCOUNT-CHANGE
+           END-IF.
+
+           IF ACCOUNT-CHANGE-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0400-ACCOUNT-CHANGES
+           END-IF.
+
+       0405-RESOLVE-ACCOUNT-CHANGE.
+           MOVE 0 TO WS-RESOLVE-MATCH-COUNT.
+           OPEN I-O F-ACCOUNT-CHANGES-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ACCOUNT-CHANGES-FILE
+                   NOT AT END
+                       IF AC-STATUS = "PENDING"
+                           ADD 1 TO WS-RESOLVE-MATCH-COUNT
+                           IF WS-RESOLVE-MATCH-COUNT = RESOLVE-SEQ-ENTRY
+                               IF RESOLVE-DECISION = 'a' OR 'A'
+                                   MOVE "APPROVED" TO AC-STATUS
+                                   REWRITE ACCOUNT-CHANGE
+                                   CALL 'update-account-num' USING
+                                     AC-USERNAME AC-NEW-ACCOUNT
+                                   MOVE ADMIN-NAME TO AUDIT-ADMIN
+                                   MOVE "ACNT-APPROVE" TO AUDIT-ACTION
+                                   MOVE AC-NEW-ACCOUNT TO AUDIT-ACCOUNT
+                                   MOVE ZERO TO AUDIT-AMOUNT
+                                   PERFORM 0330-WRITE-AUDIT-ENTRY
+                                   MOVE "ACCOUNT CHANGE APPROVED" TO
+                                     RESOLVE-RESULT-MESSAGE
+                               ELSE IF RESOLVE-DECISION = 'r' OR 'R'
+                                   MOVE "REJECTED" TO AC-STATUS
+                                   REWRITE ACCOUNT-CHANGE
+                                   MOVE ADMIN-NAME TO AUDIT-ADMIN
+                                   MOVE "ACNT-REJECT" TO AUDIT-ACTION
+                                   MOVE AC-NEW-ACCOUNT TO AUDIT-ACCOUNT
+                                   MOVE ZERO TO AUDIT-AMOUNT
+                                   PERFORM 0330-WRITE-AUDIT-ENTRY
+                                   MOVE "ACCOUNT CHANGE REJECTED" TO
+                                     RESOLVE-RESULT-MESSAGE
+                               END-IF
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ACCOUNT-CHANGES-FILE.
+           IF WS-RESOLVE-MATCH-COUNT < RESOLVE-SEQ-ENTRY
+               MOVE "NO SUCH ACCOUNT CHANGE ON THIS PAGE" TO
+                 RESOLVE-RESULT-MESSAGE
+           END-IF.
+
+       0410-ABOUT-MAINTENANCE.
+           MOVE 0 TO WS-ABOUT-MAINT-COUNT.
+           INITIALIZE WS-ABOUT-MAINT-TABLE.
+           MOVE SPACES TO ABOUT-RESULT-MESSAGE.
+           OPEN INPUT F-ABOUT-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ABOUT-FILE
+                   NOT AT END
+                       IF WS-ABOUT-MAINT-COUNT < 10
+                           ADD 1 TO WS-ABOUT-MAINT-COUNT
+                           MOVE WS-ABOUT-MAINT-COUNT TO
+                             WS-AM-SEQ(WS-ABOUT-MAINT-COUNT)
+                           MOVE ABOUT-AUTHOR TO
+                             WS-AM-AUTHOR(WS-ABOUT-MAINT-COUNT)
+                           MOVE ABOUT-TITLE TO
+                             WS-AM-TITLE(WS-ABOUT-MAINT-COUNT)
+                           IF ABOUT-STATUS = "RETIRED"
+                               MOVE "RETIRED" TO
+                                 WS-AM-STATUS(WS-ABOUT-MAINT-COUNT)
+                           ELSE
+                               MOVE "ACTIVE" TO
+                                 WS-AM-STATUS(WS-ABOUT-MAINT-COUNT)
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ABOUT-FILE.
+
+           INITIALIZE ABOUT-MAINT-CHOICE.
+           MOVE 0 TO ABOUT-RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO ABOUT-ACTION.
+           DISPLAY ABOUT-MAINTENANCE-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT ABOUT-RESOLVE-SEQ-FIELD.
+           ACCEPT ABOUT-ACTION-FIELD.
+           ACCEPT ABOUT-MAINTENANCE-FIELD.
+
+           IF ABOUT-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0420-RESOLVE-ABOUT-ENTRY
+           END-IF.
+
+           IF ABOUT-MAINT-CHOICE = 'n' OR 'N'
+               PERFORM 0415-ADD-ABOUT-ENTRY
+           ELSE IF ABOUT-MAINT-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0410-ABOUT-MAINTENANCE
+           END-IF.
+
+       0415-ADD-ABOUT-ENTRY.
+           INITIALIZE NEW-ABOUT-AUTHOR.
+           INITIALIZE NEW-ABOUT-TITLE.
+           INITIALIZE NEW-ABOUT-BODY.
+           INITIALIZE ABOUT-ADD-CHOICE.
+           DISPLAY ABOUT-ADD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT NEW-ABOUT-AUTHOR-FIELD.
+           ACCEPT NEW-ABOUT-TITLE-FIELD.
+           ACCEPT NEW-ABOUT-BODY-1-FIELD.
+           ACCEPT NEW-ABOUT-BODY-2-FIELD.
+           ACCEPT NEW-ABOUT-BODY-3-FIELD.
+           ACCEPT NEW-ABOUT-BODY-4-FIELD.
+           ACCEPT NEW-ABOUT-BODY-5-FIELD.
+           ACCEPT ABOUT-ADD-FIELD.
+
+           IF ABOUT-ADD-CHOICE = "g" THEN
+               PERFORM 0410-ABOUT-MAINTENANCE
+           ELSE IF ABOUT-ADD-CHOICE = "s"
+               OPEN EXTEND F-ABOUT-FILE
+               MOVE NEW-ABOUT-AUTHOR TO ABOUT-AUTHOR
+               MOVE NEW-ABOUT-TITLE TO ABOUT-TITLE
+               MOVE NEW-ABOUT-BODY TO ABOUT-BODY
+               MOVE "ACTIVE" TO ABOUT-STATUS
+               WRITE ABOUT-INFO
+               END-WRITE
+           ELSE
+               PERFORM 0415-ADD-ABOUT-ENTRY
+           END-IF.
+           CLOSE F-ABOUT-FILE.
+           PERFORM 0410-ABOUT-MAINTENANCE.
+
+       0420-RESOLVE-ABOUT-ENTRY.
+           MOVE 0 TO WS-RESOLVE-MATCH-COUNT.
+           OPEN I-O F-ABOUT-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ABOUT-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RESOLVE-MATCH-COUNT
+                       IF WS-RESOLVE-MATCH-COUNT =
+                           ABOUT-RESOLVE-SEQ-ENTRY
+                           IF ABOUT-ACTION = 't' OR 'T'
+                               MOVE "RETIRED" TO ABOUT-STATUS
+                               REWRITE ABOUT-INFO
+                               MOVE "ENTRY RETIRED" TO
+                                 ABOUT-RESULT-MESSAGE
+                           ELSE IF ABOUT-ACTION = 'v' OR 'V'
+                               MOVE "ACTIVE" TO ABOUT-STATUS
+                               REWRITE ABOUT-INFO
+                               MOVE "ENTRY REACTIVATED" TO
+                                 ABOUT-RESULT-MESSAGE
+                           ELSE IF ABOUT-ACTION = 'e' OR 'E'
+                               PERFORM 0425-EDIT-ABOUT-ENTRY
+                               REWRITE ABOUT-INFO
+                               MOVE "ENTRY UPDATED" TO
+                                 ABOUT-RESULT-MESSAGE
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ABOUT-FILE.
+           IF WS-RESOLVE-MATCH-COUNT < ABOUT-RESOLVE-SEQ-ENTRY
+               MOVE "NO SUCH ABOUT ENTRY ON THIS PAGE" TO
+                 ABOUT-RESULT-MESSAGE
+           END-IF.
+
+       0425-EDIT-ABOUT-ENTRY.
+           MOVE ABOUT-AUTHOR TO NEW-ABOUT-AUTHOR.
+           MOVE ABOUT-TITLE TO NEW-ABOUT-TITLE.
+           MOVE ABOUT-BODY TO NEW-ABOUT-BODY.
+           DISPLAY ABOUT-ADD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT NEW-ABOUT-AUTHOR-FIELD.
+           ACCEPT NEW-ABOUT-TITLE-FIELD.
+           ACCEPT NEW-ABOUT-BODY-1-FIELD.
+           ACCEPT NEW-ABOUT-BODY-2-FIELD.
+           ACCEPT NEW-ABOUT-BODY-3-FIELD.
+           ACCEPT NEW-ABOUT-BODY-4-FIELD.
+           ACCEPT NEW-ABOUT-BODY-5-FIELD.
+
+           MOVE NEW-ABOUT-AUTHOR TO ABOUT-AUTHOR.
+           MOVE NEW-ABOUT-TITLE TO ABOUT-TITLE.
+           MOVE NEW-ABOUT-BODY TO ABOUT-BODY.
+
+       0430-LIBRARY-MAINTENANCE.
+           MOVE 0 TO WS-LIBRARY-MAINT-COUNT.
+           INITIALIZE WS-LIBRARY-MAINT-TABLE.
+           MOVE SPACES TO LIBRARY-RESULT-MESSAGE.
+           OPEN INPUT F-LIBRARY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LIBRARY-FILE
+                   NOT AT END
+                       IF WS-LIBRARY-MAINT-COUNT < 10
+                           ADD 1 TO WS-LIBRARY-MAINT-COUNT
+                           MOVE WS-LIBRARY-MAINT-COUNT TO
+                             WS-LM-SEQ(WS-LIBRARY-MAINT-COUNT)
+                           MOVE BOOK-AUTHOR TO
+                             WS-LM-AUTHOR(WS-LIBRARY-MAINT-COUNT)
+                           MOVE BOOK-TITLE TO
+                             WS-LM-TITLE(WS-LIBRARY-MAINT-COUNT)
+                           IF BOOK-STATUS = "RETIRED"
+                               MOVE "RETIRED" TO
+                                 WS-LM-STATUS(WS-LIBRARY-MAINT-COUNT)
+                           ELSE
+                               MOVE "ACTIVE" TO
+                                 WS-LM-STATUS(WS-LIBRARY-MAINT-COUNT)
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-LIBRARY-FILE.
+
+           INITIALIZE LIBRARY-MAINT-CHOICE.
+           MOVE 0 TO LIBRARY-RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO LIBRARY-ACTION.
+           DISPLAY LIBRARY-MAINTENANCE-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT LIBRARY-RESOLVE-SEQ-FIELD.
+           ACCEPT LIBRARY-ACTION-FIELD.
+           ACCEPT LIBRARY-MAINTENANCE-FIELD.
+
+           IF LIBRARY-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0440-RESOLVE-LIBRARY-ENTRY
+           END-IF.
+
+           IF LIBRARY-MAINT-CHOICE = 'n' OR 'N'
+               PERFORM 0435-ADD-LIBRARY-ENTRY
+           ELSE IF LIBRARY-MAINT-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0430-LIBRARY-MAINTENANCE
+           END-IF.
+
+       0435-ADD-LIBRARY-ENTRY.
+           INITIALIZE NEW-BOOK-AUTHOR.
+           INITIALIZE NEW-BOOK-TITLE.
+           INITIALIZE NEW-BOOK-BODY.
+           INITIALIZE LIBRARY-ADD-CHOICE.
+           DISPLAY LIBRARY-ADD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT NEW-BOOK-AUTHOR-FIELD.
+           ACCEPT NEW-BOOK-TITLE-FIELD.
+           ACCEPT NEW-BOOK-BODY-1-FIELD.
+           ACCEPT NEW-BOOK-BODY-2-FIELD.
+           ACCEPT NEW-BOOK-BODY-3-FIELD.
+           ACCEPT NEW-BOOK-BODY-4-FIELD.
+           ACCEPT NEW-BOOK-BODY-5-FIELD.
+           ACCEPT LIBRARY-ADD-FIELD.
+
+           IF LIBRARY-ADD-CHOICE = "g" THEN
+               PERFORM 0430-LIBRARY-MAINTENANCE
+           ELSE IF LIBRARY-ADD-CHOICE = "s"
+               OPEN EXTEND F-LIBRARY-FILE
+               MOVE NEW-BOOK-AUTHOR TO BOOK-AUTHOR
+               MOVE NEW-BOOK-TITLE TO BOOK-TITLE
+               MOVE NEW-BOOK-BODY TO BOOK-BODY
+               MOVE "ACTIVE" TO BOOK-STATUS
+               WRITE LIBRARY
+               END-WRITE
+           ELSE
+               PERFORM 0435-ADD-LIBRARY-ENTRY
+           END-IF.
+           CLOSE F-LIBRARY-FILE.
+           PERFORM 0430-LIBRARY-MAINTENANCE.
+
+       0440-RESOLVE-LIBRARY-ENTRY.
+           MOVE 0 TO WS-RESOLVE-MATCH-COUNT.
+           OPEN I-O F-LIBRARY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LIBRARY-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RESOLVE-MATCH-COUNT
+                       IF WS-RESOLVE-MATCH-COUNT =
+                           LIBRARY-RESOLVE-SEQ-ENTRY
+                           IF LIBRARY-ACTION = 't' OR 'T'
+                               MOVE "RETIRED" TO BOOK-STATUS
+                               REWRITE LIBRARY
+                               MOVE "BOOK RETIRED" TO
+                                 LIBRARY-RESULT-MESSAGE
+                           ELSE IF LIBRARY-ACTION = 'v' OR 'V'
+                               MOVE "ACTIVE" TO BOOK-STATUS
+                               REWRITE LIBRARY
+                               MOVE "BOOK REACTIVATED" TO
+                                 LIBRARY-RESULT-MESSAGE
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-LIBRARY-FILE.
+           IF WS-RESOLVE-MATCH-COUNT < LIBRARY-RESOLVE-SEQ-ENTRY
+               MOVE "NO SUCH BOOK ON THIS PAGE" TO
+                 LIBRARY-RESULT-MESSAGE
+           END-IF.
+
+       0450-ADMIN-APPROVALS.
+           MOVE 0 TO WS-AA-COUNT.
+           MOVE 0 TO WS-AA-PENDING-SEQ-COUNTER.
+           MOVE SPACES TO AA-RESULT-MESSAGE.
+           INITIALIZE WS-AA-TABLE.
+           OPEN INPUT F-ADMIN-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ADMIN-FILE
+                   NOT AT END
+                       IF ADMIN-STATUS = "PENDING"
+                       AND WS-AA-COUNT < 10
+                           ADD 1 TO WS-AA-COUNT
+                           MOVE ADMIN TO WS-AA-NAME(WS-AA-COUNT)
+                           ADD 1 TO WS-AA-PENDING-SEQ-COUNTER
+                           MOVE WS-AA-PENDING-SEQ-COUNTER TO
+                             WS-AA-PENDING-SEQ(WS-AA-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ADMIN-FILE.
+
+           INITIALIZE ADMIN-APPROVAL-CHOICE.
+           MOVE 0 TO AA-RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO AA-RESOLVE-DECISION.
+           DISPLAY ADMIN-APPROVALS-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT AA-RESOLVE-SEQ-FIELD.
+           ACCEPT AA-RESOLVE-DECISION-FIELD.
+           ACCEPT ADMIN-APPROVALS-FIELD.
+
+           IF AA-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0455-RESOLVE-ADMIN-APPROVAL
+           END-IF.
+
+           IF ADMIN-APPROVAL-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0450-ADMIN-APPROVALS
+           END-IF.
+
+       0455-RESOLVE-ADMIN-APPROVAL.
+           MOVE 0 TO WS-RESOLVE-MATCH-COUNT.
+           OPEN I-O F-ADMIN-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ADMIN-FILE
+                   NOT AT END
+                       IF ADMIN-STATUS = "PENDING"
+                           ADD 1 TO WS-RESOLVE-MATCH-COUNT
+                           IF WS-RESOLVE-MATCH-COUNT =
+                               AA-RESOLVE-SEQ-ENTRY
+                               IF AA-RESOLVE-DECISION = 'a' OR 'A'
+                                   MOVE "APPROVED" TO ADMIN-STATUS
+                                   REWRITE ADMINS
+                                   MOVE "OVERSEER APPROVED" TO
+                                     AA-RESULT-MESSAGE
+                               ELSE IF AA-RESOLVE-DECISION = 'r' OR 'R'
+                                   MOVE "REJECTED" TO ADMIN-STATUS
+                                   REWRITE ADMINS
+                                   MOVE "OVERSEER REJECTED" TO
+                                     AA-RESULT-MESSAGE
+                               END-IF
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ADMIN-FILE.
+           IF WS-RESOLVE-MATCH-COUNT < AA-RESOLVE-SEQ-ENTRY
+               MOVE "NO SUCH REGISTRATION ON THIS PAGE" TO
+                 AA-RESULT-MESSAGE
+           END-IF.
+
+       0460-PASSWORD-RESETS.
+           MOVE 0 TO WS-PR-COUNT.
+           MOVE 0 TO WS-PR-PENDING-SEQ-COUNTER.
+           MOVE SPACES TO PR-RESULT-MESSAGE.
+           INITIALIZE WS-PR-TABLE.
+           OPEN INPUT F-PASSWORD-RESETS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PASSWORD-RESETS-FILE
+                   NOT AT END
+                       IF PR-STATUS = "PENDING"
+                       AND WS-PR-COUNT < 10
+                           ADD 1 TO WS-PR-COUNT
+                           MOVE PR-USERNAME TO
+                             WS-PR-USERNAME(WS-PR-COUNT)
+                           MOVE PR-ACNT-NUM TO
+                             WS-PR-ACNT-NUM(WS-PR-COUNT)
+                           MOVE PR-DATE TO WS-PR-DATE(WS-PR-COUNT)
+                           ADD 1 TO WS-PR-PENDING-SEQ-COUNTER
+                           MOVE WS-PR-PENDING-SEQ-COUNTER TO
+                             WS-PR-PENDING-SEQ(WS-PR-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PASSWORD-RESETS-FILE.
+
+           INITIALIZE PASSWORD-RESET-CHOICE.
+           MOVE 0 TO PR-RESOLVE-SEQ-ENTRY.
+           MOVE SPACES TO PR-RESOLVE-DECISION.
+           DISPLAY PASSWORD-RESETS-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT PR-RESOLVE-SEQ-FIELD.
+           ACCEPT PR-RESOLVE-DECISION-FIELD.
+           ACCEPT PASSWORD-RESETS-FIELD.
+
+           IF PR-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0465-RESOLVE-PASSWORD-RESET
+           END-IF.
+
+           IF PASSWORD-RESET-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0460-PASSWORD-RESETS
+           END-IF.
+
+       0465-RESOLVE-PASSWORD-RESET.
+           MOVE 0 TO WS-RESOLVE-MATCH-COUNT.
+           OPEN I-O F-PASSWORD-RESETS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PASSWORD-RESETS-FILE
+                   NOT AT END
+                       IF PR-STATUS = "PENDING"
+                           ADD 1 TO WS-RESOLVE-MATCH-COUNT
+                           IF WS-RESOLVE-MATCH-COUNT =
+                               PR-RESOLVE-SEQ-ENTRY
+                               IF PR-RESOLVE-DECISION = 'a' OR 'A'
+                                   MOVE "APPROVED" TO PR-STATUS
+                                   REWRITE PASSWORD-RESET
+                                   CALL 'update-password' USING
+                                     PR-USERNAME PR-NEW-PASSWORD
+                                   MOVE ADMIN-NAME TO AUDIT-ADMIN
+                                   MOVE "PWRD-APPROVE" TO AUDIT-ACTION
+                                   MOVE PR-ACNT-NUM TO AUDIT-ACCOUNT
+                                   MOVE ZERO TO AUDIT-AMOUNT
+                                   PERFORM 0330-WRITE-AUDIT-ENTRY
+                                   MOVE "PASSWORD RESET APPROVED" TO
+                                     PR-RESULT-MESSAGE
+                               ELSE IF PR-RESOLVE-DECISION = 'r' OR 'R'
+                                   MOVE "REJECTED" TO PR-STATUS
+                                   REWRITE PASSWORD-RESET
+                                   MOVE ADMIN-NAME TO AUDIT-ADMIN
+                                   MOVE "PWRD-REJECT" TO AUDIT-ACTION
+                                   MOVE PR-ACNT-NUM TO AUDIT-ACCOUNT
+                                   MOVE ZERO TO AUDIT-AMOUNT
+                                   PERFORM 0330-WRITE-AUDIT-ENTRY
+                                   MOVE "PASSWORD RESET REJECTED" TO
+                                     PR-RESULT-MESSAGE
+                               END-IF
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PASSWORD-RESETS-FILE.
+           IF WS-RESOLVE-MATCH-COUNT < PR-RESOLVE-SEQ-ENTRY
+               MOVE "NO SUCH PASSWORD RESET ON THIS PAGE" TO
+                 PR-RESULT-MESSAGE
+           END-IF.
+
+       0468-INIT-PRICE-CATALOG.
+           MOVE "LIBRARY-BOOK" TO WS-PRICE-CATALOG-KEY(1).
+           MOVE "Library book" TO WS-PRICE-CATALOG-LABEL(1).
+           MOVE 10 TO WS-PRICE-CATALOG-DEFAULT(1).
+           MOVE "LIBRARY-AUDIOBOOK" TO WS-PRICE-CATALOG-KEY(2).
+           MOVE "Library audiobook" TO WS-PRICE-CATALOG-LABEL(2).
+           MOVE 5 TO WS-PRICE-CATALOG-DEFAULT(2).
+           MOVE "MSGBOARD-POST" TO WS-PRICE-CATALOG-KEY(3).
+           MOVE "Message board post" TO WS-PRICE-CATALOG-LABEL(3).
+           MOVE 1 TO WS-PRICE-CATALOG-DEFAULT(3).
+           MOVE "HANGMAN-GAME" TO WS-PRICE-CATALOG-KEY(4).
+           MOVE "Hangman game" TO WS-PRICE-CATALOG-LABEL(4).
+           MOVE 3 TO WS-PRICE-CATALOG-DEFAULT(4).
+           MOVE "OANDX-GAME" TO WS-PRICE-CATALOG-KEY(5).
+           MOVE "Noughts and crosses game" TO
+             WS-PRICE-CATALOG-LABEL(5).
+           MOVE 5 TO WS-PRICE-CATALOG-DEFAULT(5).
+           MOVE "HANGMAN-HINT" TO WS-PRICE-CATALOG-KEY(6).
+           MOVE "Hangman letter hint" TO WS-PRICE-CATALOG-LABEL(6).
+           MOVE 3 TO WS-PRICE-CATALOG-DEFAULT(6).
+           MOVE "WEATHER-REPORT" TO WS-PRICE-CATALOG-KEY(7).
+           MOVE "Weather report" TO WS-PRICE-CATALOG-LABEL(7).
+           MOVE 2 TO WS-PRICE-CATALOG-DEFAULT(7).
+
+       0469-ENSURE-PRICING-CATALOG.
+           OPEN INPUT F-PRICING-FILE.
+           IF WS-PRICING-STATUS = "00"
+               CLOSE F-PRICING-FILE
+           ELSE
+               OPEN OUTPUT F-PRICING-FILE
+               SET WS-PRICE-CAT-IDX TO 1
+               PERFORM 7 TIMES
+                   MOVE WS-PRICE-CATALOG-KEY(WS-PRICE-CAT-IDX) TO
+                     PRICE-KEY
+                   MOVE WS-PRICE-CATALOG-LABEL(WS-PRICE-CAT-IDX) TO
+                     PRICE-LABEL
+                   MOVE WS-PRICE-CATALOG-DEFAULT(WS-PRICE-CAT-IDX) TO
+                     PRICE-AMOUNT
+                   WRITE PRICING
+                   SET WS-PRICE-CAT-IDX UP BY 1
+               END-PERFORM
+               CLOSE F-PRICING-FILE
+           END-IF.
+
+       0470-PRICING-MAINTENANCE.
+           PERFORM 0468-INIT-PRICE-CATALOG.
+           PERFORM 0469-ENSURE-PRICING-CATALOG.
+
+           MOVE 0 TO WS-PRICE-COUNT.
+           INITIALIZE WS-PRICE-TABLE.
+           OPEN INPUT F-PRICING-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PRICING-FILE
+                   NOT AT END
+                       IF WS-PRICE-COUNT < 10
+                           ADD 1 TO WS-PRICE-COUNT
+                           MOVE WS-PRICE-COUNT TO
+                             WS-PRICE-SEQ(WS-PRICE-COUNT)
+                           MOVE PRICE-KEY TO
+                             WS-PRICE-KEY(WS-PRICE-COUNT)
+                           MOVE PRICE-LABEL TO
+                             WS-PRICE-LABEL(WS-PRICE-COUNT)
+                           MOVE PRICE-AMOUNT TO
+                             WS-PRICE-AMOUNT(WS-PRICE-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PRICING-FILE.
+
+           MOVE SPACES TO PRICE-RESULT-MESSAGE.
+           MOVE 0 TO PRICE-RESOLVE-SEQ-ENTRY.
+           MOVE 0 TO PRICE-RESOLVE-AMOUNT.
+           INITIALIZE PRICE-CHOICE.
+           DISPLAY PRICING-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT PRICE-SEQ-FIELD.
+           ACCEPT PRICE-AMOUNT-FIELD.
+           ACCEPT PRICE-CHOICE-FIELD.
+
+           IF PRICE-RESOLVE-SEQ-ENTRY > 0
+               PERFORM 0475-RESOLVE-PRICE-CHANGE
+           END-IF.
+
+           IF PRICE-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0470-PRICING-MAINTENANCE
+           END-IF.
+
+       0475-RESOLVE-PRICE-CHANGE.
+           IF PRICE-RESOLVE-SEQ-ENTRY > WS-PRICE-COUNT
+               MOVE "NO SUCH ITEM ON THIS PAGE" TO PRICE-RESULT-MESSAGE
+           ELSE
+               OPEN I-O F-PRICING-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-PRICING-FILE
+                       NOT AT END
+                           IF PRICE-KEY =
+                             WS-PRICE-KEY(PRICE-RESOLVE-SEQ-ENTRY)
+                               MOVE PRICE-RESOLVE-AMOUNT TO PRICE-AMOUNT
+                               REWRITE PRICING
+                               MOVE ADMIN-NAME TO AUDIT-ADMIN
+                               MOVE "PRICE-CHANGE" TO AUDIT-ACTION
+                               MOVE SPACES TO AUDIT-ACCOUNT
+                               MOVE PRICE-RESOLVE-AMOUNT TO AUDIT-AMOUNT
+                               PERFORM 0330-WRITE-AUDIT-ENTRY
+                               MOVE "PRICE UPDATED" TO
+                                 PRICE-RESULT-MESSAGE
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-PRICING-FILE
+           END-IF.
+
+       0479-ENSURE-MOTD-RECORD.
+           OPEN INPUT F-MOTD-FILE.
+           IF WS-MOTD-STATUS = "00"
+               CLOSE F-MOTD-FILE
+           ELSE
+               OPEN OUTPUT F-MOTD-FILE
+               MOVE "Welcome back to vault-net." TO MOTD-TEXT
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MOTD-SET-DATE
+               MOVE "SYSTEM" TO MOTD-SET-BY
+               WRITE MOTD-RECORD
+               CLOSE F-MOTD-FILE
+           END-IF.
+
+       0480-MOTD-MAINTENANCE.
+           PERFORM 0479-ENSURE-MOTD-RECORD.
+
+           MOVE SPACES TO MOTD-CURRENT-TEXT.
+           OPEN INPUT F-MOTD-FILE.
+           READ F-MOTD-FILE
+               NOT AT END
+                   MOVE MOTD-TEXT TO MOTD-CURRENT-TEXT
+           END-READ.
+           CLOSE F-MOTD-FILE.
+
+           MOVE SPACES TO MOTD-RESULT-MESSAGE.
+           MOVE SPACES TO MOTD-NEW-TEXT.
+           INITIALIZE MOTD-CHOICE.
+           DISPLAY MOTD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT MOTD-TEXT-FIELD.
+           ACCEPT MOTD-CHOICE-FIELD.
+
+           IF MOTD-NEW-TEXT NOT = SPACES
+               PERFORM 0485-RESOLVE-MOTD-CHANGE
+           END-IF.
+
+           IF MOTD-CHOICE = 'g' OR 'G'
+               PERFORM 0110-ADMIN-MENU
+           ELSE
+               PERFORM 0480-MOTD-MAINTENANCE
+           END-IF.
+
+       0485-RESOLVE-MOTD-CHANGE.
+           OPEN I-O F-MOTD-FILE.
+           READ F-MOTD-FILE
+               NOT AT END
+                   MOVE MOTD-NEW-TEXT TO MOTD-TEXT
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO MOTD-SET-DATE
+                   MOVE ADMIN-NAME TO MOTD-SET-BY
+                   REWRITE MOTD-RECORD
+           END-READ.
+           CLOSE F-MOTD-FILE.
+           MOVE ADMIN-NAME TO AUDIT-ADMIN.
+           MOVE "MOTD-CHANGE" TO AUDIT-ACTION.
+           MOVE SPACES TO AUDIT-ACCOUNT.
+           MOVE ZERO TO AUDIT-AMOUNT.
+           PERFORM 0330-WRITE-AUDIT-ENTRY.
+           MOVE "BANNER UPDATED" TO MOTD-RESULT-MESSAGE.
+
+       0490-TRANS-EXCEPTIONS.
+           MOVE 0 TO WS-EXC-ALL-COUNT.
+           OPEN INPUT F-EXCEPTIONS-FILE.
+           IF WS-EXC-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1 OR
+               WS-EXC-ALL-COUNT = 200
+                   READ F-EXCEPTIONS-FILE
+                       NOT AT END
+                           ADD 1 TO WS-EXC-ALL-COUNT
+                           MOVE EXC-USERNAME TO
+                             WS-EXC-ALL-USERNAME(WS-EXC-ALL-COUNT)
+                           MOVE EXC-BANK-ACCOUNT TO
+                             WS-EXC-ALL-ACCOUNT(WS-EXC-ALL-COUNT)
+                           MOVE EXC-DATE-FIRST-SEEN TO
+                             WS-EXC-ALL-DATE(WS-EXC-ALL-COUNT)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-EXCEPTIONS-FILE
+           END-IF.
+
+           MOVE 0 TO WS-EXC-COUNT.
+           INITIALIZE WS-EXC-TABLE.
+           MOVE WS-EXC-START TO WS-EXC-IDX.
+           PERFORM UNTIL WS-EXC-IDX > WS-EXC-ALL-COUNT OR
+           WS-EXC-COUNT = 10
+               ADD 1 TO WS-EXC-COUNT
+               MOVE WS-EXC-COUNT TO WS-EXC-SEQ(WS-EXC-COUNT)
+               MOVE WS-EXC-ALL-USERNAME(WS-EXC-IDX) TO
+                 WS-EXC-USERNAME(WS-EXC-COUNT)
+               MOVE WS-EXC-ALL-ACCOUNT(WS-EXC-IDX) TO
+                 WS-EXC-ACCOUNT(WS-EXC-COUNT)
+               MOVE WS-EXC-ALL-DATE(WS-EXC-IDX) TO
+                 WS-EXC-DATE(WS-EXC-COUNT)
+               ADD 1 TO WS-EXC-IDX
+           END-PERFORM.
+
+           MOVE SPACES TO EXC-RESULT-MESSAGE.
+           IF WS-EXC-ALL-COUNT = 0
+               MOVE "NO TRANSACTION EXCEPTIONS ON FILE" TO
+                 EXC-RESULT-MESSAGE
+           END-IF.
+           INITIALIZE EXC-CHOICE.
+           DISPLAY TRANS-EXCEPTIONS-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-INFO.
+
+           ACCEPT EXC-CHOICE-FIELD.
+
+           IF EXC-CHOICE = 'g' OR 'G'
+               MOVE 1 TO WS-EXC-START
+               MOVE 1 TO WS-EXC-PAGE-NUM
+               PERFORM 0110-ADMIN-MENU
+           ELSE IF EXC-CHOICE = 'n' OR 'N'
+               IF WS-EXC-START + 10 <= WS-EXC-ALL-COUNT
+                   ADD 10 TO WS-EXC-START
+                   ADD 1 TO WS-EXC-PAGE-NUM
+               END-IF
+               PERFORM 0490-TRANS-EXCEPTIONS
+           ELSE IF EXC-CHOICE = 'p' OR 'P'
+               IF WS-EXC-START > 1
+                   SUBTRACT 10 FROM WS-EXC-START
+                   SUBTRACT 1 FROM WS-EXC-PAGE-NUM
+               END-IF
+               PERFORM 0490-TRANS-EXCEPTIONS
+           ELSE
+               PERFORM 0490-TRANS-EXCEPTIONS
+           END-IF.
+
        0113-DISPLAY-TIME-INFO.
            DISPLAY TIME-SCREEN.
            DISPLAY CONNECTED-SCREEN.
