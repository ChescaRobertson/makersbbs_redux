@@ -5,22 +5,41 @@
            FILE-CONTROL.
        
            SELECT F-USERS-FILE ASSIGN TO "users.dat"
-             ORGANISATION IS SEQUENTIAL.
-             
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT F-NOTIFY-OUTBOX-FILE ASSIGN TO
+             "notification-outbox.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
            FD F-USERS-FILE.
            01 USERS.
-              05 USERNAME PIC X(16). 
-              05 USER-PASSWORD PIC X(20).  
-              05 USER-ACNT-NUM PIC X(8). 
-              05 FILLER PIC XX VALUE SPACES. 
-              05 USER-CREDIT PIC 999. 
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
               05 FILLER PIC X VALUE X'0A'.
 
+           FD F-NOTIFY-OUTBOX-FILE.
+           01 NOTIFICATION-OUTBOX-RECORD.
+              05 NTFY-USERNAME PIC X(16).
+              05 NTFY-MESSAGE PIC X(40).
+              05 NTFY-AMOUNT PIC 999.
+              05 NTFY-DATE PIC X(8).
+
            WORKING-STORAGE SECTION.
            01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
            01 WS-USER-ACNT-NUM PIC X(8).
+           01 WS-NEW-BALANCE PIC 9(4).
+           01 WS-MATCH-FOUND PIC 9 VALUE 0.
+           01 WS-OVERFLOW PIC 9 VALUE 0.
 
            LINKAGE SECTION.
            01 LS-USER-BANK-ACCOUNT PIC X(8).
@@ -36,23 +55,43 @@
            PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
                READ F-USERS-FILE
                    NOT AT END
-                   MOVE "READING FILE" TO LS-PROCESS-STATUS-MESSAGE
                    MOVE USER-ACNT-NUM TO LS-FILE-BA-NUM
                        IF LS-USER-BANK-ACCOUNT = USER-ACNT-NUM
-                               MOVE "COMPARING FILE" 
-                                 TO LS-PROCESS-STATUS-MESSAGE
-                                ADD LS-CREDIT-AMOUNT TO USER-CREDIT
+                               MOVE 1 TO WS-MATCH-FOUND
+                                COMPUTE WS-NEW-BALANCE =
+                                    USER-CREDIT + LS-CREDIT-AMOUNT
+                                IF WS-NEW-BALANCE > 999
+                                    MOVE 999 TO USER-CREDIT
+                                    MOVE 1 TO WS-OVERFLOW
+                                ELSE
+                                    MOVE WS-NEW-BALANCE TO USER-CREDIT
+                                END-IF
                                 REWRITE USERS FROM USERS
+                                PERFORM 0010-WRITE-NOTIFICATION
                         END-IF
-                  AT END 
+                  AT END
                        MOVE 1 TO WS-USER-FILE-IS-ENDED
                END-READ
            END-PERFORM.
-           
+
            CLOSE F-USERS-FILE.
 
-      *     MOVE "PAYMENT PROCESSED" TO LS-PROCESS-STATUS-MESSAGE.
-   
-      *     GOBACK.
+           IF WS-MATCH-FOUND = 0
+               MOVE "NOT FOUND" TO LS-PROCESS-STATUS-MESSAGE
+           ELSE IF WS-OVERFLOW = 1
+               MOVE "ERROR - OVERFLOW CAPPED AT 999" TO
+                   LS-PROCESS-STATUS-MESSAGE
+           ELSE
+               MOVE "POSTED" TO LS-PROCESS-STATUS-MESSAGE
+           END-IF.
+
+       0010-WRITE-NOTIFICATION.
+           OPEN EXTEND F-NOTIFY-OUTBOX-FILE.
+           MOVE USERNAME TO NTFY-USERNAME.
+           MOVE "YOUR PAYMENT HAS POSTED" TO NTFY-MESSAGE.
+           MOVE LS-CREDIT-AMOUNT TO NTFY-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NTFY-DATE.
+           WRITE NOTIFICATION-OUTBOX-RECORD.
+           CLOSE F-NOTIFY-OUTBOX-FILE.
 
       
\ No newline at end of file
