@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. post-message.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGE-BOARD-FILE ASSIGN TO "message-board.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGE-BOARD-FILE.
+           01 MESSAGE-BOARD-RECORD.
+               05 MB-ID PIC 999.
+               05 MB-PARENT-ID PIC 999.
+               05 MB-TITLE PIC X(50).
+               05 MB-CONTENT PIC X(300).
+               05 MB-USERNAME PIC X(16).
+               05 MB-DELETED PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM-FILE-LINES PIC 999.
+
+           LINKAGE SECTION.
+           01 LS-NEW-MESSAGE.
+               05 LS-PARENT-ID PIC 999.
+               05 LS-TITLE PIC X(50).
+               05 LS-CONTENT PIC X(300).
+               05 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-NEW-MESSAGE.
+
+           CALL 'number-of-file-lines' USING WS-NUM-FILE-LINES.
+
+           OPEN EXTEND F-MESSAGE-BOARD-FILE.
+               ADD 1 TO WS-NUM-FILE-LINES.
+               MOVE WS-NUM-FILE-LINES TO MB-ID.
+               MOVE LS-PARENT-ID TO MB-PARENT-ID.
+               MOVE LS-TITLE TO MB-TITLE.
+               MOVE LS-CONTENT TO MB-CONTENT.
+               MOVE LS-USERNAME TO MB-USERNAME.
+               MOVE "N" TO MB-DELETED.
+               WRITE MESSAGE-BOARD-RECORD
+               END-WRITE.
+
+           CLOSE F-MESSAGE-BOARD-FILE.
+
+           GOBACK.
