@@ -11,6 +11,8 @@
 
            01 COST PIC 999.
            01 UPDATED-BALANCE PIC 999.
+           01 WS-SPEND-REASON PIC X(20) VALUE "MESSAGE BOARD".
+           01 WS-PRICE-KEY PIC X(20) VALUE "MSGBOARD-POST".
            01 INSUFFICIENT-FUNDS PIC X(20).
            01 USER-INFO-CR-MESSAGE PIC X(9) VALUE "Credits: ".
            01 USER-INFO-LOGGED-IN PIC X(15) VALUE "Logged in as:".
@@ -29,12 +31,14 @@
            01 NUM-FILE-LINES PIC 999.
            01 ID-NUM PIC 999 VALUE 1.
            01 WS-LIST-TABLE.
-               05 WS-LIST-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON 
+               05 WS-LIST-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
                  NUM-FILE-LINES.
                    10 LIST-ID PIC 999.
+                   10 LIST-PARENT-ID PIC 999.
                    10 LIST-TITLE PIC X(50).
                    10 LIST-CONTENT PIC X(300).
-                   10 LIST-USERNAME PIC X(16).        
+                   10 LIST-USERNAME PIC X(16).
+                   10 LIST-DELETED PIC X.
            01 WS-CONTENT-DISPLAY.
                05 LS-PART-1 PIC X(60).
                05 LS-PART-2 PIC X(60).
@@ -43,8 +47,11 @@
                05 LS-PART-5 PIC X(60).
            01 MSG-SELECT PIC 999.
            01 MSG-VIEW-CHOICE PIC X.
-           
+           01 WS-PARENT-DISPLAY PIC X(20).
+           01 VIEW-RESULT-MSG PIC X(40).
+
            01 NEW-MESSAGE.
+             05 WS-PARENT-ID PIC 999.
              05 WS-TITLE PIC X(50).
              05 WS-CONTENT PIC X(300).
              05 WS-USERNAME PIC X(16).
@@ -361,11 +368,18 @@
                    FOREGROUND-COLOR IS 2.
                05 LINE 30 COL 45 VALUE "Author: "
                    FOREGROUND-COLOR IS 2.
-               05 LINE 30 COL 54 PIC X(16) 
+               05 LINE 30 COL 54 PIC X(16)
                 USING LIST-USERNAME(MSG-SELECT)
-                   FOREGROUND-COLOR IS 2.       
+                   FOREGROUND-COLOR IS 2.
+               05 LINE 31 COL 45 PIC X(20) USING WS-PARENT-DISPLAY
+                   FOREGROUND-COLOR IS 2.
+               05 LINE 32 COL 45 VALUE
+                   "(r) Reply  (e) Edit  (d) Delete"
+                   HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 33 COL 45 PIC X(40) USING VIEW-RESULT-MSG
+                   HIGHLIGHT FOREGROUND-COLOR IS 4.
                05 LINE 34 COL 50 VALUE "--------------------------------
-      -        "-----------------------" 
+      -        "-----------------------"
                    FOREGROUND-COLOR IS 2.
                05 LINE 37 COL 45 VALUE "(g) Go back"
                    HIGHLIGHT FOREGROUND-COLOR IS 3.
@@ -423,9 +437,9 @@
            PERFORM 0500-TIME-AND-DATE.
            CALL 'number-of-file-lines' USING NUM-FILE-LINES.
            CALL 'get-list-page-alt' USING NUM-FILE-LINES WS-LIST-TABLE.
-           SORT WS-LIST-ENTRY ON ASCENDING LIST-ID.
            INITIALIZE MSG-MENU-CHOICE.
-           MOVE "1" TO COST.
+           MOVE 1 TO COST.
+           CALL 'get-price' USING WS-PRICE-KEY COST.
            DISPLAY MSG-MENU-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
@@ -462,9 +476,10 @@
                END-IF
            ELSE IF (MSG-MENU-CHOICE = 'w' OR 'W')
             AND (CHECK-BALANCE (COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
+               MOVE 0 TO WS-PARENT-ID
                PERFORM 0150-MESSAGE-WRITE
            ELSE IF (MSG-MENU-CHOICE = 'w' OR 'W')
            AND (CHECK-BALANCE (COST, USER-INFO-CREDITS) = "FALSE") THEN
@@ -476,19 +491,36 @@
 
            PERFORM 0130-MSG-MENU.
 
-       0140-MESSAGE-VIEW. 
-           PERFORM 0500-TIME-AND-DATE.          
+       0140-MESSAGE-VIEW.
+           PERFORM 0500-TIME-AND-DATE.
            MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY.
            INITIALIZE MSG-VIEW-CHOICE.
+           IF LIST-PARENT-ID(MSG-SELECT) > 0
+               STRING "Replying to: #" DELIMITED BY SIZE
+                   LIST-PARENT-ID(MSG-SELECT) DELIMITED BY SIZE
+                   INTO WS-PARENT-DISPLAY
+           ELSE
+               MOVE SPACES TO WS-PARENT-DISPLAY
+           END-IF.
            DISPLAY MESSAGE-VIEW-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
 
            ACCEPT MSG-VIEW-CHOICE-FIELD.
            IF MSG-VIEW-CHOICE = 'g' OR 'G' THEN
+               MOVE SPACES TO VIEW-RESULT-MSG
                PERFORM 0130-MSG-MENU
            ELSE IF MSG-VIEW-CHOICE = 'q' OR 'Q' THEN
-              STOP RUN  
+              STOP RUN
+           ELSE IF MSG-VIEW-CHOICE = 'r' OR 'R' THEN
+               MOVE SPACES TO VIEW-RESULT-MSG
+               PERFORM 0160-MESSAGE-REPLY
+           ELSE IF MSG-VIEW-CHOICE = 'e' OR 'E' THEN
+               PERFORM 0170-MESSAGE-EDIT
+           ELSE IF MSG-VIEW-CHOICE = 'd' OR 'D' THEN
+               PERFORM 0180-MESSAGE-DELETE
+           ELSE
+               PERFORM 0140-MESSAGE-VIEW
            END-IF.
 
        0150-MESSAGE-WRITE.
@@ -502,14 +534,14 @@
            DISPLAY WRITE-MSG-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
-           
+
            ACCEPT WS-TITLE-FIELD.
            ACCEPT LINE-1-FIELD.
            ACCEPT LINE-2-FIELD.
            ACCEPT LINE-3-FIELD.
            ACCEPT LINE-4-FIELD.
            ACCEPT LINE-5-FIELD.
-           
+
            MOVE WS-CONTENT-DISPLAY TO WS-CONTENT.
            MOVE USER-INFO-NAME TO WS-USERNAME.
 
@@ -520,6 +552,71 @@
 
            GOBACK.
 
+       0160-MESSAGE-REPLY.
+           PERFORM 0500-TIME-AND-DATE.
+           INITIALIZE WS-TITLE.
+           INITIALIZE LS-PART-1.
+           INITIALIZE LS-PART-2.
+           INITIALIZE LS-PART-3.
+           INITIALIZE LS-PART-4.
+           INITIALIZE LS-PART-5.
+           DISPLAY WRITE-MSG-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT WS-TITLE-FIELD.
+           ACCEPT LINE-1-FIELD.
+           ACCEPT LINE-2-FIELD.
+           ACCEPT LINE-3-FIELD.
+           ACCEPT LINE-4-FIELD.
+           ACCEPT LINE-5-FIELD.
+
+           MOVE WS-CONTENT-DISPLAY TO WS-CONTENT.
+           MOVE USER-INFO-NAME TO WS-USERNAME.
+           MOVE LIST-ID(MSG-SELECT) TO WS-PARENT-ID.
+
+           IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
+             CALL 'post-message' USING NEW-MESSAGE
+           END-IF.
+
+           PERFORM 0130-MSG-MENU.
+
+       0170-MESSAGE-EDIT.
+           IF LIST-USERNAME(MSG-SELECT) NOT = USER-INFO-NAME THEN
+               MOVE "NOT YOUR MESSAGE TO EDIT" TO VIEW-RESULT-MSG
+               PERFORM 0140-MESSAGE-VIEW
+           ELSE
+               PERFORM 0500-TIME-AND-DATE
+               MOVE LIST-TITLE(MSG-SELECT) TO WS-TITLE
+               MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY
+               DISPLAY WRITE-MSG-SCREEN
+               DISPLAY PIP-BOY-SCREEN
+               PERFORM 0113-DISPLAY-TIME-USER-INFO
+
+               ACCEPT WS-TITLE-FIELD
+               ACCEPT LINE-1-FIELD
+               ACCEPT LINE-2-FIELD
+               ACCEPT LINE-3-FIELD
+               ACCEPT LINE-4-FIELD
+               ACCEPT LINE-5-FIELD
+
+               MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
+               CALL 'edit-message' USING LIST-ID(MSG-SELECT)
+                   USER-INFO-NAME WS-TITLE WS-CONTENT
+               MOVE "MESSAGE UPDATED" TO VIEW-RESULT-MSG
+               PERFORM 0130-MSG-MENU
+           END-IF.
+
+       0180-MESSAGE-DELETE.
+           IF LIST-USERNAME(MSG-SELECT) NOT = USER-INFO-NAME THEN
+               MOVE "NOT YOUR MESSAGE TO DELETE" TO VIEW-RESULT-MSG
+               PERFORM 0140-MESSAGE-VIEW
+           ELSE
+               CALL 'delete-message' USING LIST-ID(MSG-SELECT)
+                   USER-INFO-NAME
+               PERFORM 0130-MSG-MENU
+           END-IF.
+
        0500-TIME-AND-DATE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
            
\ No newline at end of file
