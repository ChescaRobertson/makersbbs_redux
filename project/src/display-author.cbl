@@ -5,17 +5,19 @@
            LINKAGE SECTION.
            01 OFFSET UNSIGNED-INT.
            01 LS-TABLE-NUM UNSIGNED-INT.
+           01 LS-LINES PIC 999.
            01 LS-TABLES.
-               05 LS-TABLE OCCURS 100 TIMES
+               05 LS-TABLE OCCURS 10 TO 999 TIMES DEPENDING ON
+               LS-LINES
                ASCENDING KEY IS LS-AUTHOR-NAME
                INDEXED BY BOOK-IDX.
                    10 LS-AUTHOR-NAME PIC X(12).
                    10 LS-TITLE PIC X(31).
                    10 LS-BODY PIC X(500).
            01 AUTHOR-NAME PIC X(12).
-           
 
-       PROCEDURE DIVISION USING OFFSET LS-TABLE-NUM LS-TABLES 
+
+       PROCEDURE DIVISION USING OFFSET LS-TABLE-NUM LS-LINES LS-TABLES
        RETURNING AUTHOR-NAME.
            
            IF LS-TABLE-NUM = 1
