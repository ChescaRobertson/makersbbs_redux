@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-password-history.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-PWORD-HISTORY-FILE ASSIGN TO "password-history.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PWORD-HISTORY-FILE.
+           01 PWORD-HISTORY.
+              05 PH-USERNAME PIC X(16).
+              05 PH-PASSWORD-1 PIC X(20).
+              05 PH-PASSWORD-2 PIC X(20).
+              05 PH-PASSWORD-3 PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-OLD-PASSWORD PIC X(20).
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-OLD-PASSWORD.
+
+           OPEN I-O F-PWORD-HISTORY-FILE.
+           MOVE 0 TO WS-USER-FILE-IS-ENDED.
+
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-PWORD-HISTORY-FILE
+                   NOT AT END
+                       IF LS-USERNAME = PH-USERNAME
+                           MOVE PH-PASSWORD-2 TO PH-PASSWORD-3
+                           MOVE PH-PASSWORD-1 TO PH-PASSWORD-2
+                           MOVE LS-OLD-PASSWORD TO PH-PASSWORD-1
+                           REWRITE PWORD-HISTORY
+                       END-IF
+                  AT END
+                       MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-PWORD-HISTORY-FILE.
