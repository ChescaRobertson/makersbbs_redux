@@ -6,7 +6,7 @@
            FILE-CONTROL.
        
            SELECT F-USERS-FILE ASSIGN TO "users.dat"
-             ORGANISATION IS SEQUENTIAL.
+             ORGANIZATION IS SEQUENTIAL.
              
        DATA DIVISION.
            FILE SECTION.
@@ -16,7 +16,12 @@
               05 USER-PASSWORD PIC X(20).  
               05 USER-ACNT-NUM PIC X(8). 
               05 FILLER PIC XX VALUE SPACES. 
-              05 USER-CREDIT PIC 999. 
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
               05 FILLER PIC X VALUE X'0A'.
 
            WORKING-STORAGE SECTION.
