@@ -7,14 +7,15 @@
            LINKAGE SECTION.
            01 LS-CREDIT-AMOUNT PIC 999.
            01 LS-CREDIT-BALANCE PIC 999.
+           01 LS-CREDIT-LIMIT PIC 9(4).
            01 LS-RESULT PIC X(5).
 
-       PROCEDURE DIVISION USING LS-CREDIT-AMOUNT, LS-CREDIT-BALANCE 
-       RETURNING LS-RESULT.
-           
-           IF LS-CREDIT-AMOUNT + LS-CREDIT-BALANCE >= 1000
+       PROCEDURE DIVISION USING LS-CREDIT-AMOUNT, LS-CREDIT-BALANCE,
+           LS-CREDIT-LIMIT RETURNING LS-RESULT.
+
+           IF LS-CREDIT-AMOUNT + LS-CREDIT-BALANCE >= LS-CREDIT-LIMIT
                MOVE "FAIL" TO LS-RESULT
-           ELSE 
+           ELSE
                MOVE "PASS" TO LS-RESULT
            END-IF.
            
