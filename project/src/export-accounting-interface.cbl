@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. export-accounting-interface.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-EXPORT-FILE ASSIGN TO "accounting-export.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TRANSACTIONS-FILE.
+           01 TRANSACTIONS.
+               05 TRANS-USERNAME PIC X(16).
+               05 TRANS-BANK-ACCOUNT PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-CREDITS-TO-ADD PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-MON-AMOUNT PIC 999.99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-DATE-OF-TRANS PIC X(10).
+               05 TRANS-PAYMENT-STATUS PIC X(20).
+               05 FILLER PIC X VALUE X'0A'.
+
+           FD F-EXPORT-FILE.
+           01 EXPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-TRANS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TRANS-DATE-8 PIC X(8).
+           01 WS-EXPORTED-COUNT PIC 999 VALUE 0.
+           01 WS-EXPORTED-TOTAL PIC 9(6)V99 VALUE 0.
+           01 WS-EDIT-AMOUNT PIC ZZZ9.99.
+           01 WS-EDIT-CREDITS PIC ZZ9.
+           01 WS-EDIT-COUNT PIC ZZ9.
+           01 WS-EDIT-TOTAL PIC ZZZZZ9.99.
+           01 WS-AMOUNT-NUM PIC 9(6)V99.
+
+           LINKAGE SECTION.
+           01 LS-FROM-DATE PIC X(8).
+           01 LS-TO-DATE PIC X(8).
+           01 LS-EXPORT-STATUS-MESSAGE PIC X(30).
+
+       PROCEDURE DIVISION USING LS-FROM-DATE, LS-TO-DATE,
+           LS-EXPORT-STATUS-MESSAGE.
+
+           OPEN INPUT F-TRANSACTIONS-FILE.
+           OPEN OUTPUT F-EXPORT-FILE.
+
+           PERFORM UNTIL WS-TRANS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       MOVE TRANS-DATE-OF-TRANS(1:8) TO WS-TRANS-DATE-8
+                       IF TRANS-PAYMENT-STATUS = "PAID"
+                       AND WS-TRANS-DATE-8 >= LS-FROM-DATE
+                       AND WS-TRANS-DATE-8 <= LS-TO-DATE
+                           PERFORM 0010-WRITE-EXPORT-LINE
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-TRANS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-EXPORTED-COUNT TO WS-EDIT-COUNT.
+           MOVE WS-EXPORTED-TOTAL TO WS-EDIT-TOTAL.
+           STRING "TOTAL," DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           CLOSE F-TRANSACTIONS-FILE.
+           CLOSE F-EXPORT-FILE.
+
+           STRING "EXPORTED " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               " TRANSACTIONS" DELIMITED BY SIZE
+               INTO LS-EXPORT-STATUS-MESSAGE.
+
+       0010-WRITE-EXPORT-LINE.
+           MOVE TRANS-CREDITS-TO-ADD TO WS-EDIT-CREDITS.
+           MOVE TRANS-MON-AMOUNT TO WS-EDIT-AMOUNT.
+           STRING TRANS-USERNAME DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               TRANS-BANK-ACCOUNT DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-EDIT-CREDITS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TRANS-DATE-8 DELIMITED BY SIZE
+               INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           ADD 1 TO WS-EXPORTED-COUNT.
+           MOVE TRANS-MON-AMOUNT TO WS-AMOUNT-NUM.
+           ADD WS-AMOUNT-NUM TO WS-EXPORTED-TOTAL.
