@@ -5,19 +5,33 @@
            FILE-CONTROL.
        
             SELECT F-USERS-FILE ASSIGN TO "users.dat"
-               ORGANISATION IS SEQUENTIAL.
-             
+               ORGANIZATION IS SEQUENTIAL.
+            SELECT F-SPEND-LOG-FILE ASSIGN TO "spend-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
            FD F-USERS-FILE.
            01 USERS.
-              05 USERNAME PIC X(16). 
-              05 USER-PASSWORD PIC X(20).  
-              05 USER-ACNT-NUM PIC X(8). 
-              05 FILLER PIC XX VALUE SPACES. 
-              05 USER-CREDIT PIC 999. 
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
               05 FILLER PIC X VALUE X'0A'.
 
+           FD F-SPEND-LOG-FILE.
+           01 SPEND-LOG-RECORD.
+              05 SL-USERNAME PIC X(16).
+              05 SL-REASON PIC X(20).
+              05 SL-AMOUNT PIC 999.
+              05 SL-DATE PIC X(8).
+
            WORKING-STORAGE SECTION.
            01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
 
@@ -25,10 +39,11 @@
            01 LS-COST PIC 999.
            01 LS-USERNAME PIC X(16).
            01 LS-UPDATED-BALANCE PIC 999.
+           01 LS-REASON PIC X(20).
+
+           PROCEDURE DIVISION USING LS-USERNAME, LS-COST,
+           LS-UPDATED-BALANCE, LS-REASON.
 
-           PROCEDURE DIVISION USING LS-USERNAME, LS-COST, 
-           LS-UPDATED-BALANCE.
-           
            OPEN I-O F-USERS-FILE.
            PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
                READ F-USERS-FILE
@@ -37,11 +52,21 @@
                        SUBTRACT LS-COST FROM USER-CREDIT
                        MOVE USER-CREDIT TO LS-UPDATED-BALANCE
                        REWRITE USERS FROM USERS
+                       PERFORM 0010-LOG-SPEND
                      END-IF
-                  AT END 
+                  AT END
                    MOVE 1 TO WS-USER-FILE-IS-ENDED
                END-READ
            END-PERFORM.
-           
+
            CLOSE F-USERS-FILE.
+
+       0010-LOG-SPEND.
+           OPEN EXTEND F-SPEND-LOG-FILE.
+           MOVE LS-USERNAME TO SL-USERNAME.
+           MOVE LS-REASON TO SL-REASON.
+           MOVE LS-COST TO SL-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SL-DATE.
+           WRITE SPEND-LOG-RECORD.
+           CLOSE F-SPEND-LOG-FILE.
    
\ No newline at end of file
