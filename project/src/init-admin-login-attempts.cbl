@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. init-admin-login-attempts.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-ADMIN-LOGIN-ATTEMPTS-FILE ASSIGN TO
+             "admin-login-attempts.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ADMIN-LOGIN-ATTEMPTS-FILE.
+           01 ADMIN-LOGIN-ATTEMPT.
+              05 ALA-ADMIN PIC X(16).
+              05 ALA-FAIL-COUNT PIC 99.
+              05 ALA-LOCKED-DATE PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-ADMIN PIC X(16).
+
+       PROCEDURE DIVISION USING LS-ADMIN.
+
+           OPEN EXTEND F-ADMIN-LOGIN-ATTEMPTS-FILE.
+               MOVE LS-ADMIN TO ALA-ADMIN.
+               MOVE 0 TO ALA-FAIL-COUNT.
+               MOVE SPACES TO ALA-LOCKED-DATE.
+               WRITE ADMIN-LOGIN-ATTEMPT
+               END-WRITE.
+
+           CLOSE F-ADMIN-LOGIN-ATTEMPTS-FILE.
