@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. request-password-reset.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-PASSWORD-RESETS-FILE ASSIGN TO
+             "password-resets.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PASSWORD-RESETS-FILE.
+           01 PASSWORD-RESET.
+               05 PR-USERNAME PIC X(16).
+               05 PR-ACNT-NUM PIC X(8).
+               05 PR-NEW-PASSWORD PIC X(20).
+               05 PR-DATE PIC X(10).
+               05 PR-STATUS PIC X(20).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-ACNT-NUM PIC X(8).
+           01 LS-NEW-PASSWORD PIC X(20).
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-ACNT-NUM
+           LS-NEW-PASSWORD.
+
+           OPEN EXTEND F-PASSWORD-RESETS-FILE.
+               MOVE LS-USERNAME TO PR-USERNAME.
+               MOVE LS-ACNT-NUM TO PR-ACNT-NUM.
+               MOVE LS-NEW-PASSWORD TO PR-NEW-PASSWORD.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO PR-DATE.
+               MOVE "PENDING             " TO PR-STATUS
+               WRITE PASSWORD-RESET
+               END-WRITE.
+
+           CLOSE F-PASSWORD-RESETS-FILE.
