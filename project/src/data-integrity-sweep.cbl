@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. data-integrity-sweep.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-REPORT-FILE ASSIGN TO "integrity-sweep-report.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+              05 FILLER PIC X VALUE X'0A'.
+
+           FD F-TRANSACTIONS-FILE.
+           01 TRANSACTIONS.
+               05 TRANS-USERNAME PIC X(16).
+               05 TRANS-BANK-ACCOUNT PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-CREDITS-TO-ADD PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-MON-AMOUNT PIC 999.99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-DATE-OF-TRANS PIC X(10).
+               05 TRANS-PAYMENT-STATUS PIC X(20).
+               05 FILLER PIC X VALUE X'0A'.
+
+           FD F-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TRANS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-USER-COUNT PIC 999 VALUE 0.
+           01 WS-DUP-COUNT PIC 999 VALUE 0.
+           01 WS-ORPHAN-COUNT PIC 999 VALUE 0.
+           01 WS-IDX-1 UNSIGNED-INT.
+           01 WS-IDX-2 UNSIGNED-INT.
+           01 WS-MATCH-FOUND PIC 9.
+           01 WS-TODAY PIC X(8).
+
+           01 WS-USER-TABLE.
+               05 WS-USER-ENTRY OCCURS 100 TIMES.
+                   10 WS-CHK-USERNAME PIC X(16).
+                   10 WS-CHK-ACNT-NUM PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-SWEEP-STATUS-MESSAGE PIC X(30).
+
+       PROCEDURE DIVISION USING LS-SWEEP-STATUS-MESSAGE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM 0010-LOAD-USER-TABLE.
+           PERFORM 0020-FIND-DUPLICATES.
+           PERFORM 0030-FIND-ORPHAN-TRANSACTIONS.
+
+           MOVE "INTEGRITY SWEEP COMPLETE" TO LS-SWEEP-STATUS-MESSAGE.
+
+       0010-LOAD-USER-TABLE.
+           OPEN INPUT F-USERS-FILE.
+           MOVE 0 TO WS-USER-FILE-IS-ENDED.
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                   NOT AT END
+                       IF WS-USER-COUNT < 100
+                           ADD 1 TO WS-USER-COUNT
+                           MOVE USERNAME TO
+                             WS-CHK-USERNAME(WS-USER-COUNT)
+                           MOVE USER-ACNT-NUM TO
+                             WS-CHK-ACNT-NUM(WS-USER-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+       0020-FIND-DUPLICATES.
+           OPEN EXTEND F-REPORT-FILE.
+           STRING "INTEGRITY SWEEP " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 1 TO WS-IDX-1.
+           PERFORM UNTIL WS-IDX-1 > WS-USER-COUNT
+               MOVE WS-IDX-1 TO WS-IDX-2
+               ADD 1 TO WS-IDX-2
+               PERFORM UNTIL WS-IDX-2 > WS-USER-COUNT
+                   IF WS-CHK-USERNAME(WS-IDX-1) =
+                     WS-CHK-USERNAME(WS-IDX-2)
+                       STRING "  DUPLICATE USERNAME: "
+                         DELIMITED BY SIZE
+                         WS-CHK-USERNAME(WS-IDX-1) DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       WRITE REPORT-LINE
+                       ADD 1 TO WS-DUP-COUNT
+                   END-IF
+                   IF WS-CHK-ACNT-NUM(WS-IDX-1) =
+                     WS-CHK-ACNT-NUM(WS-IDX-2)
+                       STRING "  DUPLICATE ACCOUNT #: "
+                         DELIMITED BY SIZE
+                         WS-CHK-ACNT-NUM(WS-IDX-1) DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       WRITE REPORT-LINE
+                       ADD 1 TO WS-DUP-COUNT
+                   END-IF
+                   ADD 1 TO WS-IDX-2
+               END-PERFORM
+               ADD 1 TO WS-IDX-1
+           END-PERFORM.
+
+           STRING "  DUPLICATES FOUND: " DELIMITED BY SIZE
+               WS-DUP-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE F-REPORT-FILE.
+
+       0030-FIND-ORPHAN-TRANSACTIONS.
+           OPEN INPUT F-TRANSACTIONS-FILE.
+           OPEN EXTEND F-REPORT-FILE.
+           MOVE 0 TO WS-TRANS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-TRANS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       MOVE 0 TO WS-MATCH-FOUND
+                       MOVE 1 TO WS-IDX-1
+                       PERFORM UNTIL WS-IDX-1 > WS-USER-COUNT
+                           IF TRANS-USERNAME =
+                             WS-CHK-USERNAME(WS-IDX-1)
+                               MOVE 1 TO WS-MATCH-FOUND
+                           END-IF
+                           ADD 1 TO WS-IDX-1
+                       END-PERFORM
+                       IF WS-MATCH-FOUND = 0
+                           STRING "  ORPHAN TRANSACTION: "
+                             DELIMITED BY SIZE
+                             TRANS-USERNAME DELIMITED BY SIZE
+                             INTO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-ORPHAN-COUNT
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-TRANS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           STRING "  ORPHANED TRANSACTIONS FOUND: " DELIMITED BY SIZE
+               WS-ORPHAN-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE F-TRANSACTIONS-FILE.
+           CLOSE F-REPORT-FILE.
