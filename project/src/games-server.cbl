@@ -7,6 +7,7 @@
 
            FUNCTION HIGH-SCORE-CALCULATOR
            FUNCTION REPLACE-LETTER
+           FUNCTION USER-EXISTS
 
            FUNCTION CHECK-BALANCE
            FUNCTION CHECK-LIMIT.
@@ -19,31 +20,92 @@
            SELECT F-HIGH-SCORES-FILE ASSIGN TO 'high-scores.dat'
              ORGANIZATION IS LINE SEQUENTIAL.
           
-           *>----- X AND O File Control-----    
+           *>----- X AND O File Control-----
              SELECT FD-WINMASKS ASSIGN TO "placement.dat"
                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-OANDX-SCORES-FILE ASSIGN TO 'oandx-scores.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *>----- Random Number Game file control -----
+           SELECT F-BET-HISTORY-FILE ASSIGN TO 'bet-history.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-GAMES-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
           *>----- Hangman F-Section-----
            FD F-WORD-FILE.
-           01 WORD PIC X(20).
+           01 WORD-RECORD.
+               05 WORD PIC X(20).
+               05 WORD-DIFFICULTY PIC X(4).
 
            FD F-HIGH-SCORES-FILE.
            01 PLAYER-SCORES.
               05 HIGH-SCORE PIC 99.
               05 PLAYER-NAME PIC X(10).
+              05 SCORE-WORD-LENGTH PIC 99.
+              05 SCORE-GUESSES-LEFT PIC 99.
+              05 SCORE-DATE PIC X(8).
 
-           *>----- X AND O F-Section-----   
+           *>----- X AND O F-Section-----
            FD FD-WINMASKS.
            01 FD-WINMASK PIC X(9).
 
-                
+           FD F-OANDX-SCORES-FILE.
+           01 OANDX-SCORE-RECORD.
+               05 OX-USERNAME PIC X(16).
+               05 FILLER PIC XX VALUE SPACES.
+               05 OX-OUTCOME PIC X(5).
+
+           *>----- Random Number Game F-Section -----
+           FD F-BET-HISTORY-FILE.
+           01 BET-HISTORY-RECORD.
+               05 BH-USERNAME PIC X(16).
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-BET-AMOUNT PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-GUESS PIC 99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-ANSWER PIC 99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-OUTCOME PIC X(4).
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-WINNINGS PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-DATE PIC X(8).
+
+           FD F-GAMES-USERS-FILE.
+           01 GAMES-USERS.
+               05 GU-USERNAME PIC X(16).
+               05 GU-PASSWORD PIC X(20).
+               05 GU-ACNT-NUM PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
+               05 GU-CREDIT PIC 999.
+               05 GU-CREDIT-LIMIT PIC 9(4).
+               05 FILLER PIC XX VALUE SPACES.
+               05 GU-LOCATION PIC X(20).
+               05 GU-LAST-ACTIVITY PIC X(8).
+               05 GU-ARCHIVED PIC X.
+
            WORKING-STORAGE SECTION.
 
            01 COST PIC 999.
+           01 WS-MY-CREDIT-LIMIT PIC 9(4).
+           01 WS-GAMES-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-HANGMAN-COST PIC 999 VALUE 3.
+           01 WS-OANDX-COST PIC 999 VALUE 5.
+           01 WS-HINT-COST PIC 999 VALUE 3.
+           01 WS-PRICE-KEY-HANGMAN PIC X(20) VALUE "HANGMAN-GAME".
+           01 WS-PRICE-KEY-OANDX PIC X(20) VALUE "OANDX-GAME".
+           01 WS-PRICE-KEY-HINT PIC X(20) VALUE "HANGMAN-HINT".
            01 UPDATED-BALANCE PIC 999.
+           01 WS-SPEND-REASON PIC X(20) VALUE "GAME".
            01 INSUFFICIENT-FUNDS PIC X(20).
+           01 HINT-MESSAGE PIC X(30).
+           01 WS-HINT-START-POS PIC 99.
+           01 WS-HINT-IDX PIC 99.
+           01 WS-HINT-FOUND PIC 9.
            01 USER-INFO-LOGGED-IN PIC X(15) VALUE "Logged in as:".
            01 CREDIT-LIMIT-MESSAGE PIC X(65).
            01 COUNTER UNSIGNED-INT.
@@ -102,6 +164,23 @@
                01 WS-OANDXMESSAGE PIC X(128).
                01 WS-INSTRUCTION PIC X(16).
                01 WS-FLAT-GAME-GRID PIC X(9).
+               01 WS-OANDX-MODE-CHOICE PIC X.
+                   88 TWO-PLAYER-MODE VALUE "2".
+               01 WS-OANDX-DIFFICULTY-CHOICE PIC X.
+                   88 HARD-DIFFICULTY VALUES "h", "H".
+               01 WS-TWO-PLAYER-FLAG PIC 9(1).
+                   88 TWO-PLAYER-GAME VALUE 1.
+               01 WS-PLAYER-TWO-USERNAME PIC X(16).
+               01 WS-USER-EXISTS-RESULT PIC X(5).
+               01 WS-OANDX-SETUP-MSG PIC X(40).
+               01 WS-CURRENT-PLAYER-NAME PIC X(16).
+               01 WS-CHECK-MARK PIC X(1).
+               01 WS-OTHER-MARK PIC X(1).
+               01 WS-BLOCK-MARK PIC X(1).
+               01 WS-HARD-MOVE-FOUND PIC 9(1).
+                   88 HARD-MOVE-FOUND VALUE 1.
+               01 WS-HARD-ROW PIC 9(1).
+               01 WS-HARD-COL PIC 9(1).
 
            *>-----RANDOM-NUM-GAME WS-SECTION-----
 
@@ -115,6 +194,21 @@
            01 RANDOM-NUM-CHOICE PIC X.
            01 RANDOM-NUM-GUESS-CHOICE PIC X.
            01 WS-RANDOM-NUM-MSG PIC X(40).
+           01 WS-BET-OUTCOME PIC X(4).
+           01 WS-BET-WINNINGS PIC 999.
+
+          *> Bet history viewer
+           01 WS-BET-HISTORY-CHOICE PIC X.
+           01 WS-BET-HISTORY-COUNT PIC 9.
+           01 WS-BH-SHIFT-IDX PIC 9.
+           01 WS-BET-HISTORY-TABLE.
+               05 WS-BET-HISTORY-ENTRY OCCURS 5 TIMES.
+                   10 WS-BH-BET-AMOUNT PIC 999.
+                   10 WS-BH-GUESS PIC 99.
+                   10 WS-BH-ANSWER PIC 99.
+                   10 WS-BH-OUTCOME PIC X(4).
+                   10 WS-BH-WINNINGS PIC 999.
+                   10 WS-BH-DATE PIC X(8).
 
 
            *>---- Hangman Variables ----
@@ -126,11 +220,19 @@
                DESCENDING KEY IS WS-GUESSING-WORDS-WORD
                INDEXED BY WORD-IDX.
                    10 WS-GUESSING-WORDS-WORD PIC X(20).
+                   10 WS-GUESSING-WORDS-DIFFICULTY PIC X(4).
            01 WS-GUESS-CHOICE PIC X(20).
+           01 WS-DIFFICULTY-CHOICE PIC X.
+           01 WS-DIFFICULTY-ERR-MSG PIC X(30).
+           01 WS-MATCH-COUNT PIC 999.
+           01 WS-MATCHING-WORDS.
+               05 WS-MATCH-WORD-IDX PIC 999 OCCURS 213 TIMES.
+           01 WS-PICK-IDX PIC 999.
 
           *> High score screen
            01 WS-HIGH-SCORE-CHOICE PIC X.
            01 WS-HIGH-SCORE PIC 99.
+           01 WS-CERTIFICATE-MESSAGE PIC X(40).
            01 WS-HIGH-SCORES.  
               05 WS-TABLE-HIGH-SCORE OCCURS 100 TIMES     
               ASCENDING KEY IS WS-SCORE
@@ -138,7 +240,39 @@
                   10 WS-SCORE PIC 99.
                   10 WS-NAME PIC X(10).
 
-          *> Checking guesses  
+          *> Leaderboards menu
+           01 WS-LEADERBOARDS-CHOICE PIC X.
+
+          *> O and X leaderboard
+           01 WS-OANDX-LB-CHOICE PIC X.
+           01 WS-OANDX-LB-COUNT PIC 99 VALUE 0.
+           01 WS-OANDX-LB-IDX PIC 99.
+           01 WS-OANDX-FOUND-FLAG PIC 9.
+               88 OANDX-ENTRY-FOUND VALUE 1.
+           01 WS-OANDX-LEADERBOARD.
+              05 WS-OANDX-ENTRY OCCURS 50 TIMES
+              ASCENDING KEY IS WS-OX-WINS
+              INDEXED BY OX-IDX.
+                  10 WS-OX-NAME PIC X(16).
+                  10 WS-OX-WINS PIC 99.
+                  10 WS-OX-LOSSES PIC 99.
+
+          *> Number-guessing leaderboard
+           01 WS-NUMGUESS-LB-CHOICE PIC X.
+           01 WS-NUMGUESS-LB-COUNT PIC 99 VALUE 0.
+           01 WS-NUMGUESS-LB-IDX PIC 99.
+           01 WS-NUMGUESS-FOUND-FLAG PIC 9.
+               88 NUMGUESS-ENTRY-FOUND VALUE 1.
+           01 WS-NUMGUESS-LEADERBOARD.
+              05 WS-NUMGUESS-ENTRY OCCURS 50 TIMES
+              ASCENDING KEY IS WS-NG-BIGGEST-WIN
+              INDEXED BY NG-IDX.
+                  10 WS-NG-NAME PIC X(16).
+                  10 WS-NG-BIGGEST-WIN PIC 999.
+                  10 WS-NG-CUR-STREAK PIC 99.
+                  10 WS-NG-BEST-STREAK PIC 99.
+
+          *> Checking guesses
            01 WS-LETTERS-LEFT PIC 99.
            01 WS-GUESSES-LEFT PIC 99.          
 
@@ -398,15 +532,19 @@
                HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 30 COL 43 VALUE "(n) Guess The Number" 
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 32 COL 43 VALUE "(o) O and X         "  
+               05 LINE 32 COL 43 VALUE "(o) O and X         "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 34 COL 43 VALUE "(v) Bet History     "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 36 COL 43 VALUE "(l) Leaderboards    "
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 36 COL 36 VALUE "(g) Go back "
+               05 LINE 38 COL 36 VALUE "(g) Go back "
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 36 COL 54 VALUE "(q) Quit    "
+               05 LINE 38 COL 54 VALUE "(q) Quit    "
                HIGHLIGHT FOREGROUND-COLOR IS 3.
-               05 LINE 38 COL 36 VALUE "Pick: "
+               05 LINE 40 COL 36 VALUE "Pick: "
                FOREGROUND-COLOR IS 2.
-               05 GAMES-MENU-CHOICE-FIELD LINE 38 COL 41 PIC X
+               05 GAMES-MENU-CHOICE-FIELD LINE 40 COL 41 PIC X
                USING GAMES-MENU-CHOICE.              
                05 LINE 40 COL 36 PIC X(20) USING INSUFFICIENT-FUNDS
                HIGHLIGHT, FOREGROUND-COLOR IS 4.
@@ -482,6 +620,10 @@
                05 LINE 36 COLUMN 67 PIC X(16) FROM WS-INSTRUCTION
                FOREGROUND-COLOR IS 2.
                05 NEXT-MOVE PIC X(2) USING WS-NEXT-MOVE.
+               05 LINE 37 COLUMN 67 VALUE IS "Turn: "
+               FOREGROUND-COLOR IS 2.
+               05 LINE 37 COLUMN 73 PIC X(16)
+               FROM WS-CURRENT-PLAYER-NAME FOREGROUND-COLOR IS 2.
                05 LINE 38 COLUMN 67 VALUE IS "Moves played = "
                FOREGROUND-COLOR IS 2.
                05 MOVES PIC 9(1) FROM WS-MOVES.
@@ -500,9 +642,72 @@
       -        "--------------------------------------------------------
       -        "----" FOREGROUND-COLOR IS 2.
 
+           01 OANDX-SETUP-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 15 COL 30 VALUE "O AND X SETUP"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 18 COL 30 VALUE "(1) Play against the computer"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 19 COL 30 VALUE "(2) Play against another member"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 21 COL 30 VALUE "Pick: " FOREGROUND-COLOR 2.
+               05 OANDX-MODE-FIELD LINE 21 COL 36 PIC X
+               USING WS-OANDX-MODE-CHOICE.
+               05 LINE 23 COL 30 PIC X(40) USING WS-OANDX-SETUP-MSG
+               HIGHLIGHT FOREGROUND-COLOR 4.
+
+           01 OANDX-DIFFICULTY-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 15 COL 30 VALUE "CHOOSE A DIFFICULTY"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 18 COL 30 VALUE "(r) Random - a free square"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 19 COL 32 VALUE "picked at random"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 20 COL 30 VALUE "(h) Hard - takes wins"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 21 COL 32 VALUE "and blocks yours"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 23 COL 30 VALUE "Pick: " FOREGROUND-COLOR 2.
+               05 OANDX-DIFFICULTY-FIELD LINE 23 COL 36 PIC X
+               USING WS-OANDX-DIFFICULTY-CHOICE.
+
+           01 OANDX-PLAYER-TWO-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 15 COL 30 VALUE "TWO PLAYER MODE"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 18 COL 30 VALUE "Enter the other member's name"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 20 COL 30 VALUE "Username: " FOREGROUND-COLOR 2.
+               05 OANDX-PLAYER-TWO-FIELD LINE 20 COL 40 PIC X(16)
+               USING WS-PLAYER-TWO-USERNAME.
+               05 LINE 22 COL 30 PIC X(40) USING WS-OANDX-SETUP-MSG
+               HIGHLIGHT FOREGROUND-COLOR 4.
+
+           01 DIFFICULTY-SELECT-SCREEN
+               BACKGROUND-COLOR IS 8.
+               05 BLANK SCREEN.
+               05 LINE 30 COLUMN 30 VALUE "HANGMAN..."
+               HIGHLIGHT, FOREGROUND-COLOR 2.
+               05 LINE 32 COLUMN 30 VALUE "Choose your word difficulty
+      -        " before the noose goes up:"
+               HIGHLIGHT, FOREGROUND-COLOR 2.
+               05 LINE 34 COLUMN 30 VALUE "(e) Easy" HIGHLIGHT
+               FOREGROUND-COLOR 3.
+               05 LINE 35 COLUMN 30 VALUE "(h) Hard" HIGHLIGHT
+               FOREGROUND-COLOR 3.
+               05 LINE 36 COLUMN 30 PIC X(30) USING
+               WS-DIFFICULTY-ERR-MSG HIGHLIGHT FOREGROUND-COLOR 4.
+               05 LINE 38 COLUMN 30 VALUE "Pick: " FOREGROUND-COLOR 2.
+               05 WS-DIFFICULTY-CHOICE-FIELD LINE 38 COLUMN 36 PIC X
+               USING WS-DIFFICULTY-CHOICE.
+
            01 IN-GAME-SCREEN
                BACKGROUND-COLOR IS 8.
-               05 BLANK SCREEN. 
+               05 BLANK SCREEN.
                05 LINE 30 COLUMN 30 VALUE "HANGMAN..."
                HIGHLIGHT, FOREGROUND-COLOR 2.
                05 LINE 31 COLUMN 30 VALUE "You wander into a small settl
@@ -526,10 +731,14 @@
                05 LINE 37 COLUMN 60 PIC 99 USING WS-GUESSES-LEFT.
                05 LINE 38 COLUMN 30 VALUE "( ) Enter a letter to guess"
                HIGHLIGHT FOREGROUND-COLOR 3.
-               05 LINE 39 COLUMN 30 VALUE "(!) Quit game"
+               05 LINE 39 COLUMN 30 VALUE "(?) Buy a hint (003 credits)"
+               HIGHLIGHT FOREGROUND-COLOR 3.
+               05 LINE 40 COLUMN 30 VALUE "(!) Quit game"
                HIGHLIGHT FOREGROUND-COLOR 3.
-               05 LINE 40 COLUMN 30 VALUE "Pick: " FOREGROUND-COLOR 2.
-               05 WS-GUESS-CHOICE-FIELD LINE 40 COLUMN 36 PIC X
+               05 LINE 41 COLUMN 30 PIC X(30) USING HINT-MESSAGE
+               HIGHLIGHT FOREGROUND-COLOR 4.
+               05 LINE 42 COLUMN 30 VALUE "Pick: " FOREGROUND-COLOR 2.
+               05 WS-GUESS-CHOICE-FIELD LINE 42 COLUMN 36 PIC X
                USING WS-GUESS-CHOICE.
                05 LINE 13 COL 70 VALUE " ___________.._______" 
                FOREGROUND-COLOR IS 2.
@@ -689,9 +898,14 @@
                05 LINE 40 COLUMN 34 PIC X(10) USING WS-NAME(3).
                05 LINE 42 COLUMN 30 VALUE "(g) Go back"
                HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 43 COLUMN 30 VALUE "(c) Print my certificate"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 44 COLUMN 30 VALUE "Pick: ".
                05 WS-HIGH-SCORE-FIELD LINE 44 COLUMN 36 PIC X
                USING WS-HIGH-SCORE-CHOICE.
+               05 LINE 46 COLUMN 30 PIC X(40)
+               USING WS-CERTIFICATE-MESSAGE HIGHLIGHT
+               FOREGROUND-COLOR IS 2.
            
            01 RANDOM-NUM-GAME-SCREEN.
                05 BLANK SCREEN.
@@ -769,7 +983,117 @@
                05 LINE 37 COL 30 VALUE "--------------------------------
       -        "--------------------------------------------------------
       -        "----" FOREGROUND-COLOR IS 2.
-               
+
+           01 BET-HISTORY-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 12 COL 30 VALUE "YOUR RECENT BETS"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 14 COL 30 VALUE "Bet Guess Ans Result Won  Date"
+               FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 30 PIC 999 USING WS-BH-BET-AMOUNT(1).
+               05 LINE 16 COL 34 PIC 99 USING WS-BH-GUESS(1).
+               05 LINE 16 COL 37 PIC 99 USING WS-BH-ANSWER(1).
+               05 LINE 16 COL 40 PIC X(4) USING WS-BH-OUTCOME(1).
+               05 LINE 16 COL 45 PIC 999 USING WS-BH-WINNINGS(1).
+               05 LINE 16 COL 49 PIC X(8) USING WS-BH-DATE(1).
+               05 LINE 17 COL 30 PIC 999 USING WS-BH-BET-AMOUNT(2).
+               05 LINE 17 COL 34 PIC 99 USING WS-BH-GUESS(2).
+               05 LINE 17 COL 37 PIC 99 USING WS-BH-ANSWER(2).
+               05 LINE 17 COL 40 PIC X(4) USING WS-BH-OUTCOME(2).
+               05 LINE 17 COL 45 PIC 999 USING WS-BH-WINNINGS(2).
+               05 LINE 17 COL 49 PIC X(8) USING WS-BH-DATE(2).
+               05 LINE 18 COL 30 PIC 999 USING WS-BH-BET-AMOUNT(3).
+               05 LINE 18 COL 34 PIC 99 USING WS-BH-GUESS(3).
+               05 LINE 18 COL 37 PIC 99 USING WS-BH-ANSWER(3).
+               05 LINE 18 COL 40 PIC X(4) USING WS-BH-OUTCOME(3).
+               05 LINE 18 COL 45 PIC 999 USING WS-BH-WINNINGS(3).
+               05 LINE 18 COL 49 PIC X(8) USING WS-BH-DATE(3).
+               05 LINE 19 COL 30 PIC 999 USING WS-BH-BET-AMOUNT(4).
+               05 LINE 19 COL 34 PIC 99 USING WS-BH-GUESS(4).
+               05 LINE 19 COL 37 PIC 99 USING WS-BH-ANSWER(4).
+               05 LINE 19 COL 40 PIC X(4) USING WS-BH-OUTCOME(4).
+               05 LINE 19 COL 45 PIC 999 USING WS-BH-WINNINGS(4).
+               05 LINE 19 COL 49 PIC X(8) USING WS-BH-DATE(4).
+               05 LINE 20 COL 30 PIC 999 USING WS-BH-BET-AMOUNT(5).
+               05 LINE 20 COL 34 PIC 99 USING WS-BH-GUESS(5).
+               05 LINE 20 COL 37 PIC 99 USING WS-BH-ANSWER(5).
+               05 LINE 20 COL 40 PIC X(4) USING WS-BH-OUTCOME(5).
+               05 LINE 20 COL 45 PIC 999 USING WS-BH-WINNINGS(5).
+               05 LINE 20 COL 49 PIC X(8) USING WS-BH-DATE(5).
+               05 LINE 24 COL 30 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 25 COL 30 VALUE "(q) Quit   "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 27 COL 30 VALUE "Pick: " FOREGROUND-COLOR IS 2.
+               05 WS-BET-HISTORY-FIELD LINE 27 COL 36 PIC X
+               USING WS-BET-HISTORY-CHOICE.
+
+           01 LEADERBOARDS-MENU-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 12 COL 30 VALUE "LEADERBOARDS"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 15 COL 30 VALUE "(o) O and X         "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 16 COL 30 VALUE "(n) Number Guessing "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 17 COL 30 VALUE "(g) Go back         "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 18 COL 30 VALUE "(q) Quit            "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 20 COL 30 VALUE "Pick: " FOREGROUND-COLOR IS 2.
+               05 WS-LEADERBOARDS-FIELD LINE 20 COL 36 PIC X
+               USING WS-LEADERBOARDS-CHOICE.
+
+           01 OANDX-LEADERBOARD-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 12 COL 30 VALUE "O AND X LEADERBOARD"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 14 COL 30 VALUE "Name             Wins Losses"
+               FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 30 PIC X(16) USING WS-OX-NAME(1).
+               05 LINE 16 COL 47 PIC 99 USING WS-OX-WINS(1).
+               05 LINE 16 COL 52 PIC 99 USING WS-OX-LOSSES(1).
+               05 LINE 17 COL 30 PIC X(16) USING WS-OX-NAME(2).
+               05 LINE 17 COL 47 PIC 99 USING WS-OX-WINS(2).
+               05 LINE 17 COL 52 PIC 99 USING WS-OX-LOSSES(2).
+               05 LINE 18 COL 30 PIC X(16) USING WS-OX-NAME(3).
+               05 LINE 18 COL 47 PIC 99 USING WS-OX-WINS(3).
+               05 LINE 18 COL 52 PIC 99 USING WS-OX-LOSSES(3).
+               05 LINE 22 COL 30 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 23 COL 30 VALUE "(q) Quit   "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 25 COL 30 VALUE "Pick: " FOREGROUND-COLOR IS 2.
+               05 WS-OANDX-LB-FIELD LINE 25 COL 36 PIC X
+               USING WS-OANDX-LB-CHOICE.
+
+           01 NUMGUESS-LEADERBOARD-SCREEN
+               BACKGROUND-COLOR IS 0.
+               05 BLANK SCREEN.
+               05 LINE 12 COL 30 VALUE "NUMBER GUESSING LEADERBOARD"
+               HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 14 COL 30 VALUE "Name             Won  Streak"
+               FOREGROUND-COLOR IS 2.
+               05 LINE 16 COL 30 PIC X(16) USING WS-NG-NAME(1).
+               05 LINE 16 COL 47 PIC 999 USING WS-NG-BIGGEST-WIN(1).
+               05 LINE 16 COL 53 PIC 99 USING WS-NG-BEST-STREAK(1).
+               05 LINE 17 COL 30 PIC X(16) USING WS-NG-NAME(2).
+               05 LINE 17 COL 47 PIC 999 USING WS-NG-BIGGEST-WIN(2).
+               05 LINE 17 COL 53 PIC 99 USING WS-NG-BEST-STREAK(2).
+               05 LINE 18 COL 30 PIC X(16) USING WS-NG-NAME(3).
+               05 LINE 18 COL 47 PIC 999 USING WS-NG-BIGGEST-WIN(3).
+               05 LINE 18 COL 53 PIC 99 USING WS-NG-BEST-STREAK(3).
+               05 LINE 22 COL 30 VALUE "(g) Go back"
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 23 COL 30 VALUE "(q) Quit   "
+               HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 25 COL 30 VALUE "Pick: " FOREGROUND-COLOR IS 2.
+               05 WS-NUMGUESS-LB-FIELD LINE 25 COL 36 PIC X
+               USING WS-NUMGUESS-LB-CHOICE.
+
        PROCEDURE DIVISION USING USER-INFO-NAME, USER-INFO-CRED-DISPLAY.
 
        0113-DISPLAY-TIME-USER-INFO.
@@ -786,31 +1110,38 @@
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
 
            ACCEPT GAMES-MENU-CHOICE-FIELD
+           IF (GAMES-MENU-CHOICE = "o" OR "O")
+               CALL 'get-price' USING WS-PRICE-KEY-OANDX WS-OANDX-COST
+               MOVE WS-OANDX-COST TO COST
+           ELSE IF (GAMES-MENU-CHOICE = "h" OR "H")
+               CALL 'get-price' USING WS-PRICE-KEY-HANGMAN
+                 WS-HANGMAN-COST
+               MOVE WS-HANGMAN-COST TO COST
+           END-IF.
            IF GAMES-MENU-CHOICE = "q" or "Q" THEN
                STOP RUN
            ELSE IF GAMES-MENU-CHOICE = "g" or "G" THEN
                GOBACK
            ELSE IF (GAMES-MENU-CHOICE = "o" OR "O" )
            AND (CHECK-BALANCE (COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
                MOVE SPACES TO INSUFFICIENT-FUNDS
-               PERFORM 0190-O-AND-X-GAME  
-           ELSE IF (GAMES-MENU-CHOICE = "h" or "H") 
+               PERFORM 0190-O-AND-X-GAME
+           ELSE IF (GAMES-MENU-CHOICE = "h" or "H")
            AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
                MOVE SPACES TO INSUFFICIENT-FUNDS
                PERFORM 0170-DISPLAY-GUESSING-GAME
-           ELSE IF (GAMES-MENU-CHOICE = "n" or "N")  
-           AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
-               MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
-               MOVE SPACES TO INSUFFICIENT-FUNDS
-               PERFORM 0200-RANDOM-NUMBER-GAME           
+           ELSE IF (GAMES-MENU-CHOICE = "n" or "N") THEN
+               PERFORM 0200-RANDOM-NUMBER-GAME
+           ELSE IF (GAMES-MENU-CHOICE = "v" or "V") THEN
+               PERFORM 0210-BET-HISTORY
+           ELSE IF (GAMES-MENU-CHOICE = "l" or "L") THEN
+               PERFORM 0220-LEADERBOARDS-MENU
            END-IF.
 
            IF CHECK-BALANCE(COST, USER-INFO-CREDITS) = "FALSE"
@@ -818,12 +1149,25 @@
            PERFORM 0160-GAMES-MENU.
 
 
+       0165-SELECT-DIFFICULTY.
+           MOVE SPACES TO WS-DIFFICULTY-ERR-MSG.
+           INITIALIZE WS-DIFFICULTY-CHOICE.
+           DISPLAY DIFFICULTY-SELECT-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+           ACCEPT WS-DIFFICULTY-CHOICE-FIELD.
+           IF WS-DIFFICULTY-CHOICE NOT = 'e' AND
+           WS-DIFFICULTY-CHOICE NOT = 'h'
+               MOVE "PLEASE PICK e OR h" TO WS-DIFFICULTY-ERR-MSG
+               PERFORM 0165-SELECT-DIFFICULTY
+           END-IF.
+
        0170-DISPLAY-GUESSING-GAME.
            PERFORM 0500-TIME-AND-DATE.
            SET WS-HIGH-SCORE TO 0.
            SET WS-WORD-LENGTH TO 0.
-           MOVE 15 TO WS-GUESSES-LEFT.
            SET WORD-IDX TO 0.
+           PERFORM 0165-SELECT-DIFFICULTY.
            OPEN INPUT F-WORD-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
@@ -831,24 +1175,51 @@
                    NOT AT END
                        ADD 1 TO WORD-IDX
                        MOVE WORD TO WS-GUESSING-WORDS-WORD(WORD-IDX)
+                       MOVE WORD-DIFFICULTY TO
+                         WS-GUESSING-WORDS-DIFFICULTY(WORD-IDX)
                    AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                END-READ
            END-PERFORM.
            CLOSE F-WORD-FILE.
 
+           MOVE 0 TO WS-MATCH-COUNT.
+           SET WORD-IDX TO 1.
+           PERFORM UNTIL WORD-IDX > 213
+               IF (WS-DIFFICULTY-CHOICE = 'e' AND
+               WS-GUESSING-WORDS-DIFFICULTY(WORD-IDX) = "EASY") OR
+               (WS-DIFFICULTY-CHOICE = 'h' AND
+               WS-GUESSING-WORDS-DIFFICULTY(WORD-IDX) = "HARD")
+                   ADD 1 TO WS-MATCH-COUNT
+                   SET WS-MATCH-WORD-IDX(WS-MATCH-COUNT) TO WORD-IDX
+               END-IF
+               SET WORD-IDX UP BY 1
+           END-PERFORM.
+           IF WS-MATCH-COUNT = 0
+               MOVE 213 TO WS-MATCH-COUNT
+               SET WORD-IDX TO 1
+               PERFORM UNTIL WORD-IDX > 213
+                   SET WS-MATCH-WORD-IDX(WORD-IDX) TO WORD-IDX
+                   SET WORD-IDX UP BY 1
+               END-PERFORM
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE(14:3) TO RANDOMNUMBER.
-           MOVE WS-GUESSING-WORDS-WORD(RANDOMNUMBER) TO WS-WORD.
+           COMPUTE WS-PICK-IDX =
+               FUNCTION MOD(RANDOMNUMBER, WS-MATCH-COUNT) + 1.
+           SET WORD-IDX TO WS-MATCH-WORD-IDX(WS-PICK-IDX).
+           MOVE WS-GUESSING-WORDS-WORD(WORD-IDX) TO WS-WORD.
            MOVE WS-WORD TO WS-ANSWERWORD.
            MOVE REPLACE-LETTER(WS-WORD) TO WS-WORD. 
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
            MOVE 1 TO COUNTER.
            PERFORM UNTIL COUNTER = 20
-               IF '*' EQUALS WS-WORD(COUNTER:1) 
+               IF WS-WORD(COUNTER:1) = '*'
                    THEN ADD 1 TO WS-WORD-LENGTH
                END-IF
                ADD 1 TO COUNTER
            END-PERFORM.
+           COMPUTE WS-GUESSES-LEFT = WS-WORD-LENGTH + 5.
            PERFORM 0175-IN-GAME-SCREEN.
 
        0175-IN-GAME-SCREEN.
@@ -859,12 +1230,62 @@
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
 
            ACCEPT WS-GUESS-CHOICE-FIELD.
-           IF WS-GUESS-CHOICE = '!' THEN 
+           IF WS-GUESS-CHOICE = '!' THEN
                PERFORM 0160-GAMES-MENU
+           ELSE IF WS-GUESS-CHOICE = '?' THEN
+               PERFORM 0182-BUY-HINT
            ELSE
+               MOVE SPACES TO HINT-MESSAGE
                PERFORM 0180-CHECK-GUESS
            END-IF.
 
+       0182-BUY-HINT.
+           PERFORM 0500-TIME-AND-DATE.
+           CALL 'get-price' USING WS-PRICE-KEY-HINT WS-HINT-COST.
+           MOVE WS-HINT-COST TO COST.
+           IF CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE"
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
+               MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
+               MOVE SPACES TO HINT-MESSAGE
+               PERFORM 0183-REVEAL-RANDOM-LETTER
+               MOVE 1 TO COUNTER
+               MOVE 0 TO WS-LETTERS-LEFT
+               PERFORM UNTIL COUNTER = 20
+                   IF WS-WORD(COUNTER:1) = '*'
+                       ADD 1 TO WS-LETTERS-LEFT
+                   END-IF
+                   ADD 1 TO COUNTER
+               END-PERFORM
+               IF WS-LETTERS-LEFT = 0
+                   PERFORM 0185-WINNING-SCREEN
+               ELSE
+                   PERFORM 0175-IN-GAME-SCREEN
+               END-IF
+           ELSE
+               MOVE "INSUFFICIENT CREDITS FOR HINT" TO HINT-MESSAGE
+               PERFORM 0175-IN-GAME-SCREEN
+           END-IF.
+
+       0183-REVEAL-RANDOM-LETTER.
+           MOVE FUNCTION CURRENT-DATE(16:2) TO WS-HINT-START-POS.
+           COMPUTE WS-HINT-START-POS =
+               FUNCTION MOD(WS-HINT-START-POS, 20) + 1.
+           MOVE 0 TO WS-HINT-FOUND.
+           MOVE WS-HINT-START-POS TO WS-HINT-IDX.
+           PERFORM 20 TIMES
+               IF WS-HINT-FOUND = 0 AND
+               WS-WORD(WS-HINT-IDX:1) = '*'
+                   MOVE WS-ANSWERWORD(WS-HINT-IDX:1) TO
+                     WS-WORD(WS-HINT-IDX:1)
+                   MOVE 1 TO WS-HINT-FOUND
+               END-IF
+               ADD 1 TO WS-HINT-IDX
+               IF WS-HINT-IDX > 20
+                   MOVE 1 TO WS-HINT-IDX
+               END-IF
+           END-PERFORM.
+
        0180-CHECK-GUESS.
            PERFORM 0500-TIME-AND-DATE.
            MOVE 1 TO COUNTER.
@@ -880,7 +1301,7 @@
            MOVE 1 TO COUNTER.
            MOVE 0 TO WS-LETTERS-LEFT.
            PERFORM UNTIL COUNTER = 20
-               IF '*' EQUALS WS-WORD(COUNTER:1) 
+               IF WS-WORD(COUNTER:1) = '*' 
                    THEN ADD 1 TO WS-LETTERS-LEFT
                END-IF
                ADD 1 TO COUNTER
@@ -897,14 +1318,8 @@
        0185-WINNING-SCREEN.
            PERFORM 0500-TIME-AND-DATE.
            INITIALIZE WS-GUESSING-WINNING-CHOICE.
-           DISPLAY WS-WORD-LENGTH.
-           DISPLAY WS-GUESSES-LEFT.
-           DISPLAY WS-HIGH-SCORE.
            MOVE HIGH-SCORE-CALCULATOR(WS-WORD-LENGTH WS-GUESSES-LEFT)
            TO WS-HIGH-SCORE.
-           DISPLAY WS-WORD-LENGTH.
-           DISPLAY WS-GUESSES-LEFT.
-           DISPLAY WS-HIGH-SCORE.
            DISPLAY WORD-GUESSING-WINNING-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
@@ -912,7 +1327,10 @@
            OPEN EXTEND F-HIGH-SCORES-FILE
                MOVE WS-HIGH-SCORE TO HIGH-SCORE
                MOVE USER-INFO-NAME TO PLAYER-NAME
-               WRITE PLAYER-SCORES 
+               MOVE WS-WORD-LENGTH TO SCORE-WORD-LENGTH
+               MOVE WS-GUESSES-LEFT TO SCORE-GUESSES-LEFT
+               MOVE FUNCTION CURRENT-DATE(1:8) TO SCORE-DATE
+               WRITE PLAYER-SCORES
                END-WRITE.
            CLOSE F-HIGH-SCORES-FILE.
 
@@ -965,6 +1383,10 @@
        0188-HIGH-SCORE-SCREEN.
            PERFORM 0500-TIME-AND-DATE.
            INITIALIZE WS-HIGH-SCORE-CHOICE.
+           IF WS-CERTIFICATE-MESSAGE = SPACES
+               MOVE "(c) prints a certificate for your own scores"
+                   TO WS-CERTIFICATE-MESSAGE
+           END-IF.
            SORT WS-TABLE-HIGH-SCORE ON DESCENDING WS-SCORE.
            DISPLAY HIGH-SCORE-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
@@ -973,12 +1395,54 @@
            ACCEPT WS-HIGH-SCORE-FIELD.
            IF WS-HIGH-SCORE-CHOICE = 'g'
                GOBACK
-           ELSE 
+           ELSE IF WS-HIGH-SCORE-CHOICE = 'c'
+               CALL 'hangman-certificate' USING USER-INFO-NAME,
+                   WS-CERTIFICATE-MESSAGE
                PERFORM 0188-HIGH-SCORE-SCREEN
+           ELSE
+               PERFORM 0188-HIGH-SCORE-SCREEN
+           END-IF.
+
+           *>----- X AND O Procedure Div------
+       0189-OANDX-SETUP.
+           INITIALIZE WS-OANDX-MODE-CHOICE
+           INITIALIZE WS-OANDX-DIFFICULTY-CHOICE
+           INITIALIZE WS-TWO-PLAYER-FLAG
+           MOVE SPACES TO WS-OANDX-SETUP-MSG
+           DISPLAY OANDX-SETUP-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT OANDX-MODE-FIELD.
+           IF WS-OANDX-MODE-CHOICE = "2"
+               SET WS-TWO-PLAYER-FLAG TO 1
+               MOVE SPACES TO WS-PLAYER-TWO-USERNAME
+               MOVE SPACES TO WS-OANDX-SETUP-MSG
+               DISPLAY OANDX-PLAYER-TWO-SCREEN
+               DISPLAY PIP-BOY-SCREEN
+               PERFORM 0113-DISPLAY-TIME-USER-INFO
+               ACCEPT OANDX-PLAYER-TWO-FIELD
+               IF FUNCTION TRIM(WS-PLAYER-TWO-USERNAME) = SPACES
+               OR FUNCTION TRIM(WS-PLAYER-TWO-USERNAME) =
+                   FUNCTION TRIM(USER-INFO-NAME)
+               OR USER-EXISTS(WS-PLAYER-TWO-USERNAME) = "FALSE"
+                   MOVE "MEMBER NOT FOUND, TRY AGAIN" TO
+                       WS-OANDX-SETUP-MSG
+                   PERFORM 0189-OANDX-SETUP
+               END-IF
+           ELSE IF WS-OANDX-MODE-CHOICE = "1"
+               INITIALIZE WS-TWO-PLAYER-FLAG
+               DISPLAY OANDX-DIFFICULTY-SCREEN
+               DISPLAY PIP-BOY-SCREEN
+               PERFORM 0113-DISPLAY-TIME-USER-INFO
+               ACCEPT OANDX-DIFFICULTY-FIELD
+           ELSE
+               MOVE "INVALID CHOICE" TO WS-OANDX-SETUP-MSG
+               PERFORM 0189-OANDX-SETUP
            END-IF.
 
-           *>----- X AND O Procedure Div------    
        0190-O-AND-X-GAME.
+           PERFORM 0189-OANDX-SETUP
            MOVE "X" TO WS-PLAYER
            PERFORM 0191-GAME-LOOP-PARAGRAPH
                WITH TEST AFTER UNTIL FINISHED-PLAYING
@@ -1007,6 +1471,9 @@
                    MOVE WS-COLOR-BLACK TO WS-FG-CELL
                    MOVE WS-COLOR-RED TO WS-BG
            END-EVALUATE
+           IF NOT TWO-PLAYER-GAME
+               PERFORM 0199-RECORD-OANDX-RESULT
+           END-IF
            MOVE "One more (y/n)? " TO WS-INSTRUCTION
            MOVE "y" TO WS-NEXT-MOVE
            DISPLAY BOARD-SCREEN.
@@ -1021,16 +1488,21 @@
            MOVE WS-COLOR-WHITE TO WS-FG-CELL
            MOVE WS-COLOR-BLACK TO WS-BG
            INITIALIZE WS-MOVE-OUTCOME
-           IF COMPUTER-PLAYER
-               INITIALIZE WS-COMPUTER-MOVED
-               PERFORM UNTIL COMPUTER-MOVED
-                   COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
-                   COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
-                   IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
-                       SET WS-COMPUTER-MOVED TO 1
-                       MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
-                   END-IF
-               END-PERFORM
+           PERFORM 0198-SET-CURRENT-PLAYER-NAME
+           IF COMPUTER-PLAYER AND NOT TWO-PLAYER-GAME
+               IF HARD-DIFFICULTY
+                   PERFORM 0194-COMPUTER-HARD-MOVE
+               ELSE
+                   INITIALIZE WS-COMPUTER-MOVED
+                   PERFORM UNTIL COMPUTER-MOVED
+                       COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
+                       COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
+                       IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
+                           SET WS-COMPUTER-MOVED TO 1
+                           MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                       END-IF
+                   END-PERFORM
+               END-IF
            ELSE
                INITIALIZE WS-NEXT-MOVE
                DISPLAY BOARD-SCREEN
@@ -1129,6 +1601,131 @@
                END-IF
            END-IF.
 
+       0194-COMPUTER-HARD-MOVE.
+           INITIALIZE WS-HARD-MOVE-FOUND
+           MOVE WS-PLAYER TO WS-CHECK-MARK
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+               UNTIL WS-ROW > 3 OR HARD-MOVE-FOUND
+               PERFORM VARYING WS-COL FROM 1 BY 1
+                   UNTIL WS-COL > 3 OR HARD-MOVE-FOUND
+                   IF WS-CELL(WS-ROW,WS-COL) = SPACE
+                       MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                       PERFORM 0195-FLATTEN-AND-CHECK-WIN
+                       IF WIN-DETECTED
+                           SET WS-HARD-MOVE-FOUND TO 1
+                       ELSE
+                           MOVE SPACE TO WS-CELL(WS-ROW,WS-COL)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF NOT HARD-MOVE-FOUND
+               IF WS-PLAYER = "X"
+                   MOVE "O" TO WS-BLOCK-MARK
+               ELSE
+                   MOVE "X" TO WS-BLOCK-MARK
+               END-IF
+               MOVE WS-BLOCK-MARK TO WS-CHECK-MARK
+               PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > 3 OR HARD-MOVE-FOUND
+                   PERFORM VARYING WS-COL FROM 1 BY 1
+                       UNTIL WS-COL > 3 OR HARD-MOVE-FOUND
+                       IF WS-CELL(WS-ROW,WS-COL) = SPACE
+                           MOVE WS-BLOCK-MARK TO WS-CELL(WS-ROW,WS-COL)
+                           PERFORM 0195-FLATTEN-AND-CHECK-WIN
+                           IF WIN-DETECTED
+                               MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                               SET WS-HARD-MOVE-FOUND TO 1
+                           ELSE
+                               MOVE SPACE TO WS-CELL(WS-ROW,WS-COL)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           IF NOT HARD-MOVE-FOUND
+               INITIALIZE WS-COMPUTER-MOVED
+               PERFORM UNTIL COMPUTER-MOVED
+                   COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
+                   COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
+                   IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       0195-FLATTEN-AND-CHECK-WIN.
+           IF WS-CHECK-MARK = "X"
+               MOVE "O" TO WS-OTHER-MARK
+           ELSE
+               MOVE "X" TO WS-OTHER-MARK
+           END-IF
+           MOVE WS-GAME-GRID TO WS-FLAT-GAME-GRID
+           INSPECT WS-FLAT-GAME-GRID REPLACING ALL WS-CHECK-MARK BY "1"
+           INSPECT WS-FLAT-GAME-GRID REPLACING ALL WS-OTHER-MARK BY "0"
+           INSPECT WS-FLAT-GAME-GRID REPLACING ALL " " BY "0"
+           INITIALIZE WS-EOF
+           INITIALIZE WS-MASK-DETECTED
+           OPEN INPUT FD-WINMASKS
+               PERFORM UNTIL EOF OR WIN-DETECTED
+                   READ FD-WINMASKS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+                           PERFORM 0196-CHECK-MASK-MATCH
+                   END-READ
+               END-PERFORM
+           CLOSE FD-WINMASKS.
+
+       0196-CHECK-MASK-MATCH.
+           INITIALIZE WS-MASK-DETECTED
+           SET WS-DETECT-LOOP-COUNT TO 1
+           PERFORM 9 TIMES
+               IF FD-WINMASK(WS-DETECT-LOOP-COUNT:1) IS EQUAL TO
+               WS-FLAT-GAME-GRID(WS-DETECT-LOOP-COUNT:1)
+               AND IS EQUAL TO 1
+                   ADD 1 TO WS-MASK-DETECTED
+               END-IF
+               ADD 1 TO WS-DETECT-LOOP-COUNT
+           END-PERFORM.
+
+       0198-SET-CURRENT-PLAYER-NAME.
+           IF HUMAN-PLAYER
+               MOVE USER-INFO-NAME TO WS-CURRENT-PLAYER-NAME
+           ELSE IF TWO-PLAYER-GAME
+               MOVE WS-PLAYER-TWO-USERNAME TO WS-CURRENT-PLAYER-NAME
+           ELSE
+               MOVE "COMPUTER" TO WS-CURRENT-PLAYER-NAME
+           END-IF.
+
+       0199-RECORD-OANDX-RESULT.
+           OPEN EXTEND F-OANDX-SCORES-FILE
+               MOVE USER-INFO-NAME TO OX-USERNAME
+               MOVE WS-STATE TO OX-OUTCOME
+               WRITE OANDX-SCORE-RECORD
+               END-WRITE.
+           CLOSE F-OANDX-SCORES-FILE.
+
+       0199-LOOKUP-MY-CREDIT-LIMIT.
+           MOVE 1000 TO WS-MY-CREDIT-LIMIT.
+           MOVE 0 TO WS-GAMES-USER-FILE-IS-ENDED.
+           OPEN INPUT F-GAMES-USERS-FILE.
+           PERFORM UNTIL WS-GAMES-USER-FILE-IS-ENDED = 1
+               READ F-GAMES-USERS-FILE
+                   NOT AT END
+                       IF GU-USERNAME = USER-INFO-NAME
+                       AND GU-CREDIT-LIMIT NOT = 0
+                           MOVE GU-CREDIT-LIMIT TO WS-MY-CREDIT-LIMIT
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-GAMES-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-GAMES-USERS-FILE.
+
        0200-RANDOM-NUMBER-GAME.
            INITIALIZE RANDOM-NUM-CHOICE.
            INITIALIZE BET-AMOUNT.
@@ -1139,8 +1736,10 @@
            ACCEPT BET-FIELD.
            MOVE BET-AMOUNT TO COST.
            COMPUTE WINNINGS = BET-AMOUNT * 2.
-           IF WINNINGS = "000" 
-           OR (CHECK-LIMIT(WINNINGS, USER-INFO-CREDITS) = "FAIL")
+           PERFORM 0199-LOOKUP-MY-CREDIT-LIMIT.
+           IF WINNINGS = "000"
+           OR (CHECK-LIMIT(WINNINGS, USER-INFO-CREDITS,
+             WS-MY-CREDIT-LIMIT) = "FAIL")
                MOVE "WINNINGS EXCEEDING MAX CREDIT AMOUNT, ACTION ABORTE
       -         "D"
                TO CREDIT-LIMIT-MESSAGE
@@ -1151,7 +1750,7 @@
            IF (RANDOM-NUM-CHOICE = 's' OR 'S')
            AND (CHECK-BALANCE(BET-AMOUNT, USER-INFO-CREDITS) = "TRUE")
                CALL 'deduct-credits' USING USER-INFO-NAME, COST,
-               UPDATED-BALANCE
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
                ACCEPT SEED FROM TIME
                COMPUTE ANSWER =
@@ -1182,15 +1781,25 @@
            IF GUESS NOT = ANSWER
                MOVE "Incorrect, you lose."
                TO WS-RANDOM-NUM-MSG
+               MOVE "LOSE" TO WS-BET-OUTCOME
+               MOVE 0 TO WS-BET-WINNINGS
+               CALL 'add-to-bet-history' USING USER-INFO-NAME,
+               BET-AMOUNT, GUESS, ANSWER, WS-BET-OUTCOME,
+               WS-BET-WINNINGS
                PERFORM 0202-RESULT-PAGE
-           ELSE  
+           ELSE
                MOVE "You Win!" TO WS-RANDOM-NUM-MSG
                CALL 'add-credits' USING USER-INFO-NAME, WINNINGS,
-               UPDATED-BALANCE
+               "GAME WINNINGS", UPDATED-BALANCE
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
+               MOVE "WIN " TO WS-BET-OUTCOME
+               MOVE WINNINGS TO WS-BET-WINNINGS
+               CALL 'add-to-bet-history' USING USER-INFO-NAME,
+               BET-AMOUNT, GUESS, ANSWER, WS-BET-OUTCOME,
+               WS-BET-WINNINGS
                PERFORM 0202-RESULT-PAGE
            END-IF.
-       
+
        0202-RESULT-PAGE.
            INITIALIZE RANDOM-NUM-GUESS-CHOICE.
            DISPLAY GUESS-SCREEN.
@@ -1208,6 +1817,208 @@
 
            GOBACK.
 
+       0210-BET-HISTORY.
+           INITIALIZE WS-BET-HISTORY-TABLE
+           MOVE 0 TO WS-BET-HISTORY-COUNT
+           OPEN INPUT F-BET-HISTORY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-BET-HISTORY-FILE
+                   NOT AT END
+                       IF BH-USERNAME = USER-INFO-NAME
+                           IF WS-BET-HISTORY-COUNT >= 5
+                               PERFORM VARYING WS-BH-SHIFT-IDX
+                                   FROM 1 BY 1 UNTIL WS-BH-SHIFT-IDX > 4
+                                   MOVE WS-BET-HISTORY-ENTRY
+                                       (WS-BH-SHIFT-IDX + 1) TO
+                                       WS-BET-HISTORY-ENTRY
+                                       (WS-BH-SHIFT-IDX)
+                               END-PERFORM
+                           ELSE
+                               ADD 1 TO WS-BET-HISTORY-COUNT
+                           END-IF
+                           MOVE BH-BET-AMOUNT TO
+                               WS-BH-BET-AMOUNT(WS-BET-HISTORY-COUNT)
+                           MOVE BH-GUESS TO
+                               WS-BH-GUESS(WS-BET-HISTORY-COUNT)
+                           MOVE BH-ANSWER TO
+                               WS-BH-ANSWER(WS-BET-HISTORY-COUNT)
+                           MOVE BH-OUTCOME TO
+                               WS-BH-OUTCOME(WS-BET-HISTORY-COUNT)
+                           MOVE BH-WINNINGS TO
+                               WS-BH-WINNINGS(WS-BET-HISTORY-COUNT)
+                           MOVE BH-DATE TO
+                               WS-BH-DATE(WS-BET-HISTORY-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-BET-HISTORY-FILE.
+           PERFORM 0211-BET-HISTORY-SCREEN.
+
+       0211-BET-HISTORY-SCREEN.
+           INITIALIZE WS-BET-HISTORY-CHOICE.
+           DISPLAY BET-HISTORY-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT WS-BET-HISTORY-FIELD.
+           IF WS-BET-HISTORY-CHOICE = 'g' OR 'G'
+               PERFORM 0160-GAMES-MENU
+           ELSE IF WS-BET-HISTORY-CHOICE = 'q' OR 'Q'
+               STOP RUN
+           ELSE
+               PERFORM 0211-BET-HISTORY-SCREEN
+           END-IF.
+
+       0220-LEADERBOARDS-MENU.
+           INITIALIZE WS-LEADERBOARDS-CHOICE.
+           DISPLAY LEADERBOARDS-MENU-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT WS-LEADERBOARDS-FIELD.
+           IF WS-LEADERBOARDS-CHOICE = 'o' OR 'O'
+               PERFORM 0221-OANDX-LEADERBOARD
+           ELSE IF WS-LEADERBOARDS-CHOICE = 'n' OR 'N'
+               PERFORM 0223-NUMGUESS-LEADERBOARD
+           ELSE IF WS-LEADERBOARDS-CHOICE = 'g' OR 'G'
+               PERFORM 0160-GAMES-MENU
+           ELSE IF WS-LEADERBOARDS-CHOICE = 'q' OR 'Q'
+               STOP RUN
+           ELSE
+               PERFORM 0220-LEADERBOARDS-MENU
+           END-IF.
+
+       0221-OANDX-LEADERBOARD.
+           INITIALIZE WS-OANDX-LEADERBOARD
+           MOVE 0 TO WS-OANDX-LB-COUNT.
+           OPEN INPUT F-OANDX-SCORES-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-OANDX-SCORES-FILE
+                   NOT AT END
+                       INITIALIZE WS-OANDX-FOUND-FLAG
+                       PERFORM VARYING WS-OANDX-LB-IDX FROM 1 BY 1
+                           UNTIL WS-OANDX-LB-IDX > WS-OANDX-LB-COUNT
+                           OR OANDX-ENTRY-FOUND
+                           IF WS-OX-NAME(WS-OANDX-LB-IDX) = OX-USERNAME
+                               SET WS-OANDX-FOUND-FLAG TO 1
+                           END-IF
+                       END-PERFORM
+                       IF NOT OANDX-ENTRY-FOUND
+                       AND WS-OANDX-LB-COUNT < 50
+                           ADD 1 TO WS-OANDX-LB-COUNT
+                           SET WS-OANDX-LB-IDX TO WS-OANDX-LB-COUNT
+                           MOVE OX-USERNAME TO
+                               WS-OX-NAME(WS-OANDX-LB-IDX)
+                       END-IF
+                       IF WS-OANDX-LB-IDX <= WS-OANDX-LB-COUNT
+                           IF OX-OUTCOME = "WIN"
+                               ADD 1 TO WS-OX-WINS(WS-OANDX-LB-IDX)
+                           ELSE IF OX-OUTCOME = "LOSE"
+                               ADD 1 TO WS-OX-LOSSES(WS-OANDX-LB-IDX)
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-OANDX-SCORES-FILE.
+           PERFORM 0222-OANDX-LEADERBOARD-SCREEN.
+
+       0222-OANDX-LEADERBOARD-SCREEN.
+           INITIALIZE WS-OANDX-LB-CHOICE.
+           SORT WS-OANDX-ENTRY ON DESCENDING WS-OX-WINS.
+           DISPLAY OANDX-LEADERBOARD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT WS-OANDX-LB-FIELD.
+           IF WS-OANDX-LB-CHOICE = 'g' OR 'G'
+               PERFORM 0160-GAMES-MENU
+           ELSE IF WS-OANDX-LB-CHOICE = 'q' OR 'Q'
+               STOP RUN
+           ELSE
+               PERFORM 0222-OANDX-LEADERBOARD-SCREEN
+           END-IF.
+
+       0223-NUMGUESS-LEADERBOARD.
+           INITIALIZE WS-NUMGUESS-LEADERBOARD
+           MOVE 0 TO WS-NUMGUESS-LB-COUNT.
+           OPEN INPUT F-BET-HISTORY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-BET-HISTORY-FILE
+                   NOT AT END
+                       INITIALIZE WS-NUMGUESS-FOUND-FLAG
+                       PERFORM VARYING WS-NUMGUESS-LB-IDX FROM 1 BY 1
+                           UNTIL WS-NUMGUESS-LB-IDX >
+                               WS-NUMGUESS-LB-COUNT
+                           OR NUMGUESS-ENTRY-FOUND
+                           IF WS-NG-NAME(WS-NUMGUESS-LB-IDX) =
+                               BH-USERNAME
+                               SET WS-NUMGUESS-FOUND-FLAG TO 1
+                           END-IF
+                       END-PERFORM
+                       IF NOT NUMGUESS-ENTRY-FOUND
+                       AND WS-NUMGUESS-LB-COUNT < 50
+                           ADD 1 TO WS-NUMGUESS-LB-COUNT
+                           SET WS-NUMGUESS-LB-IDX TO
+                               WS-NUMGUESS-LB-COUNT
+                           MOVE BH-USERNAME TO
+                               WS-NG-NAME(WS-NUMGUESS-LB-IDX)
+                       END-IF
+                       IF WS-NUMGUESS-LB-IDX <= WS-NUMGUESS-LB-COUNT
+                           IF BH-OUTCOME = "WIN "
+                               IF BH-WINNINGS >
+                                   WS-NG-BIGGEST-WIN
+                                   (WS-NUMGUESS-LB-IDX)
+                                   MOVE BH-WINNINGS TO
+                                   WS-NG-BIGGEST-WIN
+                                   (WS-NUMGUESS-LB-IDX)
+                               END-IF
+                               ADD 1 TO
+                                   WS-NG-CUR-STREAK
+                                   (WS-NUMGUESS-LB-IDX)
+                               IF WS-NG-CUR-STREAK(WS-NUMGUESS-LB-IDX) >
+                                   WS-NG-BEST-STREAK
+                                   (WS-NUMGUESS-LB-IDX)
+                                   MOVE WS-NG-CUR-STREAK
+                                   (WS-NUMGUESS-LB-IDX) TO
+                                   WS-NG-BEST-STREAK
+                                   (WS-NUMGUESS-LB-IDX)
+                               END-IF
+                           ELSE
+                               MOVE 0 TO
+                                   WS-NG-CUR-STREAK
+                                   (WS-NUMGUESS-LB-IDX)
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-BET-HISTORY-FILE.
+           PERFORM 0224-NUMGUESS-LEADERBOARD-SCREEN.
+
+       0224-NUMGUESS-LEADERBOARD-SCREEN.
+           INITIALIZE WS-NUMGUESS-LB-CHOICE.
+           SORT WS-NUMGUESS-ENTRY ON DESCENDING WS-NG-BIGGEST-WIN.
+           DISPLAY NUMGUESS-LEADERBOARD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT WS-NUMGUESS-LB-FIELD.
+           IF WS-NUMGUESS-LB-CHOICE = 'g' OR 'G'
+               PERFORM 0160-GAMES-MENU
+           ELSE IF WS-NUMGUESS-LB-CHOICE = 'q' OR 'Q'
+               STOP RUN
+           ELSE
+               PERFORM 0224-NUMGUESS-LEADERBOARD-SCREEN
+           END-IF.
+
        0500-TIME-AND-DATE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
            
\ No newline at end of file
