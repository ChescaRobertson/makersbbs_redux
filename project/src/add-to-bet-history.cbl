@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. add-to-bet-history.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-BET-HISTORY-FILE ASSIGN TO 'bet-history.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-BET-HISTORY-FILE.
+           01 BET-HISTORY-RECORD.
+               05 BH-USERNAME PIC X(16).
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-BET-AMOUNT PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-GUESS PIC 99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-ANSWER PIC 99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-OUTCOME PIC X(4).
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-WINNINGS PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 BH-DATE PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-BET-AMOUNT PIC 999.
+           01 LS-GUESS PIC 99.
+           01 LS-ANSWER PIC 99.
+           01 LS-OUTCOME PIC X(4).
+           01 LS-WINNINGS PIC 999.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-BET-AMOUNT LS-GUESS
+           LS-ANSWER LS-OUTCOME LS-WINNINGS.
+
+           OPEN EXTEND F-BET-HISTORY-FILE.
+               MOVE LS-USERNAME TO BH-USERNAME.
+               MOVE LS-BET-AMOUNT TO BH-BET-AMOUNT.
+               MOVE LS-GUESS TO BH-GUESS.
+               MOVE LS-ANSWER TO BH-ANSWER.
+               MOVE LS-OUTCOME TO BH-OUTCOME.
+               MOVE LS-WINNINGS TO BH-WINNINGS.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO BH-DATE.
+
+               WRITE BET-HISTORY-RECORD
+               END-WRITE.
+
+           CLOSE F-BET-HISTORY-FILE.
