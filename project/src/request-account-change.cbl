@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. request-account-change.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-ACCOUNT-CHANGES-FILE ASSIGN TO "account-changes.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ACCOUNT-CHANGES-FILE.
+           01 ACCOUNT-CHANGE.
+               05 AC-USERNAME PIC X(16).
+               05 AC-OLD-ACCOUNT PIC X(8).
+               05 AC-NEW-ACCOUNT PIC X(8).
+               05 AC-DATE PIC X(10).
+               05 AC-STATUS PIC X(20).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-OLD-ACCOUNT PIC X(8).
+           01 LS-NEW-ACCOUNT PIC X(8).
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-OLD-ACCOUNT
+           LS-NEW-ACCOUNT.
+
+           OPEN EXTEND F-ACCOUNT-CHANGES-FILE.
+               MOVE LS-USERNAME TO AC-USERNAME.
+               MOVE LS-OLD-ACCOUNT TO AC-OLD-ACCOUNT.
+               MOVE LS-NEW-ACCOUNT TO AC-NEW-ACCOUNT.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO AC-DATE.
+               MOVE "PENDING             " TO AC-STATUS
+               WRITE ACCOUNT-CHANGE
+               END-WRITE.
+
+           CLOSE F-ACCOUNT-CHANGES-FILE.
