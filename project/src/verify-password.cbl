@@ -10,10 +10,16 @@
            FILE SECTION.
            FD F-USERS-FILE.
            01 USERS.
-              05 USERNAME PIC X(16). 
-              05 USER-PASSWORD PIC X(20).  
-              05 USER-ACNT-NUM PIC X(10).  
-              05 USER-CREDIT PIC 99. 
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
 
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
