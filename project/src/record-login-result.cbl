@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-login-result.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-LOGIN-ATTEMPTS-FILE ASSIGN TO "login-attempts.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-ATTEMPTS-FILE.
+           01 LOGIN-ATTEMPT.
+              05 LA-USERNAME PIC X(16).
+              05 LA-FAIL-COUNT PIC 99.
+              05 LA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-LOCKOUT-THRESHOLD PIC 99 VALUE 5.
+           01 WS-FOUND-MATCH PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-SUCCESS PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-SUCCESS.
+
+           MOVE 0 TO WS-FOUND-MATCH.
+           OPEN I-O F-LOGIN-ATTEMPTS-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LOGIN-ATTEMPTS-FILE
+                   NOT AT END
+                       IF LS-USERNAME = LA-USERNAME
+                           MOVE 1 TO WS-FOUND-MATCH
+                           IF LS-SUCCESS = "Y"
+                               MOVE 0 TO LA-FAIL-COUNT
+                               MOVE SPACES TO LA-LOCKED-DATE
+                           ELSE
+                               ADD 1 TO LA-FAIL-COUNT
+                               IF LA-FAIL-COUNT >= WS-LOCKOUT-THRESHOLD
+                                   MOVE FUNCTION CURRENT-DATE(1:8) TO
+                                     LA-LOCKED-DATE
+                                   MOVE 0 TO LA-FAIL-COUNT
+                               END-IF
+                           END-IF
+                           REWRITE LOGIN-ATTEMPT
+                       END-IF
+                  AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-LOGIN-ATTEMPTS-FILE.
+
+           IF WS-FOUND-MATCH = 0
+               MOVE LS-USERNAME TO LA-USERNAME
+               IF LS-SUCCESS = "Y"
+                   MOVE 0 TO LA-FAIL-COUNT
+                   MOVE SPACES TO LA-LOCKED-DATE
+               ELSE
+                   MOVE 1 TO LA-FAIL-COUNT
+                   MOVE SPACES TO LA-LOCKED-DATE
+               END-IF
+               OPEN EXTEND F-LOGIN-ATTEMPTS-FILE
+               WRITE LOGIN-ATTEMPT
+               CLOSE F-LOGIN-ATTEMPTS-FILE
+           END-IF.
