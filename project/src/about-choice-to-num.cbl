@@ -6,7 +6,7 @@
            01 LS-ABOUT-NUM PIC 9.
            01 LS-RESULT UNSIGNED-INT.
 
-       PROCEDURE DIVISION USING LS-ABOUT-CHOICE. 
+       PROCEDURE DIVISION USING LS-ABOUT-CHOICE
        RETURNING LS-ABOUT-NUM.
 
            IF LS-ABOUT-CHOICE = "1" 
