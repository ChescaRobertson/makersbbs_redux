@@ -30,6 +30,10 @@
 
            01 COST PIC 999.
            01 UPDATED-BALANCE PIC 999.
+           01 WS-SPEND-REASON PIC X(20) VALUE "LIBRARY".
+           01 WS-PRICE-KEY-BOOK PIC X(20) VALUE "LIBRARY-BOOK".
+           01 WS-PRICE-KEY-AUDIOBOOK PIC X(20) VALUE
+              "LIBRARY-AUDIOBOOK".
            01 INSUFFICIENT-FUNDS PIC X(20).
            01 USER-INFO-LOGGED-IN PIC X(15) VALUE "Logged in as:".
 
@@ -46,11 +50,13 @@
            01 PAGE-NUM PIC 99.
            01 LIBRARY-DISPLAY-MESSAGE PIC X(40).
            01 LIBRARY-NUM UNSIGNED-INT.
-           01 TITLE PIC X(31).
+           01 WS-READ-TITLE PIC X(31).
            01 BODY PIC X(500).
            01 BOOK-AUTHOR PIC X(12).
+           01 WS-NUM-LIBRARY-LINES PIC 999.
            01 WS-BOOKS.
-               05 WS-BOOK OCCURS 100 TIMES
+               05 WS-BOOK OCCURS 10 TO 999 TIMES DEPENDING ON
+               WS-NUM-LIBRARY-LINES
                ASCENDING KEY IS WS-BOOK-AUTHOR-NAME
                INDEXED BY BOOK-IDX.
                    10 WS-BOOK-AUTHOR-NAME PIC X(12).
@@ -64,11 +70,19 @@
            01 WS-RANDOM-NUM-MSG PIC X(40).
 
            01 WS-READ-BODY-SEGMENTS.
-               10 WS-READ-BODY-SEGMENT-1 PIC X(60). 
-               10 WS-READ-BODY-SEGMENT-2 PIC X(60). 
-               10 WS-READ-BODY-SEGMENT-3 PIC X(60). 
-               10 WS-READ-BODY-SEGMENT-4 PIC X(60). 
+               10 WS-READ-BODY-SEGMENT-1 PIC X(60).
+               10 WS-READ-BODY-SEGMENT-2 PIC X(60).
+               10 WS-READ-BODY-SEGMENT-3 PIC X(60).
+               10 WS-READ-BODY-SEGMENT-4 PIC X(60).
                10 WS-READ-BODY-SEGMENT-5 PIC X(60).
+
+           01 WS-READ-PAGE PIC 9 VALUE 1.
+           01 WS-READ-PAGE-MSG PIC X(40).
+
+           01 WS-SEARCH-TERM PIC X(31).
+           01 WS-SEARCH-LEN PIC 99 VALUE 0.
+           01 WS-SEARCH-TALLY PIC 99 VALUE 0.
+           01 WS-SEARCH-FOUND PIC 9 VALUE 0.
       
            LINKAGE SECTION.
            01 USER-INFO-NAME PIC X(16).
@@ -386,6 +400,8 @@
                    HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 38 COL 77 VALUE "(q) Go back"
                    HIGHLIGHT FOREGROUND-COLOR IS 3.
+               05 LINE 39 COL 43 VALUE "(s) Search by title/author"
+                   HIGHLIGHT FOREGROUND-COLOR IS 3.
                05 LINE 40 COL 78 VALUE "Pick: "
                    FOREGROUND-COLOR IS 2.
                05 LIBRARY-FIELD LINE 40 COLUMN 86 PIC X 
@@ -425,7 +441,7 @@
                    HIGHLIGHT, FOREGROUND-COLOR IS 4.
                05 LINE 22 COL 60 VALUE 'Title:'
                    FOREGROUND-COLOR IS 2.
-               05 LINE 22 COL 69 PIC X(50) USING TITLE
+               05 LINE 22 COL 69 PIC X(50) USING WS-READ-TITLE
                    FOREGROUND-COLOR IS 2.
                05 LINE 26 COLUMN 49 PIC X(60) USING 
                WS-READ-BODY-SEGMENT-1
@@ -442,8 +458,10 @@
                05 LINE 30 COLUMN 49 PIC X(60) USING 
                WS-READ-BODY-SEGMENT-5
                    FOREGROUND-COLOR IS 2.
+               05 LINE 32 COL 49 PIC X(40) USING WS-READ-PAGE-MSG
+                   FOREGROUND-COLOR IS 2.
                05 LINE 35 COLUMN 49 VALUE 'Author: '
-                   FOREGROUND-COLOR IS 2.               
+                   FOREGROUND-COLOR IS 2.
                05 LINE 35 COLUMN 60 PIC X(12) USING BOOK-AUTHOR
                    FOREGROUND-COLOR IS 2.
                05 LINE 40 COL 49 VALUE "Pick: "
@@ -453,7 +471,26 @@
                    FOREGROUND-COLOR IS 2.
                05 LINE 48 COL 49 VALUE 'Press (q) to leave'
                    BLINK, FOREGROUND-COLOR IS 2.
-               
+
+           01 LIBRARY-SEARCH-SCREEN
+               BACKGROUND-COLOR IS 8.
+               05 BLANK SCREEN.
+               05 LINE 13 COL 49 VALUE "--------------------------------
+      -        "-----------------------"
+                   FOREGROUND-COLOR IS 3.
+               05 LINE 14 COL 49 VALUE "*********************************
+      -       "************************"
+                   FOREGROUND-COLOR IS 5.
+               05 LINE 15 COL 49 VALUE "--------------------------------
+      -        "------------------------"
+                   FOREGROUND-COLOR IS 2.
+               05 LINE 20 COL 49 VALUE
+               "Search by author or title:"
+                   FOREGROUND-COLOR IS 2.
+               05 SEARCH-TERM-FIELD LINE 22 COLUMN 49 PIC X(31)
+               USING WS-SEARCH-TERM
+                   FOREGROUND-COLOR IS 2.
+
        PROCEDURE DIVISION USING USER-INFO-NAME, USER-INFO-CRED-DISPLAY.
 
        0113-DISPLAY-TIME-USER-INFO.
@@ -462,14 +499,16 @@
            DISPLAY CONNECTED-SCREEN.
 
        0220-GENERATE-LIBRARY-TABLE.
-           call 'generate-library-table' USING WS-BOOKS 
-           LIBRARY-DISPLAY-MESSAGE OFFSET PAGE-NUM.
+           CALL 'number-of-library-lines' USING WS-NUM-LIBRARY-LINES.
+           call 'generate-library-table' USING WS-NUM-LIBRARY-LINES
+           WS-BOOKS LIBRARY-DISPLAY-MESSAGE OFFSET PAGE-NUM.
            PERFORM 0230-LIBRARY-MENU.
 
        0230-LIBRARY-MENU.
            PERFORM 0500-TIME-AND-DATE.
            INITIALIZE LIBRARY-CHOICE.
-           MOVE "10" TO COST.
+           MOVE 10 TO COST.
+           CALL 'get-price' USING WS-PRICE-KEY-BOOK COST.
            DISPLAY LIBRARY-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
@@ -504,53 +543,130 @@
                END-IF
            ELSE IF (LIBRARY-CHOICE = '1' OR '2' OR '3' OR '4' OR '5')
            AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
                SET LIBRARY-NUM TO CHOICE-TO-NUM(LIBRARY-CHOICE)
+               MOVE 1 TO WS-READ-PAGE
                MOVE SPACES TO INSUFFICIENT-FUNDS
                PERFORM 0240-READ-BOOK
            ELSE IF (LIBRARY-CHOICE = '1' OR '2' OR '3' OR '4' OR '5')
            AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "FALSE") THEN
                MOVE "INSUFFICIENT CREDITS" TO INSUFFICIENT-FUNDS
                PERFORM 0230-LIBRARY-MENU
+           ELSE IF LIBRARY-CHOICE = 's' THEN
+               PERFORM 0235-LIBRARY-SEARCH
            ELSE
                MOVE SPACES TO INSUFFICIENT-FUNDS
                PERFORM 0230-LIBRARY-MENU
-           END-IF. 
+           END-IF.
+
+       0235-LIBRARY-SEARCH.
+           INITIALIZE WS-SEARCH-TERM.
+           DISPLAY LIBRARY-SEARCH-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT SEARCH-TERM-FIELD.
+
+           MOVE 0 TO WS-SEARCH-FOUND.
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM)).
+           IF WS-SEARCH-LEN > 0
+               PERFORM VARYING BOOK-IDX FROM 1 BY 1
+                   UNTIL BOOK-IDX > WS-NUM-LIBRARY-LINES
+                   OR WS-SEARCH-FOUND = 1
+                   IF WS-BOOK-TITLE(BOOK-IDX) NOT = SPACES
+                       MOVE 0 TO WS-SEARCH-TALLY
+                       INSPECT WS-BOOK-TITLE(BOOK-IDX) TALLYING
+                           WS-SEARCH-TALLY FOR ALL
+                           WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+                       IF WS-SEARCH-TALLY = 0
+                           INSPECT WS-BOOK-AUTHOR-NAME(BOOK-IDX)
+                               TALLYING WS-SEARCH-TALLY FOR ALL
+                               WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+                       END-IF
+                       IF WS-SEARCH-TALLY > 0
+                           MOVE 1 TO WS-SEARCH-FOUND
+                           IF BOOK-IDX < 5
+                               SET OFFSET TO 5
+                           ELSE
+                               SET OFFSET TO BOOK-IDX
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-SEARCH-FOUND = 1
+               MOVE "MATCH FOUND" TO LIBRARY-DISPLAY-MESSAGE
+           ELSE
+               MOVE "NO MATCHES FOUND" TO LIBRARY-DISPLAY-MESSAGE
+           END-IF.
+
+           PERFORM 0230-LIBRARY-MENU.
 
        0240-READ-BOOK.
            INITIALIZE READ-CHOICE.
-           MOVE "5" TO COST.
+           MOVE 5 TO COST.
+           CALL 'get-price' USING WS-PRICE-KEY-AUDIOBOOK COST.
            IF LIBRARY-NUM = 1 OR 2 OR 3 OR 4 OR 5
-               MOVE DISPLAY-TITLE(OFFSET LIBRARY-NUM WS-BOOKS)
-               TO TITLE
-               MOVE DISPLAY-BODY(OFFSET LIBRARY-NUM WS-BOOKS)
+               MOVE DISPLAY-TITLE(OFFSET LIBRARY-NUM
+               WS-NUM-LIBRARY-LINES WS-BOOKS)
+               TO WS-READ-TITLE
+               MOVE DISPLAY-BODY(OFFSET LIBRARY-NUM
+               WS-NUM-LIBRARY-LINES WS-BOOKS)
                TO BODY
-               MOVE DISPLAY-AUTHOR(OFFSET LIBRARY-NUM WS-BOOKS)
+               MOVE DISPLAY-AUTHOR(OFFSET LIBRARY-NUM
+               WS-NUM-LIBRARY-LINES WS-BOOKS)
                TO BOOK-AUTHOR
            END-IF.
-           MOVE BODY TO WS-READ-BODY-SEGMENTS.
+           EVALUATE WS-READ-PAGE
+               WHEN 2
+                   MOVE BODY(301:200) TO WS-READ-BODY-SEGMENTS
+                   MOVE "Page 2 of 2 - (p) Previous page" TO
+                       WS-READ-PAGE-MSG
+               WHEN OTHER
+                   MOVE 1 TO WS-READ-PAGE
+                   MOVE BODY(1:300) TO WS-READ-BODY-SEGMENTS
+                   MOVE "Page 1 of 2 - (n) Next page" TO
+                       WS-READ-PAGE-MSG
+           END-EVALUATE.
            DISPLAY READ-BOOK-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
-           
+
            ACCEPT READ-CHOICE.
            IF READ-CHOICE = 'q' THEN
                PERFORM 0230-LIBRARY-MENU
            ELSE IF (READ-CHOICE = 'a' )
            AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE") THEN
-               CALL 'deduct-credits' USING USER-INFO-NAME, COST, 
-               UPDATED-BALANCE
+               CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
                MOVE UPDATED-BALANCE TO USER-INFO-CREDITS
                MOVE "To enable the audiobook feature, please read aloud"
                TO AUDIOBOOK-MSG
                MOVE SPACES TO INSUFFICIENT-FUNDS
                PERFORM 0240-READ-BOOK
            ELSE IF (READ-CHOICE = 'a' )
-           AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "TRUE") THEN
+           AND (CHECK-BALANCE(COST, USER-INFO-CREDITS) = "FALSE") THEN
                MOVE "INSUFFICIENT CREDITS" TO INSUFFICIENT-FUNDS
                PERFORM 0230-LIBRARY-MENU
+           ELSE IF READ-CHOICE = 'n' OR 'N' THEN
+               IF WS-READ-PAGE < 2
+                   ADD 1 TO WS-READ-PAGE
+               END-IF
+               MOVE SPACES TO INSUFFICIENT-FUNDS
+               PERFORM 0240-READ-BOOK
+           ELSE IF READ-CHOICE = 'p' OR 'P' THEN
+               IF WS-READ-PAGE > 1
+                   SUBTRACT 1 FROM WS-READ-PAGE
+               END-IF
+               MOVE SPACES TO INSUFFICIENT-FUNDS
+               PERFORM 0240-READ-BOOK
+           ELSE
+               MOVE SPACES TO INSUFFICIENT-FUNDS
+               PERFORM 0240-READ-BOOK
            END-IF.
 
            GOBACK.
