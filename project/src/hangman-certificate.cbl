@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. hangman-certificate.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-HIGH-SCORES-FILE ASSIGN TO "high-scores.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-CERTIFICATE-FILE ASSIGN TO WS-CERT-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-HIGH-SCORES-FILE.
+           01 PLAYER-SCORES.
+              05 HIGH-SCORE PIC 99.
+              05 PLAYER-NAME PIC X(10).
+              05 SCORE-WORD-LENGTH PIC 99.
+              05 SCORE-GUESSES-LEFT PIC 99.
+              05 SCORE-DATE PIC X(8).
+
+           FD F-CERTIFICATE-FILE.
+           01 CERTIFICATE-LINE PIC X(60).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-MATCH-COUNT PIC 999 VALUE 0.
+           01 WS-CERT-FILENAME PIC X(30).
+           01 WS-BEST-SCORE PIC 99 VALUE 0.
+           01 WS-BEST-WORD-LENGTH PIC 99 VALUE 0.
+           01 WS-BEST-GUESSES-LEFT PIC 99 VALUE 0.
+           01 WS-BEST-DATE PIC X(8) VALUE SPACES.
+           01 WS-DISPLAY-DATE PIC X(10).
+
+           LINKAGE SECTION.
+           01 LS-PLAYER-NAME PIC X(16).
+           01 LS-RESULT-MESSAGE PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PLAYER-NAME, LS-RESULT-MESSAGE.
+
+           MOVE SPACES TO LS-RESULT-MESSAGE.
+           STRING FUNCTION TRIM(LS-PLAYER-NAME) DELIMITED BY SIZE
+               "-certificate.txt" DELIMITED BY SIZE
+               INTO WS-CERT-FILENAME
+           END-STRING.
+
+           OPEN INPUT F-HIGH-SCORES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-HIGH-SCORES-FILE
+                   NOT AT END
+                       IF PLAYER-NAME = LS-PLAYER-NAME(1:10)
+                           ADD 1 TO WS-MATCH-COUNT
+                           IF HIGH-SCORE > WS-BEST-SCORE
+                               MOVE HIGH-SCORE TO WS-BEST-SCORE
+                               MOVE SCORE-WORD-LENGTH TO
+                                   WS-BEST-WORD-LENGTH
+                               MOVE SCORE-GUESSES-LEFT TO
+                                   WS-BEST-GUESSES-LEFT
+                               MOVE SCORE-DATE TO WS-BEST-DATE
+                           END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-HIGH-SCORES-FILE.
+
+           IF WS-MATCH-COUNT = 0
+               MOVE "NO HIGH SCORES ON RECORD YET" TO LS-RESULT-MESSAGE
+           ELSE
+               MOVE WS-BEST-DATE(5:2) TO WS-DISPLAY-DATE(1:2)
+               MOVE "/" TO WS-DISPLAY-DATE(3:1)
+               MOVE WS-BEST-DATE(7:2) TO WS-DISPLAY-DATE(4:2)
+               MOVE "/" TO WS-DISPLAY-DATE(6:1)
+               MOVE WS-BEST-DATE(1:4) TO WS-DISPLAY-DATE(7:4)
+
+               OPEN OUTPUT F-CERTIFICATE-FILE
+               MOVE "===== VAULT-NET WASTELAND LEGENDS =====" TO
+                   CERTIFICATE-LINE
+               WRITE CERTIFICATE-LINE
+               MOVE SPACES TO CERTIFICATE-LINE
+               WRITE CERTIFICATE-LINE
+               STRING "This certifies that " DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-PLAYER-NAME) DELIMITED BY SIZE
+                   INTO CERTIFICATE-LINE
+               END-STRING
+               WRITE CERTIFICATE-LINE
+               STRING "achieved a Hangman high score of "
+                   DELIMITED BY SIZE
+                   WS-BEST-SCORE DELIMITED BY SIZE
+                   INTO CERTIFICATE-LINE
+               END-STRING
+               WRITE CERTIFICATE-LINE
+               STRING "  Word length: " DELIMITED BY SIZE
+                   WS-BEST-WORD-LENGTH DELIMITED BY SIZE
+                   INTO CERTIFICATE-LINE
+               END-STRING
+               WRITE CERTIFICATE-LINE
+               STRING "  Guesses left: " DELIMITED BY SIZE
+                   WS-BEST-GUESSES-LEFT DELIMITED BY SIZE
+                   INTO CERTIFICATE-LINE
+               END-STRING
+               WRITE CERTIFICATE-LINE
+               STRING "  Earned on: " DELIMITED BY SIZE
+                   WS-DISPLAY-DATE DELIMITED BY SIZE
+                   INTO CERTIFICATE-LINE
+               END-STRING
+               WRITE CERTIFICATE-LINE
+               CLOSE F-CERTIFICATE-FILE
+
+               STRING "CERTIFICATE SAVED TO " DELIMITED BY SIZE
+                   WS-CERT-FILENAME DELIMITED BY SIZE
+                   INTO LS-RESULT-MESSAGE
+               END-STRING
+           END-IF.
+
+           GOBACK.
