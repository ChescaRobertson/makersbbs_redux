@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-admin-login-result.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-ADMIN-LOGIN-ATTEMPTS-FILE ASSIGN TO
+             "admin-login-attempts.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ADMIN-LOGIN-ATTEMPTS-FILE.
+           01 ADMIN-LOGIN-ATTEMPT.
+              05 ALA-ADMIN PIC X(16).
+              05 ALA-FAIL-COUNT PIC 99.
+              05 ALA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-LOCKOUT-THRESHOLD PIC 99 VALUE 5.
+           01 WS-FOUND-MATCH PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-ADMIN PIC X(16).
+           01 LS-SUCCESS PIC X.
+
+       PROCEDURE DIVISION USING LS-ADMIN LS-SUCCESS.
+
+           MOVE 0 TO WS-FOUND-MATCH.
+           OPEN I-O F-ADMIN-LOGIN-ATTEMPTS-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ADMIN-LOGIN-ATTEMPTS-FILE
+                   NOT AT END
+                       IF LS-ADMIN = ALA-ADMIN
+                           MOVE 1 TO WS-FOUND-MATCH
+                           IF LS-SUCCESS = "Y"
+                               MOVE 0 TO ALA-FAIL-COUNT
+                               MOVE SPACES TO ALA-LOCKED-DATE
+                           ELSE
+                               ADD 1 TO ALA-FAIL-COUNT
+                               IF ALA-FAIL-COUNT >= WS-LOCKOUT-THRESHOLD
+                                   MOVE FUNCTION CURRENT-DATE(1:8) TO
+                                     ALA-LOCKED-DATE
+                                   MOVE 0 TO ALA-FAIL-COUNT
+                               END-IF
+                           END-IF
+                           REWRITE ADMIN-LOGIN-ATTEMPT
+                       END-IF
+                  AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-ADMIN-LOGIN-ATTEMPTS-FILE.
+
+           IF WS-FOUND-MATCH = 0
+               MOVE LS-ADMIN TO ALA-ADMIN
+               IF LS-SUCCESS = "Y"
+                   MOVE 0 TO ALA-FAIL-COUNT
+                   MOVE SPACES TO ALA-LOCKED-DATE
+               ELSE
+                   MOVE 1 TO ALA-FAIL-COUNT
+                   MOVE SPACES TO ALA-LOCKED-DATE
+               END-IF
+               OPEN EXTEND F-ADMIN-LOGIN-ATTEMPTS-FILE
+               WRITE ADMIN-LOGIN-ATTEMPT
+               CLOSE F-ADMIN-LOGIN-ATTEMPTS-FILE
+           END-IF.
