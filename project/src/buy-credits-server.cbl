@@ -6,25 +6,57 @@
            REPOSITORY.
 
             FUNCTION VERIFY-PASSWORD
-            FUNCTION CHECK-LIMIT.
+            FUNCTION CHECK-LIMIT
+            FUNCTION CONV-CRED-TO-MON.
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
 
              SELECT F-USERS-FILE ASSIGN TO 'users.dat'
-                 ORGANIZATION IS LINE SEQUENTIAL. 
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-TRANSACTIONS-FILE ASSIGN TO 'transactions.dat'
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT F-SPEND-LOG-FILE ASSIGN TO 'spend-log.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
-         
+
            FD F-USERS-FILE.
            01 USERS.
-              05 USERNAME PIC X(16). 
-              05 USER-PASSWORD PIC X(20).  
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
               05 USER-ACNT-NUM PIC X(8).
-              05 FILLER PIC XX VALUE SPACES.  
-              05 USER-CREDIT PIC 999. 
-                
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+
+           FD F-TRANSACTIONS-FILE.
+           01 TRANSACTIONS.
+               05 TRANS-USERNAME PIC X(16).
+               05 TRANS-BANK-ACCOUNT PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-CREDITS-TO-ADD PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-MON-AMOUNT PIC 999.99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 TRANS-DATE-OF-TRANS PIC X(10).
+               05 TRANS-PAYMENT-STATUS PIC X(20).
+               05 FILLER PIC X VALUE X'0A'.
+
+           FD F-SPEND-LOG-FILE.
+           01 SPEND-LOG-RECORD.
+               05 SL-USERNAME PIC X(16).
+               05 SL-REASON PIC X(20).
+               05 SL-AMOUNT PIC 999.
+               05 SL-DATE PIC X(8).
+
            WORKING-STORAGE SECTION.
 
            01 COST PIC 999.
@@ -52,7 +84,40 @@
            01 INC-PASSWORD PIC X(20).
            01 CREDIT-LIMIT-MESSAGE PIC X(65).
            01 WS-CURRENT-DATE PIC X(8).
-      
+           01 WS-MY-CREDIT-LIMIT PIC 9(4) VALUE 1000.
+
+         *>----- Purchase Status / Cancellation Variables -----
+           01 WS-PURCH-COUNT PIC 99 VALUE 0.
+           01 WS-PURCH-TABLE.
+               05 WS-PURCH-ENTRY OCCURS 10 TIMES.
+                   10 WS-PURCH-DATE PIC X(10).
+                   10 WS-PURCH-CREDITS PIC 999.
+                   10 WS-PURCH-STATUS PIC X(20).
+                   10 WS-PURCH-PENDING-SEQ PIC 99.
+           01 WS-PENDING-SEQ-COUNTER PIC 99 VALUE 0.
+           01 PURCHASE-STATUS-CHOICE PIC X.
+           01 CANCEL-SEQ-ENTRY PIC 99.
+           01 CANCEL-RESULT-MESSAGE PIC X(40).
+           01 WS-CANCEL-MATCH-COUNT PIC 99 VALUE 0.
+
+         *>----- Second-Factor Confirmation Variables -----
+           01 WS-OTP-THRESHOLD PIC 999 VALUE 500.
+           01 WS-OTP-CODE PIC 9(4).
+           01 OTP-ENTRY PIC 9(4).
+           01 OTP-SEED PIC 9(8).
+           01 OTP-CHOICE PIC X.
+           01 OTP-RESULT-MESSAGE PIC X(40).
+
+         *>----- Account Statement Variables -----
+           01 WS-STMT-COUNT PIC 99 VALUE 0.
+           01 WS-STMT-TABLE.
+               05 WS-STMT-ENTRY OCCURS 10 TIMES.
+                   10 WS-STMT-DATE PIC X(10).
+                   10 WS-STMT-TYPE PIC X(3).
+                   10 WS-STMT-DESC PIC X(20).
+                   10 WS-STMT-AMOUNT PIC 999.
+           01 ACCOUNT-STATEMENT-CHOICE PIC X.
+
            LINKAGE SECTION.
            01 USER-INFO-NAME PIC X(16).
            01 USER-INFO-CRED-DISPLAY.
@@ -66,7 +131,8 @@
                    10 WS-USER-NAME PIC X(16).    
                    10 WS-PWORD PIC X(20).
                    10 WS-ACNT-NUM PIC X(8).
-                   10 WS-CREDIT PIC 999. 
+                   10 WS-CREDIT PIC 999.
+                   10 WS-CREDIT-LIMIT PIC 9(4).
 
            01 USER-NAME PIC X(16).
            01 WS-PASSWORD PIC X(20).
@@ -290,10 +356,14 @@
              05 LINE 32 COL 45 VALUE "(g) Go back"
                     HIGHLIGHT FOREGROUND-COLOR IS 3.            
              05 LINE 32 COL 34 VALUE "(q) Quit   "
-                   HIGHLIGHT FOREGROUND-COLOR IS 3.  
-             05 LINE 34 COL 34 VALUE "Pick: " 
+                   HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 32 COL 58 VALUE "(v) View my purchases"
+                   HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 33 COL 34 VALUE "(h) Account statement"
+                   HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 34 COL 34 VALUE "Pick: "
                FOREGROUND-COLOR 2 HIGHLIGHT.
-             05 BUY-CREDITS-CHOICE-FIELD LINE 34 COL 40 PIC X 
+             05 BUY-CREDITS-CHOICE-FIELD LINE 34 COL 40 PIC X
                    USING BUY-CREDITS-CHOICE.
     
              05 LINE 36 COL 34 PIC X(50) USING CREDIT-LIMIT-MESSAGE
@@ -307,9 +377,15 @@
              FOREGROUND-COLOR IS 2.
              05 LINE 28 COL 52 PIC 999 USING CREDIT-AMOUNT
              FOREGROUND-COLOR IS 2.
-             05 LINE 28 COL 56 VALUE "bottle caps" 
+             05 LINE 28 COL 56 VALUE "bottle caps"
              FOREGROUND-COLOR IS 2.
-             05 LINE 29 COL 34 VALUE 
+             05 LINE 28 COL 69 VALUE "($"
+             FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 71 PIC $$$9.99 USING MON-AMOUNT
+             FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 78 VALUE ")"
+             FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 34 VALUE
             "Please enter your password to confirm payment."
              FOREGROUND-COLOR IS 2.
              05 LINE 30 COL 34 VALUE "Password: "
@@ -327,9 +403,35 @@
                  HIGHLIGHT, FOREGROUND-COLOR IS 2.
              05 LINE 39 COL 34 VALUE "Pick: "
                FOREGROUND-COLOR IS 2.
-             05 CONFIRM-CHOICE-FIELD LINE 39 COL 40 PIC X 
+             05 CONFIRM-CHOICE-FIELD LINE 39 COL 40 PIC X
                 USING CONFIRM-CHOICE.
-          
+
+           01 SECOND-FACTOR-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 26 COL 34 VALUE "Buy Credits" UNDERLINE
+             FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 34 VALUE
+            "This purchase is large enough to need a second check."
+             FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 34 VALUE "Your Pip-Boy has generated code: "
+             FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 68 PIC 9(4) USING WS-OTP-CODE
+             HIGHLIGHT, FOREGROUND-COLOR IS 5.
+             05 LINE 30 COL 34 VALUE "Enter the code to confirm: "
+             FOREGROUND-COLOR IS 2.
+             05 OTP-ENTRY-FIELD LINE 30 COL 62 PIC 9(4)
+                USING OTP-ENTRY
+             FOREGROUND-COLOR IS 2.
+             05 LINE 32 COL 34 PIC X(40) USING OTP-RESULT-MESSAGE
+                 HIGHLIGHT, FOREGROUND-COLOR IS 4.
+             05 LINE 36 COL 34 VALUE "(s) Submit "
+                 HIGHLIGHT, FOREGROUND-COLOR IS 2.
+             05 LINE 37 COL 34 VALUE "(g) Go back"
+                 HIGHLIGHT, FOREGROUND-COLOR IS 2.
+             05 LINE 39 COL 34 VALUE "Pick: "
+               FOREGROUND-COLOR IS 2.
+             05 OTP-CHOICE-FIELD LINE 39 COL 40 PIC X
+                USING OTP-CHOICE.
 
            01 PAYMENT-PROCESS-SCREEN.
              05 BLANK SCREEN.
@@ -362,12 +464,208 @@
              FOREGROUND-COLOR 2, HIGHLIGHT.  
              05 LINE 37 COL 47 VALUE "Pick: "
              FOREGROUND-COLOR 2.
-             05 PAY-CONFIRMATION-FIELD LINE 37 COL 54 PIC X 
-               USING PAY-CONFIRMATION-CHOICE. 
-       
-               
+             05 PAY-CONFIRMATION-FIELD LINE 37 COL 54 PIC X
+               USING PAY-CONFIRMATION-CHOICE.
+
+           01 PURCHASE-STATUS-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 18 COL 34 VALUE "My Purchases" UNDERLINE
+                FOREGROUND-COLOR IS 2.
+             05 LINE 20 COL 34 VALUE
+             "  #  Date        Credits  Status"
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 38 PIC X(10) USING WS-PURCH-DATE(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 50 PIC 999 USING WS-PURCH-CREDITS(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 58 PIC X(20) USING WS-PURCH-STATUS(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 38 PIC X(10) USING WS-PURCH-DATE(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 50 PIC 999 USING WS-PURCH-CREDITS(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 58 PIC X(20) USING WS-PURCH-STATUS(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 38 PIC X(10) USING WS-PURCH-DATE(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 50 PIC 999 USING WS-PURCH-CREDITS(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 58 PIC X(20) USING WS-PURCH-STATUS(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 38 PIC X(10) USING WS-PURCH-DATE(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 50 PIC 999 USING WS-PURCH-CREDITS(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 58 PIC X(20) USING WS-PURCH-STATUS(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 38 PIC X(10) USING WS-PURCH-DATE(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 50 PIC 999 USING WS-PURCH-CREDITS(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 58 PIC X(20) USING WS-PURCH-STATUS(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 38 PIC X(10) USING WS-PURCH-DATE(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 50 PIC 999 USING WS-PURCH-CREDITS(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 58 PIC X(20) USING WS-PURCH-STATUS(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 38 PIC X(10) USING WS-PURCH-DATE(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 50 PIC 999 USING WS-PURCH-CREDITS(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 58 PIC X(20) USING WS-PURCH-STATUS(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 38 PIC X(10) USING WS-PURCH-DATE(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 50 PIC 999 USING WS-PURCH-CREDITS(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 58 PIC X(20) USING WS-PURCH-STATUS(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 38 PIC X(10) USING WS-PURCH-DATE(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 50 PIC 999 USING WS-PURCH-CREDITS(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 58 PIC X(20) USING WS-PURCH-STATUS(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 34 PIC Z9 USING WS-PURCH-PENDING-SEQ(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 38 PIC X(10) USING WS-PURCH-DATE(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 50 PIC 999 USING WS-PURCH-CREDITS(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 58 PIC X(20) USING WS-PURCH-STATUS(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 32 COL 34 VALUE
+             "Enter the # of a still-PENDING purchase to cancel it,"
+                FOREGROUND-COLOR IS 2.
+             05 LINE 33 COL 34 VALUE "or 0 to skip cancelling: "
+                FOREGROUND-COLOR IS 2.
+             05 CANCEL-SEQ-FIELD LINE 33 COL 59 PIC 99
+                USING CANCEL-SEQ-ENTRY.
+             05 LINE 34 COL 34 PIC X(40) USING CANCEL-RESULT-MESSAGE
+                HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 36 COL 34 VALUE "(g) Go back"
+                HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 37 COL 34 VALUE "Pick: "
+                FOREGROUND-COLOR IS 2.
+             05 PURCHASE-STATUS-FIELD LINE 37 COL 40 PIC X
+                USING PURCHASE-STATUS-CHOICE.
+
+           01 ACCOUNT-STATEMENT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 18 COL 34 VALUE "Account Statement" UNDERLINE
+                FOREGROUND-COLOR IS 2.
+             05 LINE 20 COL 34 VALUE
+             "  Date        Type  Description           Credits"
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 34 PIC X(10) USING WS-STMT-DATE(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 46 PIC X(3) USING WS-STMT-TYPE(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 52 PIC X(20) USING WS-STMT-DESC(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 74 PIC 999 USING WS-STMT-AMOUNT(1)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 34 PIC X(10) USING WS-STMT-DATE(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 46 PIC X(3) USING WS-STMT-TYPE(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 52 PIC X(20) USING WS-STMT-DESC(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 22 COL 74 PIC 999 USING WS-STMT-AMOUNT(2)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 34 PIC X(10) USING WS-STMT-DATE(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 46 PIC X(3) USING WS-STMT-TYPE(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 52 PIC X(20) USING WS-STMT-DESC(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 23 COL 74 PIC 999 USING WS-STMT-AMOUNT(3)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 34 PIC X(10) USING WS-STMT-DATE(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 46 PIC X(3) USING WS-STMT-TYPE(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 52 PIC X(20) USING WS-STMT-DESC(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 24 COL 74 PIC 999 USING WS-STMT-AMOUNT(4)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 34 PIC X(10) USING WS-STMT-DATE(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 46 PIC X(3) USING WS-STMT-TYPE(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 52 PIC X(20) USING WS-STMT-DESC(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 25 COL 74 PIC 999 USING WS-STMT-AMOUNT(5)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 34 PIC X(10) USING WS-STMT-DATE(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 46 PIC X(3) USING WS-STMT-TYPE(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 52 PIC X(20) USING WS-STMT-DESC(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 26 COL 74 PIC 999 USING WS-STMT-AMOUNT(6)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 34 PIC X(10) USING WS-STMT-DATE(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 46 PIC X(3) USING WS-STMT-TYPE(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 52 PIC X(20) USING WS-STMT-DESC(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 27 COL 74 PIC 999 USING WS-STMT-AMOUNT(7)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 34 PIC X(10) USING WS-STMT-DATE(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 46 PIC X(3) USING WS-STMT-TYPE(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 52 PIC X(20) USING WS-STMT-DESC(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 28 COL 74 PIC 999 USING WS-STMT-AMOUNT(8)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 34 PIC X(10) USING WS-STMT-DATE(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 46 PIC X(3) USING WS-STMT-TYPE(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 52 PIC X(20) USING WS-STMT-DESC(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 29 COL 74 PIC 999 USING WS-STMT-AMOUNT(9)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 34 PIC X(10) USING WS-STMT-DATE(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 46 PIC X(3) USING WS-STMT-TYPE(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 52 PIC X(20) USING WS-STMT-DESC(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 30 COL 74 PIC 999 USING WS-STMT-AMOUNT(10)
+                FOREGROUND-COLOR IS 2.
+             05 LINE 36 COL 34 VALUE "(g) Go back"
+                HIGHLIGHT FOREGROUND-COLOR IS 3.
+             05 LINE 37 COL 34 VALUE "Pick: "
+                FOREGROUND-COLOR IS 2.
+             05 ACCOUNT-STATEMENT-FIELD LINE 37 COL 40 PIC X
+                USING ACCOUNT-STATEMENT-CHOICE.
+
        PROCEDURE DIVISION USING USER-INFO-NAME, USER-INFO-CRED-DISPLAY,
-       WS-USERS, USER-NAME, WS-PASSWORD, ACCOUNT-NUM.
+           WS-USERS, USER-NAME, WS-PASSWORD, ACCOUNT-NUM.
 
        0113-DISPLAY-TIME-USER-INFO.
            DISPLAY TIME-SCREEN.
@@ -377,28 +675,176 @@
        0400-BUY-CREDITS.
            INITIALIZE CREDIT-AMOUNT.
            INITIALIZE BUY-CREDITS-CHOICE.
+           MOVE 1000 TO WS-MY-CREDIT-LIMIT.
+           SEARCH WS-USER
+               WHEN WS-USER-NAME(USER-IDX) = USER-NAME
+                   MOVE WS-CREDIT-LIMIT(USER-IDX) TO WS-MY-CREDIT-LIMIT
+           END-SEARCH.
            DISPLAY BUY-CREDITS-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
 
            ACCEPT CREDIT-FIELD.
            ACCEPT BUY-CREDITS-CHOICE-FIELD.
-           IF (BUY-CREDITS-CHOICE = 's'or 'S') 
-           AND (CHECK-LIMIT(CREDIT-AMOUNT, USER-INFO-CREDITS) = "PASS")
+           MOVE CONV-CRED-TO-MON(CREDIT-AMOUNT) TO MON-AMOUNT.
+           IF (BUY-CREDITS-CHOICE = 's'or 'S')
+           AND (CHECK-LIMIT(CREDIT-AMOUNT, USER-INFO-CREDITS,
+             WS-MY-CREDIT-LIMIT) = "PASS")
               PERFORM 0450-CONFIRM
-           ELSE IF (BUY-CREDITS-CHOICE = 's'or 'S') 
-           AND (CHECK-LIMIT(CREDIT-AMOUNT, USER-INFO-CREDITS) = "FAIL")
+           ELSE IF (BUY-CREDITS-CHOICE = 's'or 'S')
+           AND (CHECK-LIMIT(CREDIT-AMOUNT, USER-INFO-CREDITS,
+             WS-MY-CREDIT-LIMIT) = "FAIL")
                MOVE "CREDITS EXCEEDING MAX AMOUNT, TRANSACTION ABORTED"
                TO CREDIT-LIMIT-MESSAGE
                PERFORM 0400-BUY-CREDITS
            ELSE IF BUY-CREDITS-CHOICE = 'g' OR 'G'
                GOBACK
            ELSE IF BUY-CREDITS-CHOICE = 'q' OR 'Q' THEN
-              STOP RUN  
+              STOP RUN
+           ELSE IF BUY-CREDITS-CHOICE = 'v' OR 'V'
+              PERFORM 0470-PURCHASE-STATUS
+           ELSE IF BUY-CREDITS-CHOICE = 'h' OR 'H'
+              PERFORM 0490-ACCOUNT-STATEMENT
            ELSE
               PERFORM 0400-BUY-CREDITS
            END-IF.
-              
+
+       0470-PURCHASE-STATUS.
+           MOVE 0 TO WS-PURCH-COUNT.
+           MOVE 0 TO WS-PENDING-SEQ-COUNTER.
+           MOVE SPACES TO CANCEL-RESULT-MESSAGE.
+           INITIALIZE WS-PURCH-TABLE.
+           OPEN INPUT F-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       IF TRANS-USERNAME = USER-NAME
+                       AND WS-PURCH-COUNT < 10
+                           ADD 1 TO WS-PURCH-COUNT
+                           MOVE TRANS-DATE-OF-TRANS TO
+                             WS-PURCH-DATE(WS-PURCH-COUNT)
+                           MOVE TRANS-CREDITS-TO-ADD TO
+                             WS-PURCH-CREDITS(WS-PURCH-COUNT)
+                           MOVE TRANS-PAYMENT-STATUS TO
+                             WS-PURCH-STATUS(WS-PURCH-COUNT)
+                           IF TRANS-PAYMENT-STATUS = "PENDING"
+                               ADD 1 TO WS-PENDING-SEQ-COUNTER
+                               MOVE WS-PENDING-SEQ-COUNTER TO
+                                 WS-PURCH-PENDING-SEQ(WS-PURCH-COUNT)
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTIONS-FILE.
+
+           INITIALIZE PURCHASE-STATUS-CHOICE.
+           MOVE 0 TO CANCEL-SEQ-ENTRY.
+           DISPLAY PURCHASE-STATUS-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT CANCEL-SEQ-FIELD.
+           ACCEPT PURCHASE-STATUS-FIELD.
+
+           IF CANCEL-SEQ-ENTRY > 0
+               PERFORM 0480-CANCEL-PURCHASE
+           END-IF.
+
+           IF PURCHASE-STATUS-CHOICE = 'g' OR 'G'
+               PERFORM 0400-BUY-CREDITS
+           ELSE
+               PERFORM 0470-PURCHASE-STATUS
+           END-IF.
+
+       0480-CANCEL-PURCHASE.
+           MOVE 0 TO WS-CANCEL-MATCH-COUNT.
+           OPEN I-O F-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       IF TRANS-USERNAME = USER-NAME
+                       AND TRANS-PAYMENT-STATUS = "PENDING"
+                           ADD 1 TO WS-CANCEL-MATCH-COUNT
+                           IF WS-CANCEL-MATCH-COUNT = CANCEL-SEQ-ENTRY
+                               MOVE "CANCELLED" TO
+                                 TRANS-PAYMENT-STATUS
+                               REWRITE TRANSACTIONS
+                               MOVE "PURCHASE CANCELLED" TO
+                                 CANCEL-RESULT-MESSAGE
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTIONS-FILE.
+
+       0490-ACCOUNT-STATEMENT.
+           MOVE 0 TO WS-STMT-COUNT.
+           INITIALIZE WS-STMT-TABLE.
+
+           OPEN INPUT F-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       IF TRANS-USERNAME = USER-NAME
+                       AND TRANS-PAYMENT-STATUS = "PAID"
+                       AND WS-STMT-COUNT < 10
+                           ADD 1 TO WS-STMT-COUNT
+                           MOVE TRANS-DATE-OF-TRANS TO
+                             WS-STMT-DATE(WS-STMT-COUNT)
+                           MOVE "IN " TO WS-STMT-TYPE(WS-STMT-COUNT)
+                           MOVE "PURCHASE" TO
+                             WS-STMT-DESC(WS-STMT-COUNT)
+                           MOVE TRANS-CREDITS-TO-ADD TO
+                             WS-STMT-AMOUNT(WS-STMT-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTIONS-FILE.
+
+           OPEN INPUT F-SPEND-LOG-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-SPEND-LOG-FILE
+                   NOT AT END
+                       IF SL-USERNAME = USER-NAME
+                       AND WS-STMT-COUNT < 10
+                           ADD 1 TO WS-STMT-COUNT
+                           MOVE SL-DATE TO
+                             WS-STMT-DATE(WS-STMT-COUNT)
+                           MOVE "OUT" TO WS-STMT-TYPE(WS-STMT-COUNT)
+                           MOVE SL-REASON TO
+                             WS-STMT-DESC(WS-STMT-COUNT)
+                           MOVE SL-AMOUNT TO
+                             WS-STMT-AMOUNT(WS-STMT-COUNT)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-SPEND-LOG-FILE.
+
+           INITIALIZE ACCOUNT-STATEMENT-CHOICE.
+           DISPLAY ACCOUNT-STATEMENT-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT ACCOUNT-STATEMENT-FIELD.
+
+           IF ACCOUNT-STATEMENT-CHOICE = 'g' OR 'G'
+               PERFORM 0400-BUY-CREDITS
+           ELSE
+               PERFORM 0490-ACCOUNT-STATEMENT
+           END-IF.
+
        0450-CONFIRM.
            INITIALIZE CONFIRM-CHOICE
            INITIALIZE PASSWORD-ENTRY
@@ -415,23 +861,76 @@
                     MOVE WS-ACNT-NUM(USER-IDX) TO ACCOUNT-NUM
             END-SEARCH
 
-           IF CONFIRM-CHOICE = ('s' OR 'S') AND 
-                VERIFY-PASSWORD(WS-PASSWORD, PASSWORD-ENTRY) = 'TRUE' 
-               CALL 'add-to-transactions' USING USER-NAME, 
-                ACCOUNT-NUM, CREDIT-AMOUNT, WS-CURRENT-DATE
-               PERFORM 0460-PAYMENT-PROCESS
-           ELSE IF CONFIRM-CHOICE = ('s' OR 'S') 
+           IF CONFIRM-CHOICE = ('s' OR 'S') AND
+                VERIFY-PASSWORD(WS-PASSWORD, PASSWORD-ENTRY) = 'TRUE'
+               IF CREDIT-AMOUNT >= WS-OTP-THRESHOLD
+                   PERFORM 0455-SECOND-FACTOR-CONFIRM
+               ELSE
+                   CALL 'add-to-transactions' USING USER-NAME,
+                    ACCOUNT-NUM, CREDIT-AMOUNT, MON-AMOUNT
+                   PERFORM 0460-PAYMENT-PROCESS
+               END-IF
+           ELSE IF CONFIRM-CHOICE = ('s' OR 'S')
              AND VERIFY-PASSWORD(WS-PASSWORD, PASSWORD-ENTRY) = 'FALSE'
              MOVE "INCORRECT PASSWORD" TO INC-PASSWORD
              PERFORM 0450-CONFIRM
            ELSE IF CONFIRM-CHOICE = 'g' OR 'G'
                PERFORM 0400-BUY-CREDITS
            ELSE IF BUY-CREDITS-CHOICE = 'q' OR 'Q' THEN
-              STOP RUN 
+              STOP RUN
            ELSE
                PERFORM 0450-CONFIRM
            END-IF.
 
+       0455-SECOND-FACTOR-CONFIRM.
+           ACCEPT OTP-SEED FROM TIME
+           COMPUTE WS-OTP-CODE =
+               FUNCTION REM(FUNCTION RANDOM(OTP-SEED) * 1000000, 9000)
+               + 1000
+           INITIALIZE OTP-ENTRY
+           INITIALIZE OTP-CHOICE
+           MOVE SPACES TO OTP-RESULT-MESSAGE
+           DISPLAY SECOND-FACTOR-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT OTP-ENTRY-FIELD
+           ACCEPT OTP-CHOICE-FIELD
+
+           IF OTP-CHOICE = 'g' OR 'G'
+               PERFORM 0400-BUY-CREDITS
+           ELSE IF OTP-CHOICE = ('s' OR 'S') AND OTP-ENTRY = WS-OTP-CODE
+               CALL 'add-to-transactions' USING USER-NAME,
+                ACCOUNT-NUM, CREDIT-AMOUNT, MON-AMOUNT
+               PERFORM 0460-PAYMENT-PROCESS
+           ELSE IF OTP-CHOICE = ('s' OR 'S')
+               MOVE "INCORRECT CODE" TO OTP-RESULT-MESSAGE
+               PERFORM 0455-SECOND-FACTOR-RETRY
+           ELSE
+               PERFORM 0455-SECOND-FACTOR-RETRY
+           END-IF.
+
+       0455-SECOND-FACTOR-RETRY.
+           INITIALIZE OTP-ENTRY
+           INITIALIZE OTP-CHOICE
+           DISPLAY SECOND-FACTOR-SCREEN
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+
+           ACCEPT OTP-ENTRY-FIELD
+           ACCEPT OTP-CHOICE-FIELD
+
+           IF OTP-CHOICE = 'g' OR 'G'
+               PERFORM 0400-BUY-CREDITS
+           ELSE IF OTP-CHOICE = ('s' OR 'S') AND OTP-ENTRY = WS-OTP-CODE
+               CALL 'add-to-transactions' USING USER-NAME,
+                ACCOUNT-NUM, CREDIT-AMOUNT, MON-AMOUNT
+               PERFORM 0460-PAYMENT-PROCESS
+           ELSE
+               MOVE "INCORRECT CODE" TO OTP-RESULT-MESSAGE
+               PERFORM 0455-SECOND-FACTOR-RETRY
+           END-IF.
+
        0460-PAYMENT-PROCESS.
            INITIALIZE PAY-CONFIRMATION-CHOICE
            DISPLAY PAYMENT-PROCESS-SCREEN
