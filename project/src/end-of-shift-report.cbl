@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. end-of-shift-report.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-SHIFT-CHECKPOINT-FILE ASSIGN TO
+             "shift-report-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT F-REPORT-FILE ASSIGN TO "shift-summary-report.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+              05 FILLER PIC X VALUE X'0A'.
+
+           FD F-TRANSACTIONS-FILE.
+           01 TRANSACTIONS.
+               05 USERNAME PIC X(16).
+               05 BANK-ACCOUNT PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
+               05 CREDITS-TO-ADD PIC 999.
+               05 FILLER PIC XX VALUE SPACES.
+               05 MON-AMOUNT PIC 999.99.
+               05 FILLER PIC XX VALUE SPACES.
+               05 DATE-OF-TRANS PIC X(10).
+               05 PAYMENT-STATUS PIC X(20).
+               05 FILLER PIC X VALUE X'0A'.
+
+           FD F-SHIFT-CHECKPOINT-FILE.
+           01 SHIFT-CHECKPOINT-RECORD.
+               05 CKPT-LAST-MEMBER-COUNT PIC 9(6).
+
+           FD F-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TRANS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-CKPT-STATUS PIC XX.
+
+           01 WS-MEMBER-COUNT PIC 9(6) VALUE 0.
+           01 WS-LAST-MEMBER-COUNT PIC 9(6) VALUE 0.
+           01 WS-NEW-REGISTRATIONS PIC 9(6) VALUE 0.
+
+           01 WS-TOTAL-ISSUED PIC 9(6) VALUE 0.
+           01 WS-POSTED-TRANS-COUNT PIC 999 VALUE 0.
+           01 WS-TOTAL-PENDING-VALUE PIC 9(6) VALUE 0.
+           01 WS-PENDING-TRANS-COUNT PIC 999 VALUE 0.
+
+           01 WS-TODAY PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-REPORT-STATUS-MESSAGE PIC X(30).
+
+       PROCEDURE DIVISION USING LS-REPORT-STATUS-MESSAGE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM 0010-LOAD-CHECKPOINT.
+           PERFORM 0020-TALLY-USERS.
+           PERFORM 0030-TALLY-TRANSACTIONS.
+           PERFORM 0040-WRITE-REPORT.
+           PERFORM 0050-SAVE-CHECKPOINT.
+
+           MOVE "SHIFT SUMMARY REPORT COMPLETE" TO
+             LS-REPORT-STATUS-MESSAGE.
+
+       0010-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-LAST-MEMBER-COUNT.
+           OPEN INPUT F-SHIFT-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ F-SHIFT-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-MEMBER-COUNT TO
+                         WS-LAST-MEMBER-COUNT
+               END-READ
+               CLOSE F-SHIFT-CHECKPOINT-FILE
+           END-IF.
+
+       0020-TALLY-USERS.
+           OPEN INPUT F-USERS-FILE.
+           MOVE 0 TO WS-USER-FILE-IS-ENDED.
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                   NOT AT END
+                       ADD 1 TO WS-MEMBER-COUNT
+                   AT END
+                       MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+           IF WS-MEMBER-COUNT > WS-LAST-MEMBER-COUNT
+               COMPUTE WS-NEW-REGISTRATIONS =
+                   WS-MEMBER-COUNT - WS-LAST-MEMBER-COUNT
+           END-IF.
+
+       0030-TALLY-TRANSACTIONS.
+           OPEN INPUT F-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-TRANS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-TRANS-FILE-IS-ENDED = 1
+               READ F-TRANSACTIONS-FILE
+                   NOT AT END
+                       IF PAYMENT-STATUS = "PAID"
+                           ADD 1 TO WS-POSTED-TRANS-COUNT
+                           ADD CREDITS-TO-ADD TO WS-TOTAL-ISSUED
+                       ELSE IF PAYMENT-STATUS = "PENDING"
+                           ADD 1 TO WS-PENDING-TRANS-COUNT
+                           ADD CREDITS-TO-ADD TO WS-TOTAL-PENDING-VALUE
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-TRANS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTIONS-FILE.
+
+       0040-WRITE-REPORT.
+           OPEN EXTEND F-REPORT-FILE.
+           STRING "END OF SHIFT SUMMARY " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  ACTIVE MEMBERS: " DELIMITED BY SIZE
+               WS-MEMBER-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  NEW REGISTRATIONS TODAY: " DELIMITED BY SIZE
+               WS-NEW-REGISTRATIONS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  TOTAL CREDITS ISSUED (POSTED): " DELIMITED BY SIZE
+               WS-TOTAL-ISSUED DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  POSTED TRANSACTIONS: " DELIMITED BY SIZE
+               WS-POSTED-TRANS-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  TOTAL PENDING VALUE: " DELIMITED BY SIZE
+               WS-TOTAL-PENDING-VALUE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  PENDING TRANSACTIONS: " DELIMITED BY SIZE
+               WS-PENDING-TRANS-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE F-REPORT-FILE.
+
+       0050-SAVE-CHECKPOINT.
+           OPEN OUTPUT F-SHIFT-CHECKPOINT-FILE.
+           MOVE WS-MEMBER-COUNT TO CKPT-LAST-MEMBER-COUNT.
+           WRITE SHIFT-CHECKPOINT-RECORD.
+           CLOSE F-SHIFT-CHECKPOINT-FILE.
