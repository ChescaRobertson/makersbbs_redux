@@ -4,72 +4,323 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT F-TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
-             ORGANISATION IS SEQUENTIAL.
+             ORGANIZATION IS SEQUENTIAL.
            SELECT F-USERS-FILE ASSIGN TO "users.dat"
-             ORGANISATION IS SEQUENTIAL.
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT F-CHECKPOINT-FILE ASSIGN TO "bank-stmt-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT F-EXCEPTIONS-FILE ASSIGN TO "trans-exceptions.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXC-STATUS.
+           SELECT F-REPORT-FILE ASSIGN TO "bank-stmt-report.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-NOTIFY-OUTBOX-FILE ASSIGN TO
+             "notification-outbox.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-BATCH-CONTROL-FILE ASSIGN TO
+             "bank-stmt-batch-control.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BCTL-STATUS.
+           SELECT F-AUDIT-FILE ASSIGN TO "audit-trail.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
            FD F-USERS-FILE.
            01 USERS.
-              05 USERNAME PIC X(16). 
-              05 USER-PASSWORD PIC X(20).  
-              05 USER-ACNT-NUM PIC X(10).  
-              05 USER-CREDIT PIC 999. 
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
               05 FILLER PIC X VALUE X'0A'.
 
            FD F-TRANSACTIONS-FILE.
            01 TRANSACTIONS.
                05 USERNAME PIC X(16).
-               05 BANK-ACCOUNT PIC X(10).
+               05 BANK-ACCOUNT PIC X(8).
+               05 FILLER PIC XX VALUE SPACES.
                05 CREDITS-TO-ADD PIC 999.
-               05 GAP1 PIC X(10).
+               05 FILLER PIC XX VALUE SPACES.
                05 MON-AMOUNT PIC 999.99.
-               05 GAP2 PIC X(10).
+               05 FILLER PIC XX VALUE SPACES.
                05 DATE-OF-TRANS PIC X(10).
                05 PAYMENT-STATUS PIC X(20).
                05 FILLER PIC X VALUE X'0A'.
 
+           FD F-CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-LAST-REC PIC 9(6).
+
+           FD F-EXCEPTIONS-FILE.
+           01 EXCEPTION-RECORD.
+               05 EXC-USERNAME PIC X(16).
+               05 EXC-BANK-ACCOUNT PIC X(10).
+               05 EXC-DATE-FIRST-SEEN PIC X(8).
+
+           FD F-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           FD F-NOTIFY-OUTBOX-FILE.
+           01 NOTIFICATION-OUTBOX-RECORD.
+               05 NTFY-USERNAME PIC X(16).
+               05 NTFY-MESSAGE PIC X(40).
+               05 NTFY-AMOUNT PIC 999.
+               05 NTFY-DATE PIC X(8).
+
+           FD F-BATCH-CONTROL-FILE.
+           01 BATCH-CONTROL-RECORD.
+               05 BCTL-IN-PROGRESS PIC X.
+               05 BCTL-LAST-RUN-TIMESTAMP PIC X(12).
+               05 BCTL-LAST-RUN-STATUS PIC X(30).
+
+           FD F-AUDIT-FILE.
+           01 AUDIT-ENTRY.
+               05 AUDIT-ADMIN PIC X(16).
+               05 AUDIT-ACTION PIC X(12).
+               05 AUDIT-ACCOUNT PIC X(8).
+               05 AUDIT-AMOUNT PIC 999.
+               05 AUDIT-DATE PIC X(10).
 
            WORKING-STORAGE SECTION.
            01 WS-TRANS-FILE-IS-ENDED PIC 9 VALUE 0.
            01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-EXC-STATUS PIC XX.
+           01 WS-BCTL-STATUS PIC XX.
+
+           01 WS-CURRENT-REC-NUM PIC 9(6) VALUE 0.
+           01 WS-CHECKPOINT-COUNT PIC 9(6) VALUE 0.
+           01 WS-FOUND-MATCH PIC 9 VALUE 0.
+           01 WS-NEW-BALANCE PIC 9(4).
+
+           01 WS-POSTED-COUNT PIC 999 VALUE 0.
+           01 WS-PENDING-COUNT PIC 999 VALUE 0.
+           01 WS-TOTAL-CREDITS PIC 9(6) VALUE 0.
+
+           01 WS-TODAY PIC X(8).
+
+           01 WS-EXC-TABLE-COUNT PIC 999 VALUE 0.
+           01 WS-EXC-TABLE.
+               05 WS-EXC-ENTRY OCCURS 200 TIMES.
+                   10 WS-EXC-T-USERNAME PIC X(16).
+                   10 WS-EXC-T-ACCOUNT PIC X(10).
+           01 WS-EXC-IDX PIC 999.
+           01 WS-EXC-ALREADY-LOGGED PIC 9.
+
+           01 WS-REPORT-COUNTS PIC 999.
+           01 WS-REPORT-CREDITS PIC 9(6).
 
            LINKAGE SECTION.
            01 LS-PAYMENT-STATUS PIC X(30).
+           01 LS-ADMIN-NAME PIC X(16).
 
-       PROCEDURE DIVISION USING LS-PAYMENT-STATUS.
+       PROCEDURE DIVISION USING LS-PAYMENT-STATUS LS-ADMIN-NAME.
 
-           OPEN I-O F-TRANSACTIONS-FILE.
-           
-               
-           PERFORM UNTIL WS-TRANS-FILE-IS-ENDED = 1
-               READ F-TRANSACTIONS-FILE 
-                   NOT AT END
-                   IF PAYMENT-STATUS = "PENDING"
-                    MOVE 0 TO WS-USER-FILE-IS-ENDED
-                    OPEN I-O F-USERS-FILE
-                    PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
-                         READ F-USERS-FILE 
-                         NOT AT END   
-                             IF BANK-ACCOUNT = USER-ACNT-NUM
-                                 ADD CREDITS-TO-ADD TO USER-CREDIT
-                                 MOVE "PAID" TO PAYMENT-STATUS
-                                 REWRITE USERS FROM USERS
-                                 REWRITE TRANSACTIONS FROM TRANSACTIONS
+           PERFORM 0002-LOAD-BATCH-CONTROL.
+
+           IF BCTL-IN-PROGRESS = "Y"
+               MOVE "BATCH ALREADY IN PROGRESS" TO LS-PAYMENT-STATUS
+           ELSE
+               PERFORM 0003-MARK-BATCH-IN-PROGRESS
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               PERFORM 0010-LOAD-CHECKPOINT
+               PERFORM 0020-LOAD-EXCEPTIONS
+
+               OPEN I-O F-TRANSACTIONS-FILE
+
+               PERFORM UNTIL WS-TRANS-FILE-IS-ENDED = 1
+                   READ F-TRANSACTIONS-FILE
+                       NOT AT END
+                       ADD 1 TO WS-CURRENT-REC-NUM
+                       IF WS-CURRENT-REC-NUM > WS-CHECKPOINT-COUNT
+                           IF PAYMENT-STATUS = "PENDING"
+                            MOVE 0 TO WS-USER-FILE-IS-ENDED
+                            MOVE 0 TO WS-FOUND-MATCH
+                            OPEN I-O F-USERS-FILE
+                            PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+                                 READ F-USERS-FILE
+                                 NOT AT END
+                                     IF BANK-ACCOUNT = USER-ACNT-NUM
+                                         COMPUTE WS-NEW-BALANCE =
+                                             USER-CREDIT +
+                                             CREDITS-TO-ADD
+                                         IF WS-NEW-BALANCE > 999
+                                             MOVE 999 TO USER-CREDIT
+                                         ELSE
+                                             MOVE WS-NEW-BALANCE
+                                               TO USER-CREDIT
+                                         END-IF
+                                         MOVE "PAID" TO PAYMENT-STATUS
+                                         REWRITE USERS FROM USERS
+                                         REWRITE TRANSACTIONS FROM
+                                           TRANSACTIONS
+                                         MOVE 1 TO WS-FOUND-MATCH
+                                         ADD 1 TO WS-POSTED-COUNT
+                                         ADD CREDITS-TO-ADD TO
+                                           WS-TOTAL-CREDITS
+                                         PERFORM 0060-WRITE-NOTIFICATION
+                                         PERFORM 0065-WRITE-AUDIT-ENTRY
+                                     END-IF
+                                 AT END
+                                     MOVE 1 TO WS-USER-FILE-IS-ENDED
+                                 END-READ
+                             END-PERFORM
+                             CLOSE F-USERS-FILE
+
+                             IF WS-FOUND-MATCH = 0
+                                 ADD 1 TO WS-PENDING-COUNT
+                                 PERFORM 0030-LOG-EXCEPTION
                              END-IF
-                         AT END 
-                             MOVE 1 TO WS-USER-FILE-IS-ENDED
-                         END-READ
-                     END-PERFORM
-                     CLOSE F-USERS-FILE
-                  
-                    AT END 
-                        MOVE 1 TO WS-TRANS-FILE-IS-ENDED
+                           END-IF
+                           PERFORM 0040-SAVE-CHECKPOINT
+                       END-IF
+                       AT END
+                           MOVE 1 TO WS-TRANS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+
+               CLOSE F-TRANSACTIONS-FILE
+
+               STRING "POSTED " DELIMITED BY SIZE
+                   WS-POSTED-COUNT DELIMITED BY SIZE
+                   " PENDING " DELIMITED BY SIZE
+                   WS-PENDING-COUNT DELIMITED BY SIZE
+                   INTO LS-PAYMENT-STATUS
+
+               PERFORM 0050-WRITE-REPORT
+
+               MOVE 0 TO WS-CURRENT-REC-NUM
+               PERFORM 0040-SAVE-CHECKPOINT
+               PERFORM 0004-MARK-BATCH-COMPLETE
+           END-IF.
+
+       0002-LOAD-BATCH-CONTROL.
+           MOVE "N" TO BCTL-IN-PROGRESS.
+           OPEN INPUT F-BATCH-CONTROL-FILE.
+           IF WS-BCTL-STATUS = "00"
+               READ F-BATCH-CONTROL-FILE
+                   NOT AT END
+                       CONTINUE
                END-READ
+               CLOSE F-BATCH-CONTROL-FILE
+           END-IF.
+
+       0003-MARK-BATCH-IN-PROGRESS.
+           MOVE "Y" TO BCTL-IN-PROGRESS.
+           OPEN OUTPUT F-BATCH-CONTROL-FILE.
+           WRITE BATCH-CONTROL-RECORD.
+           CLOSE F-BATCH-CONTROL-FILE.
+
+       0004-MARK-BATCH-COMPLETE.
+           MOVE "N" TO BCTL-IN-PROGRESS.
+           MOVE FUNCTION CURRENT-DATE(1:12) TO BCTL-LAST-RUN-TIMESTAMP.
+           MOVE LS-PAYMENT-STATUS TO BCTL-LAST-RUN-STATUS.
+           OPEN OUTPUT F-BATCH-CONTROL-FILE.
+           WRITE BATCH-CONTROL-RECORD.
+           CLOSE F-BATCH-CONTROL-FILE.
+
+       0010-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT F-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ F-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-REC TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE F-CHECKPOINT-FILE
+           END-IF.
+
+       0040-SAVE-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT-FILE.
+           MOVE WS-CURRENT-REC-NUM TO CKPT-LAST-REC.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE F-CHECKPOINT-FILE.
+
+       0020-LOAD-EXCEPTIONS.
+           MOVE 0 TO WS-EXC-TABLE-COUNT.
+           OPEN INPUT F-EXCEPTIONS-FILE.
+           IF WS-EXC-STATUS = "00"
+               MOVE 0 TO WS-USER-FILE-IS-ENDED
+               PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+                   READ F-EXCEPTIONS-FILE
+                       NOT AT END
+                           ADD 1 TO WS-EXC-TABLE-COUNT
+                           MOVE EXC-USERNAME TO
+                             WS-EXC-T-USERNAME(WS-EXC-TABLE-COUNT)
+                           MOVE EXC-BANK-ACCOUNT TO
+                             WS-EXC-T-ACCOUNT(WS-EXC-TABLE-COUNT)
+                       AT END
+                           MOVE 1 TO WS-USER-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-EXCEPTIONS-FILE
+               MOVE 0 TO WS-USER-FILE-IS-ENDED
+           END-IF.
+
+       0030-LOG-EXCEPTION.
+           MOVE 0 TO WS-EXC-ALREADY-LOGGED.
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+               UNTIL WS-EXC-IDX > WS-EXC-TABLE-COUNT
+               IF WS-EXC-T-USERNAME(WS-EXC-IDX) = USERNAME OF
+                  TRANSACTIONS AND
+                  WS-EXC-T-ACCOUNT(WS-EXC-IDX) = BANK-ACCOUNT
+                   MOVE 1 TO WS-EXC-ALREADY-LOGGED
+               END-IF
            END-PERFORM.
+           IF WS-EXC-ALREADY-LOGGED = 0
+               OPEN EXTEND F-EXCEPTIONS-FILE
+               MOVE USERNAME OF TRANSACTIONS TO EXC-USERNAME
+               MOVE BANK-ACCOUNT TO EXC-BANK-ACCOUNT
+               MOVE WS-TODAY TO EXC-DATE-FIRST-SEEN
+               WRITE EXCEPTION-RECORD
+               CLOSE F-EXCEPTIONS-FILE
+               ADD 1 TO WS-EXC-TABLE-COUNT
+               MOVE USERNAME OF TRANSACTIONS TO
+                 WS-EXC-T-USERNAME(WS-EXC-TABLE-COUNT)
+               MOVE BANK-ACCOUNT TO WS-EXC-T-ACCOUNT(WS-EXC-TABLE-COUNT)
+           END-IF.
+
+       0050-WRITE-REPORT.
+           OPEN EXTEND F-REPORT-FILE.
+           STRING "BANK STATEMENT RUN " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  MATCHED/POSTED: " DELIMITED BY SIZE
+               WS-POSTED-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  LEFT PENDING (NO MATCH): " DELIMITED BY SIZE
+               WS-PENDING-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "  TOTAL CREDITS POSTED: " DELIMITED BY SIZE
+               WS-TOTAL-CREDITS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE F-REPORT-FILE.
 
-           MOVE "ALL PAYMENTS UP TO DATE" TO LS-PAYMENT-STATUS.
+       0060-WRITE-NOTIFICATION.
+           OPEN EXTEND F-NOTIFY-OUTBOX-FILE.
+           MOVE USERNAME OF TRANSACTIONS TO NTFY-USERNAME.
+           MOVE "YOUR PAYMENT HAS POSTED" TO NTFY-MESSAGE.
+           MOVE CREDITS-TO-ADD TO NTFY-AMOUNT.
+           MOVE WS-TODAY TO NTFY-DATE.
+           WRITE NOTIFICATION-OUTBOX-RECORD.
+           CLOSE F-NOTIFY-OUTBOX-FILE.
 
-           CLOSE F-TRANSACTIONS-FILE.
-  
-     
\ No newline at end of file
+       0065-WRITE-AUDIT-ENTRY.
+           OPEN EXTEND F-AUDIT-FILE.
+           MOVE LS-ADMIN-NAME TO AUDIT-ADMIN.
+           MOVE "BANK-STMT" TO AUDIT-ACTION.
+           MOVE BANK-ACCOUNT TO AUDIT-ACCOUNT.
+           MOVE CREDITS-TO-ADD TO AUDIT-AMOUNT.
+           MOVE WS-TODAY TO AUDIT-DATE.
+           WRITE AUDIT-ENTRY.
+           CLOSE F-AUDIT-FILE.
