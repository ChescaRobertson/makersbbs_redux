@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. init-password-history.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT F-PWORD-HISTORY-FILE ASSIGN TO "password-history.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PWORD-HISTORY-FILE.
+           01 PWORD-HISTORY.
+              05 PH-USERNAME PIC X(16).
+              05 PH-PASSWORD-1 PIC X(20).
+              05 PH-PASSWORD-2 PIC X(20).
+              05 PH-PASSWORD-3 PIC X(20).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+
+           OPEN EXTEND F-PWORD-HISTORY-FILE.
+               MOVE LS-USERNAME TO PH-USERNAME.
+               MOVE SPACES TO PH-PASSWORD-1.
+               MOVE SPACES TO PH-PASSWORD-2.
+               MOVE SPACES TO PH-PASSWORD-3.
+               WRITE PWORD-HISTORY
+               END-WRITE.
+
+           CLOSE F-PWORD-HISTORY-FILE.
