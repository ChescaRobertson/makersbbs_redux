@@ -16,10 +16,12 @@
               *>  FUNCTION HIGH-SCORE-CALCULATOR
               *>  FUNCTION REPLACE-LETTER
 
-               FUNCTION VERIFY-PASSWORD 
-               
+               FUNCTION VERIFY-PASSWORD
+
                FUNCTION CHECK-BALANCE
-               FUNCTION CHECK-LIMIT.
+               FUNCTION CHECK-LIMIT
+               FUNCTION CHECK-PASSWORD-HISTORY
+               FUNCTION CHECK-LOGIN-LOCKOUT.
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
@@ -39,10 +41,13 @@
             *>            ORGANIZATION IS LINE SEQUENTIAL.
 
              SELECT F-USERS-FILE ASSIGN TO 'users.dat'
-                 ORGANIZATION IS LINE SEQUENTIAL. 
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT F-SESSION-LOG-FILE ASSIGN TO 'session-log.dat'
+                 ORGANIZATION IS LINE SEQUENTIAL.
 
             *>  SELECT F-ABOUT-FILE ASSIGN TO 'about-page.dat'
-            *>      ORGANIZATION IS LINE SEQUENTIAL. 
+            *>      ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -72,9 +77,20 @@
               05 USERNAME PIC X(16). 
               05 USER-PASSWORD PIC X(20).  
               05 USER-ACNT-NUM PIC X(8).
-              05 FILLER PIC XX VALUE SPACES.  
-              05 USER-CREDIT PIC 999. 
-      
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+
+           FD F-SESSION-LOG-FILE.
+           01 SESSION-LOG-RECORD.
+              05 SL-USERNAME PIC X(16).
+              05 SL-CONNECT-TIME PIC X(12).
+              05 SL-DISCONNECT-TIME PIC X(12).
+
           *>  FD F-ABOUT-FILE.
           *>  01 ABOUT-INFO.
           *>      05 ABOUT-TITLE PIC X(31).
@@ -92,6 +108,7 @@
            01 WS-PASSWORD PIC X(20).
            01 ACCOUNT-NUM PIC X(8).
            01 CREDIT PIC 999.
+           01 WS-CURRENT-ACNT PIC X(8).
 
            01 WS-USERS.
                05 WS-USER OCCURS 100 TIMES
@@ -100,24 +117,33 @@
                    10 WS-USER-NAME PIC X(16).    
                    10 WS-PWORD PIC X(20).
                    10 WS-ACNT-NUM PIC X(8).
-                   10 WS-CREDIT PIC 999. 
- 
-           01 WS-FOUND PIC 9. 
-           01 WS-IDX UNSIGNED-INT. 
-           01 COUNTER UNSIGNED-INT. 
+                   10 WS-CREDIT PIC 999.
+                   10 WS-CREDIT-LIMIT PIC 9(4).
+
+           01 WS-FOUND PIC 9.
+           01 WS-IDX UNSIGNED-INT.
+           01 COUNTER UNSIGNED-INT.
+           01 WS-LAST-ACTIVITY-DATE PIC X(8).
 
            01 NEW-USER-NAME PIC X(16).
            01 NEW-PASSWORD PIC X(20).
+           01 NEW-LOCATION PIC X(20).
+           01 REFERRING-USERNAME PIC X(16).
+           01 REFERRAL-VALID PIC 9.
+           01 WS-WELCOME-BONUS PIC 999 VALUE 025.
            01 REGISTER-CHOICE PIC X.
            01 RAISE-ERROR PIC 9.
            01 ERROR-MSG-1 PIC X(50).
            01 ERROR-MSG-2 PIC X(50).
            01 ERROR-MSG-3 PIC X(50).
+           01 ERROR-MSG-4 PIC X(50).
            01 OK-MSG-1 PIC X(50).
            01 OK-MSG-2 PIC X(50).
            01 OK-MSG-3 PIC X(50).
            01 VALID-CHOICE PIC X.
-           01 ERROR-CHOICE PIC X. 
+           01 ERROR-CHOICE PIC X.
+           01 ERROR-LOGIN-MESSAGE PIC X(50) VALUE
+             "Incorrect Username or Password".
 
            01 MENU-CHOICE PIC X.
 
@@ -138,7 +164,10 @@
               05 WS-FORMATTED-DY    PIC  X(2).
               05 WS-HOURS-MINS.
                   10 WS-FORMATTED-HOUR  PIC  X(2).
-                  10 WS-FORMATTED-MINS  PIC  X(2).                   
+                  10 WS-FORMATTED-MINS  PIC  X(2).
+
+           *>----- Session Log Variables -----
+           01 WS-SESSION-CONNECT-TIME PIC X(12).
 
 
            *>----- Arcade Variables -----
@@ -265,8 +294,11 @@
           *>  01 W3-CHOICE PIC X.
           *>  01 W4-CHOICE PIC X.
 
-           *>----- Torch Variables -----   
-           01 TORCH-CHOICE PIC X. 
+           *>----- Torch Variables -----
+           01 TORCH-CHOICE PIC X.
+           01 WS-TORCH-ON PIC 9 VALUE 0.
+           01 WS-TORCH-CHARGE PIC 999 VALUE 100.
+           01 WS-TORCH-CHARGE-DISPLAY PIC ZZ9.
 
            *>----- Buy Credits Variables ----- 
           *>  01 CREDIT-AMOUNT PIC 999.
@@ -302,6 +334,7 @@
            *>------Spending Credits Variables------
            
            01 COST PIC 999.
+           01 WS-PRICE-KEY-WEATHER PIC X(20) VALUE "WEATHER-REPORT".
            01 CREDIT-BALANCE PIC 999.
            01 UPDATED-BALANCE PIC 999.
            01 INSUFFICIENT-FUNDS PIC X(20).
@@ -318,10 +351,25 @@
            01 OLD-PASSWORD PIC X(20).
            01 UPDATED-PASSWORD PIC X(20).
            01 CONFIRM-NEW-PASSWORD PIC X(20).
-           01 CHANGE-PWORD-CHOICE PIC X. 
+           01 CHANGE-PWORD-CHOICE PIC X.
 
-           
-           *>----- Change Account Num Variables ----- 
+           *>----- Forgot Password Variables -----
+
+           01 RESET-USERNAME PIC X(16).
+           01 RESET-ACNT-NUM PIC X(8).
+           01 RESET-NEW-PASSWORD PIC X(20).
+           01 RESET-CONFIRM-PASSWORD PIC X(20).
+           01 RESET-ERR-1 PIC X(50).
+           01 RESET-ERR-2 PIC X(50).
+           01 RESET-ERR-3 PIC X(50).
+           01 RESET-OK-1 PIC X(50).
+           01 RESET-OK-2 PIC X(50).
+           01 RESET-OK-3 PIC X(50).
+           01 RESET-CONFIRM-MSG PIC X(50).
+           01 RESET-CHOICE PIC X.
+
+
+           *>----- Change Account Num Variables -----
            01 PWORD-ERROR PIC X(50).
            01 ACNT-ERR-1 PIC X(50).
            01 ACNT-ERR-2 PIC X(50).
@@ -716,14 +764,26 @@
                05 ACCOUNT-NUM-FIELD LINE 36 COLUMN 30 PIC X(8)
                USING ACCOUNT-NUM FOREGROUND-COLOR IS 2.
                05 LINE 37 COLUMN 30 PIC X(50) USING OK-MSG-3 HIGHLIGHT
-               FOREGROUND-COLOR is 2 . 
-               05 LINE 39 COLUMN 30 VALUE "(s) Submit" HIGHLIGHT 
-               FOREGROUND-COLOR IS 3 .  
-               05 LINE 40 COLUMN 30 VALUE "(g) Go Back" HIGHLIGHT 
-               FOREGROUND-COLOR IS 3 .    
-               05 LINE 42 COLUMN 30 VALUE "Pick:"
-               BLINK HIGHLIGHT FOREGROUND-COLOR is 2 . 
-               05 REGISTER-CHOICE-FIELD LINE 42 COLUMN 37 PIC X
+               FOREGROUND-COLOR is 2 .
+               05 LINE 38 COLUMN 30 VALUE "Enter your location: "
+      -        "(used for your local weather report)"
+               FOREGROUND-COLOR IS 2.
+               05 NEW-LOCATION-FIELD LINE 39 COLUMN 30 PIC X(20)
+               USING NEW-LOCATION FOREGROUND-COLOR IS 2.
+               05 LINE 40 COLUMN 30 VALUE "Referred by: (optional exist
+      -        "ing username)"
+               FOREGROUND-COLOR IS 2.
+               05 REFERRING-USERNAME-FIELD LINE 41 COLUMN 30 PIC X(16)
+               USING REFERRING-USERNAME FOREGROUND-COLOR IS 2.
+               05 LINE 42 COLUMN 30 PIC X(50) USING ERROR-MSG-4
+               HIGHLIGHT FOREGROUND-COLOR is 4.
+               05 LINE 44 COLUMN 30 VALUE "(s) Submit" HIGHLIGHT
+               FOREGROUND-COLOR IS 3 .
+               05 LINE 45 COLUMN 30 VALUE "(g) Go Back" HIGHLIGHT
+               FOREGROUND-COLOR IS 3 .
+               05 LINE 47 COLUMN 30 VALUE "Pick:"
+               BLINK HIGHLIGHT FOREGROUND-COLOR is 2 .
+               05 REGISTER-CHOICE-FIELD LINE 47 COLUMN 37 PIC X
                USING REGISTER-CHOICE.
 
            01 LOGIN-SCREEN.
@@ -788,19 +848,20 @@
                05 PASSWORD-FIELD LINE 33 COLUMN 30 PIC X(20)
                USING WS-PASSWORD FOREGROUND-COLOR IS 2.
                               
-           01 ERROR-SCREEN.        
-               05 LINE 27 COLUMN 30 VALUE "Incorrect Username or Passwor
-      -        "d"
+           01 ERROR-SCREEN.
+               05 LINE 27 COLUMN 30 PIC X(50) USING ERROR-LOGIN-MESSAGE
                HIGHLIGHT, FOREGROUND-COLOR IS 4.
                05 LINE 29 COLUMN 30 VALUE "(l) Back to Log-in."
                FOREGROUND-COLOR is 2 . 
                05 LINE 30 COLUMN 30 VALUE "(c) Create an account."
-               FOREGROUND-COLOR is 2 . 
-               05 LINE 31 COLUMN 30 VALUE "(g) Go Back.         "
-               FOREGROUND-COLOR is 2 . 
-               05 LINE 33 COLUMN 30 VALUE "Pick: "
-               BLINK HIGHLIGHT FOREGROUND-COLOR is 2 . 
-               05 ERROR-CHOICE-FIELD LINE 33 COLUMN 36 PIC X
+               FOREGROUND-COLOR is 2 .
+               05 LINE 31 COLUMN 30 VALUE "(f) Forgot password. "
+               FOREGROUND-COLOR is 2 .
+               05 LINE 32 COLUMN 30 VALUE "(g) Go Back.         "
+               FOREGROUND-COLOR is 2 .
+               05 LINE 34 COLUMN 30 VALUE "Pick: "
+               BLINK HIGHLIGHT FOREGROUND-COLOR is 2 .
+               05 ERROR-CHOICE-FIELD LINE 34 COLUMN 36 PIC X
                USING ERROR-CHOICE BLINK.
 
            01 MENU-SCREEN
@@ -1704,10 +1765,38 @@
         
 
 
-           01 TORCH-SCREEN
-               BACKGROUND-COLOR IS 6 . 
+           01 TORCH-ON-SCREEN
+               BACKGROUND-COLOR IS 6 .
                05 BLANK SCREEN.
-               05 TORCH-CHOICE-FIELD LINE 31 COL 45 PIC X 
+               05 LINE 27 COL 45 VALUE "Pip-Boy Torch"
+                  UNDERLINE FOREGROUND-COLOR IS 0.
+               05 LINE 29 COL 45 VALUE "Status: ON  "
+                  FOREGROUND-COLOR IS 0.
+               05 LINE 30 COL 45 VALUE "Charge: "
+                  FOREGROUND-COLOR IS 0.
+               05 LINE 30 COL 53 PIC ZZ9 USING WS-TORCH-CHARGE-DISPLAY
+                  FOREGROUND-COLOR IS 0.
+               05 LINE 32 COL 45 VALUE "(t) Toggle   (g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 0.
+               05 LINE 34 COL 45 VALUE "Pick: " FOREGROUND-COLOR IS 0.
+               05 TORCH-CHOICE-FIELD LINE 34 COL 51 PIC X
+               USING TORCH-CHOICE BLINK.
+
+           01 TORCH-OFF-SCREEN
+               BACKGROUND-COLOR IS 0 .
+               05 BLANK SCREEN.
+               05 LINE 27 COL 45 VALUE "Pip-Boy Torch"
+                  UNDERLINE FOREGROUND-COLOR IS 2.
+               05 LINE 29 COL 45 VALUE "Status: OFF "
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 30 COL 45 VALUE "Charge: "
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 30 COL 53 PIC ZZ9 USING WS-TORCH-CHARGE-DISPLAY
+                  FOREGROUND-COLOR IS 2.
+               05 LINE 32 COL 45 VALUE "(t) Toggle   (g) Go back"
+                  HIGHLIGHT FOREGROUND-COLOR IS 2.
+               05 LINE 34 COL 45 VALUE "Pick: " FOREGROUND-COLOR IS 2.
+               05 TORCH-CHOICE-FIELD2 LINE 34 COL 51 PIC X
                USING TORCH-CHOICE BLINK.
 
       *>      01 BUY-CREDITS-SCREEN.
@@ -1957,6 +2046,57 @@
                05 LINE 44 COL 78 VALUE "Powered by the MOJAVE EXPRESS DE
       -        "LIVERY SERVICE" FOREGROUND-COLOR 2.
 
+           01 FORGOT-PASSWORD-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 8 COLUMN 30 VALUE "Connected to Vault"
+               UNDERLINE, BLINK, HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 17 COLUMN 30 VALUE "FORGOT YOUR PASSWORD?"
+               HIGHLIGHT, FOREGROUND-COLOR 2.
+               05 LINE 19 COLUMN 30 VALUE "Verify your identity and choo
+      -        "se a new password. An overseer must approve the reset b
+      -        "efore it takes effect." FOREGROUND-COLOR 2.
+               05 LINE 21 COLUMN 30 VALUE "Enter your username:"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 22 COLUMN 30 PIC X(50) USING RESET-ERR-1
+               HIGHLIGHT FOREGROUND-COLOR 4.
+               05 RESET-USERNAME-FIELD LINE 23 COLUMN 30 PIC X(16)
+               USING RESET-USERNAME FOREGROUND-COLOR 2.
+               05 LINE 24 COLUMN 30 VALUE "Enter your bank account numbe
+      -        "r on file:" HIGHLIGHT FOREGROUND-COLOR 2.
+               05 RESET-ACNT-NUM-FIELD LINE 25 COLUMN 30 PIC X(8)
+               USING RESET-ACNT-NUM FOREGROUND-COLOR 2.
+               05 LINE 26 COLUMN 30 PIC X(50) USING RESET-OK-1 HIGHLIGHT
+               FOREGROUND-COLOR 2.
+               05 LINE 27 COLUMN 30 VALUE "Enter new password:"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 28 COLUMN 30 PIC X(50) USING RESET-ERR-2
+               HIGHLIGHT FOREGROUND-COLOR 4.
+               05 RESET-NEW-PASSWORD-FIELD LINE 29 COLUMN 30 PIC X(20)
+               USING RESET-NEW-PASSWORD FOREGROUND-COLOR 2.
+               05 LINE 30 COLUMN 30 PIC X(50) USING RESET-OK-2 HIGHLIGHT
+               FOREGROUND-COLOR 2.
+               05 LINE 31 COLUMN 30 VALUE "Re-enter your new password:"
+               HIGHLIGHT FOREGROUND-COLOR 2.
+               05 LINE 32 COLUMN 30 PIC X(50) USING RESET-ERR-3
+               HIGHLIGHT FOREGROUND-COLOR 4.
+               05 RESET-CONFIRM-PASSWORD-FIELD LINE 33 COLUMN 30
+               PIC X(20) USING RESET-CONFIRM-PASSWORD
+               FOREGROUND-COLOR 2.
+               05 LINE 34 COLUMN 30 PIC X(50) USING RESET-OK-3 HIGHLIGHT
+               FOREGROUND-COLOR 2.
+               05 LINE 35 COLUMN 30 PIC X(50) USING RESET-CONFIRM-MSG
+               HIGHLIGHT FOREGROUND-COLOR 2 .
+               05 LINE 37 COL 66 VALUE "(s) Submit "
+               HIGHLIGHT FOREGROUND-COLOR 3 .
+               05 LINE 38 COL 66 VALUE "(g) Go Back   "
+               HIGHLIGHT FOREGROUND-COLOR 3.
+               05 LINE 40 COLUMN 66 VALUE "Pick: "
+               BLINK HIGHLIGHT FOREGROUND-COLOR 2.
+               05 RESET-PWORD-FIELD LINE 40 COLUMN 73 PIC X
+               USING RESET-CHOICE.
+               05 LINE 44 COL 78 VALUE "Powered by the MOJAVE EXPRESS DE
+      -        "LIVERY SERVICE" FOREGROUND-COLOR 2.
+
        PROCEDURE DIVISION.
 
        0100-DISPLAY-START.
@@ -1993,8 +2133,13 @@
                        MOVE USER-PASSWORD TO WS-PWORD(COUNTER)
                        MOVE USER-CREDIT TO WS-CREDIT(COUNTER)
                        MOVE USER-ACNT-NUM TO WS-ACNT-NUM(COUNTER)
+                       MOVE USER-CREDIT-LIMIT TO
+                         WS-CREDIT-LIMIT(COUNTER)
+                       IF WS-CREDIT-LIMIT(COUNTER) = 0
+                           MOVE 1000 TO WS-CREDIT-LIMIT(COUNTER)
+                       END-IF
 
-                   AT END 
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                END-READ 
            END-PERFORM.
@@ -2011,9 +2156,10 @@
            MOVE SPACES TO OK-MSG-3.
            
            VALIDATE-USERNAME.
-           INITIALIZE NEW-USER-NAME. 
+           INITIALIZE NEW-USER-NAME.
            INITIALIZE NEW-PASSWORD.
            INITIALIZE ACCOUNT-NUM.
+           INITIALIZE NEW-LOCATION.
            INITIALIZE REGISTER-CHOICE.
            DISPLAY REGISTER-NEW-USER-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
@@ -2062,29 +2208,90 @@
            ACCEPT ACCOUNT-NUM-FIELD.
            CALL 'validate-bank-details' USING ACCOUNT-NUM ERROR-MSG-3
            RAISE-ERROR OK-MSG-3.
-           IF RAISE-ERROR > 0 
+           IF RAISE-ERROR = 0
+               MOVE 1 TO WS-IDX
+               ADD 1 TO COUNTER
+               PERFORM UNTIL WS-IDX = COUNTER
+                   IF ACCOUNT-NUM = WS-ACNT-NUM(WS-IDX)
+                       ADD 1 TO RAISE-ERROR
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+               IF RAISE-ERROR > 0
+                   MOVE 'BANK ACCOUNT ALREADY IN USE' TO ERROR-MSG-3
+                   MOVE SPACES TO OK-MSG-3
+               END-IF
+           END-IF.
+           IF RAISE-ERROR > 0
                PERFORM VALIDATE-BANK-ACCOUNT
-           END-IF. 
+           ELSE
+               PERFORM VALIDATE-LOCATION
+           END-IF.
+
+           VALIDATE-LOCATION.
+           INITIALIZE NEW-LOCATION.
+           DISPLAY REGISTER-NEW-USER-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT NEW-LOCATION-FIELD.
+           PERFORM VALIDATE-REFERRAL.
+
+           VALIDATE-REFERRAL.
+           INITIALIZE REFERRING-USERNAME.
+           MOVE 0 TO REFERRAL-VALID.
+           MOVE SPACES TO ERROR-MSG-4.
+           DISPLAY REGISTER-NEW-USER-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT REFERRING-USERNAME-FIELD.
+           IF REFERRING-USERNAME NOT = SPACES
+               MOVE 1 TO WS-IDX
+               ADD 1 TO COUNTER
+               PERFORM UNTIL WS-IDX = COUNTER
+                   IF REFERRING-USERNAME = WS-USER-NAME(WS-IDX)
+                       MOVE 1 TO REFERRAL-VALID
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+               IF REFERRAL-VALID = 0
+                   MOVE "REFERRING USERNAME NOT FOUND" TO ERROR-MSG-4
+                   PERFORM VALIDATE-REFERRAL
+               END-IF
+           END-IF.
 
            DISPLAY REGISTER-NEW-USER-SCREEN.
            DISPLAY PIP-BOY-SCREEN.
            DISPLAY TIME-SCREEN.
            DISPLAY CONNECTED-SCREEN.
            ACCEPT REGISTER-CHOICE-FIELD.
-           IF REGISTER-CHOICE = "g" THEN 
+           IF REGISTER-CHOICE = "g" THEN
                PERFORM 0100-DISPLAY-START
-           ELSE IF REGISTER-CHOICE = "s" 
+           ELSE IF REGISTER-CHOICE = "s"
                OPEN EXTEND F-USERS-FILE
                MOVE NEW-USER-NAME TO USERNAME
                MOVE NEW-PASSWORD TO USER-PASSWORD
                MOVE ACCOUNT-NUM TO USER-ACNT-NUM
-               MOVE "000" TO USER-CREDIT
+               IF REFERRAL-VALID = 1
+                   MOVE WS-WELCOME-BONUS TO USER-CREDIT
+               ELSE
+                   MOVE "000" TO USER-CREDIT
+               END-IF
+               MOVE 1000 TO USER-CREDIT-LIMIT
+               MOVE NEW-LOCATION TO USER-LOCATION
                WRITE USERS
-               END-WRITE 
-           ELSE 
+               END-WRITE
+               CALL 'init-password-history' USING NEW-USER-NAME
+               CALL 'init-login-attempts' USING NEW-USER-NAME
+           ELSE
                PERFORM 0100-DISPLAY-START
            END-IF.
            CLOSE F-USERS-FILE.
+           IF REGISTER-CHOICE = "s" AND REFERRAL-VALID = 1
+               CALL 'add-credits' USING REFERRING-USERNAME
+                 WS-WELCOME-BONUS "REFERRAL BONUS" UPDATED-BALANCE
+           END-IF.
            PERFORM 0100-DISPLAY-START.
           
        0110-DISPLAY-LOGIN.
@@ -2099,29 +2306,85 @@
 
            ACCEPT USER-NAME-FIELD.
            ACCEPT PASSWORD-FIELD.
-           MOVE 0 TO WS-FOUND.
-           MOVE 1 TO WS-IDX.
-           ADD 1 TO COUNTER.
-           PERFORM UNTIL WS-IDX = COUNTER
-               IF USER-NAME = WS-USER-NAME(WS-IDX) AND 
-               WS-PASSWORD = WS-PWORD(WS-IDX) THEN
-                   MOVE 1 TO WS-FOUND 
-                   PERFORM 0111-USER-INFO
-                   PERFORM 0113-DISPLAY-TIME-USER-INFO
-               END-IF
-               ADD 1 TO WS-IDX 
-           END-PERFORM.
 
-           IF WS-FOUND = 1 THEN
-               PERFORM 0120-DISPLAY-MENU 
-           ELSE 
-               PERFORM 0115-ERROR-PAGE 
-           END-IF.     
+           IF FUNCTION CHECK-LOGIN-LOCKOUT(USER-NAME) = "TRUE"
+               MOVE "ACCOUNT LOCKED - TOO MANY FAILED LOGIN ATTEMPTS" TO
+                 ERROR-LOGIN-MESSAGE
+               PERFORM 0115-ERROR-PAGE
+           ELSE
+               MOVE 0 TO WS-FOUND
+               MOVE 1 TO WS-IDX
+               ADD 1 TO COUNTER
+               PERFORM UNTIL WS-IDX = COUNTER
+                   IF USER-NAME = WS-USER-NAME(WS-IDX) AND
+                   WS-PASSWORD = WS-PWORD(WS-IDX) THEN
+                       MOVE 1 TO WS-FOUND
+                       PERFORM 0111-USER-INFO
+                       PERFORM 0113-DISPLAY-TIME-USER-INFO
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+
+               IF WS-FOUND = 1 THEN
+                   CALL 'record-login-result' USING USER-NAME "Y"
+                   PERFORM 0114-LOG-SESSION-CONNECT
+                   PERFORM 0117-UPDATE-LAST-ACTIVITY
+                   PERFORM 0120-DISPLAY-MENU
+               ELSE
+                   CALL 'record-login-result' USING USER-NAME "N"
+                   MOVE "Incorrect Username or Password" TO
+                     ERROR-LOGIN-MESSAGE
+                   PERFORM 0115-ERROR-PAGE
+               END-IF
+           END-IF.
 
        0111-USER-INFO.
            MOVE WS-USER-NAME(WS-IDX) TO USER-INFO-NAME.
            MOVE WS-CREDIT(WS-IDX) TO USER-INFO-CREDITS.
 
+       0117-UPDATE-LAST-ACTIVITY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LAST-ACTIVITY-DATE.
+           OPEN I-O F-USERS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                   NOT AT END
+                       IF USERNAME = USER-NAME
+                           MOVE WS-LAST-ACTIVITY-DATE TO
+                             USER-LAST-ACTIVITY
+                           REWRITE USERS FROM USERS
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+       0114-LOG-SESSION-CONNECT.
+           PERFORM 0500-TIME-AND-DATE.
+           STRING WS-FORMATTED-YEAR WS-FORMATTED-MONTH WS-FORMATTED-DY
+               WS-FORMATTED-HOUR WS-FORMATTED-MINS DELIMITED BY SIZE
+               INTO WS-SESSION-CONNECT-TIME
+           END-STRING.
+           OPEN EXTEND F-SESSION-LOG-FILE.
+           MOVE USER-NAME TO SL-USERNAME.
+           MOVE WS-SESSION-CONNECT-TIME TO SL-CONNECT-TIME.
+           MOVE SPACES TO SL-DISCONNECT-TIME.
+           WRITE SESSION-LOG-RECORD.
+           CLOSE F-SESSION-LOG-FILE.
+
+       0116-LOG-SESSION-DISCONNECT.
+           PERFORM 0500-TIME-AND-DATE.
+           OPEN EXTEND F-SESSION-LOG-FILE.
+           MOVE USER-NAME TO SL-USERNAME.
+           MOVE WS-SESSION-CONNECT-TIME TO SL-CONNECT-TIME.
+           STRING WS-FORMATTED-YEAR WS-FORMATTED-MONTH WS-FORMATTED-DY
+               WS-FORMATTED-HOUR WS-FORMATTED-MINS DELIMITED BY SIZE
+               INTO SL-DISCONNECT-TIME
+           END-STRING.
+           WRITE SESSION-LOG-RECORD.
+           CLOSE F-SESSION-LOG-FILE.
+
        0112-UPDATE-CREDITS.
            MOVE UPDATED-BALANCE TO USER-INFO-CREDITS.
 
@@ -2143,12 +2406,14 @@
            ACCEPT ERROR-CHOICE-FIELD.
            IF ERROR-CHOICE = "l" THEN 
                PERFORM 0110-DISPLAY-LOGIN
-           ELSE IF ERROR-CHOICE = "c" THEN 
-               PERFORM 0105-DISPLAY-REGISTER-NEW-USER 
-           ELSE IF ERROR-CHOICE = "g" THEN 
+           ELSE IF ERROR-CHOICE = "c" THEN
+               PERFORM 0105-DISPLAY-REGISTER-NEW-USER
+           ELSE IF ERROR-CHOICE = "f" THEN
+               PERFORM 0700-FORGOT-PASSWORD
+           ELSE IF ERROR-CHOICE = "g" THEN
                PERFORM 0100-DISPLAY-START
-           ELSE 
-               PERFORM 0115-ERROR-PAGE 
+           ELSE
+               PERFORM 0115-ERROR-PAGE
            END-IF.
        
        0120-DISPLAY-MENU.
@@ -2163,8 +2428,10 @@
            ACCEPT MENU-CHOICE-FIELD.
            
            IF MENU-CHOICE = "x" or "X" THEN
+             PERFORM 0116-LOG-SESSION-DISCONNECT
              STOP RUN
            ELSE IF MENU-CHOICE = "l" or "L" THEN
+             PERFORM 0116-LOG-SESSION-DISCONNECT
              PERFORM 0100-DISPLAY-START
            ELSE IF MENU-CHOICE = "m" or "M" THEN
              CALL "msg-board-server" USING USER-INFO-NAME, 
@@ -2193,8 +2460,9 @@
                PERFORM 0120-DISPLAY-MENU
               *>  PERFORM 0470-ABOUT-PAGE-TABLE
            ELSE IF (MENU-CHOICE = 'w' or 'W')
-               MOVE '2' TO COST
-               CALL "weather-server" USING USER-INFO-NAME, 
+               MOVE 2 TO COST
+               CALL 'get-price' USING WS-PRICE-KEY-WEATHER COST
+               CALL "weather-server" USING USER-INFO-NAME,
                USER-INFO-CRED-DISPLAY COST
                PERFORM 0120-DISPLAY-MENU 
               *>  PERFORM 0300-CHECK-WEATHER
@@ -2816,13 +3084,28 @@
 
        0350-TORCH.
            INITIALIZE TORCH-CHOICE.
-           DISPLAY TORCH-SCREEN. 
-           ACCEPT TORCH-CHOICE-FIELD.
-           IF TORCH-CHOICE = 'x' OR 'X' OR 't' OR 'T' THEN 
+           MOVE WS-TORCH-CHARGE TO WS-TORCH-CHARGE-DISPLAY.
+           IF WS-TORCH-ON = 1
+               DISPLAY TORCH-ON-SCREEN
+               ACCEPT TORCH-CHOICE-FIELD
+           ELSE
+               DISPLAY TORCH-OFF-SCREEN
+               ACCEPT TORCH-CHOICE-FIELD2
+           END-IF.
+
+           IF TORCH-CHOICE = 'g' OR 'G' OR 'x' OR 'X' THEN
                PERFORM 0120-DISPLAY-MENU
-           ELSE 
+           ELSE IF TORCH-CHOICE = 't' OR 'T' THEN
+               IF WS-TORCH-ON = 1
+                   MOVE 0 TO WS-TORCH-ON
+               ELSE IF WS-TORCH-CHARGE > 0
+                   MOVE 1 TO WS-TORCH-ON
+                   SUBTRACT 1 FROM WS-TORCH-CHARGE
+               END-IF
                PERFORM 0350-TORCH
-           END-IF. 
+           ELSE
+               PERFORM 0350-TORCH
+           END-IF.
 
       *>  0400-BUY-CREDITS.
       *>      INITIALIZE CREDIT-AMOUNT.
@@ -3018,13 +3301,18 @@
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
            ACCEPT UPDATED-PASSWORD-FIELD. 
-           CALL 'validate-password' USING UPDATED-PASSWORD PWORD-ERR-2 
+           CALL 'validate-password' USING UPDATED-PASSWORD PWORD-ERR-2
            RAISE-ERROR PWORD-OK-2.
-           IF RAISE-ERROR > 0 
+           IF RAISE-ERROR > 0
                PERFORM VALIDATE-NEW-PASSWORD
-           ELSE 
+           ELSE IF CHECK-PASSWORD-HISTORY(USER-NAME, UPDATED-PASSWORD)
+             = "FAIL"
+               MOVE "CANNOT REUSE A RECENT PASSWORD" TO PWORD-ERR-2
+               MOVE SPACES TO PWORD-OK-2
+               PERFORM VALIDATE-NEW-PASSWORD
+           ELSE
                PERFORM SECOND-VALIDATION-NEW-PASSWORD
-           END-IF. 
+           END-IF.
 
            SECOND-VALIDATION-NEW-PASSWORD.
            INITIALIZE CONFIRM-NEW-PASSWORD.
@@ -3046,11 +3334,13 @@
            ACCEPT CHANGE-PWORD-FIELD. 
            IF CHANGE-PWORD-CHOICE = "g" OR "G" THEN 
                PERFORM 0120-DISPLAY-MENU
-           ELSE IF CHANGE-PWORD-CHOICE = "s" OR "S" THEN 
-               CALL 'update-password' USING USER-NAME 
+           ELSE IF CHANGE-PWORD-CHOICE = "s" OR "S" THEN
+               CALL 'update-password-history' USING USER-NAME
+                 WS-PASSWORD
+               CALL 'update-password' USING USER-NAME
                UPDATED-PASSWORD
                MOVE 'PASSWORD SUCCESSFULLY UPDATED' TO PWORD-CONFIRM-MSG
-           END-IF. 
+           END-IF.
            
            INITIALIZE CHANGE-PWORD-CHOICE.
            DISPLAY CHANGE-PASSWORD-SCREEN. 
@@ -3122,22 +3412,127 @@
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
            ACCEPT CHANGE-ACNT-FIELD. 
-           IF CHANGE-ACNT-CHOICE = "g" OR "G" THEN 
+           IF CHANGE-ACNT-CHOICE = "g" OR "G" THEN
                PERFORM 0120-DISPLAY-MENU
-           ELSE IF CHANGE-ACNT-CHOICE = "s" OR "S" THEN 
-               CALL 'update-account-num' USING USER-NAME 
-               UPDATED-ACNT
-               MOVE 'ACCOUNT NUMBER SUCCESSFULLY UPDATED' TO 
+           ELSE IF CHANGE-ACNT-CHOICE = "s" OR "S" THEN
+               INITIALIZE WS-CURRENT-ACNT
+               SEARCH WS-USER
+                   WHEN WS-USER-NAME(USER-IDX) = USER-NAME
+                       MOVE WS-ACNT-NUM(USER-IDX) TO WS-CURRENT-ACNT
+               END-SEARCH
+               CALL 'request-account-change' USING USER-NAME
+                 WS-CURRENT-ACNT UPDATED-ACNT
+               MOVE
+                 'ACCOUNT CHANGE SUBMITTED FOR ADMIN CONFIRMATION' TO
                ACNT-CONFIRM-MSG
-           END-IF. 
+           END-IF.
            
            INITIALIZE CHANGE-ACNT-CHOICE.
            DISPLAY CHANGE-ACCOUNT-NUM-SCREEN. 
            DISPLAY PIP-BOY-SCREEN.
            PERFORM 0113-DISPLAY-TIME-USER-INFO.
            ACCEPT CHANGE-ACNT-FIELD.
-           IF CHANGE-ACNT-CHOICE = "g" OR "G" THEN 
+           IF CHANGE-ACNT-CHOICE = "g" OR "G" THEN
                PERFORM 0120-DISPLAY-MENU
-           ELSE 
+           ELSE
                PERFORM 0120-DISPLAY-MENU
-           END-IF. 
+           END-IF.
+
+       0700-FORGOT-PASSWORD SECTION.
+           MOVE SPACES TO RESET-ERR-1.
+           MOVE SPACES TO RESET-ERR-2.
+           MOVE SPACES TO RESET-ERR-3.
+           MOVE SPACES TO RESET-OK-1.
+           MOVE SPACES TO RESET-OK-2.
+           MOVE SPACES TO RESET-OK-3.
+           MOVE SPACES TO RESET-CONFIRM-MSG.
+
+           VALIDATE-RESET-IDENTITY.
+           INITIALIZE RESET-USERNAME.
+           INITIALIZE RESET-ACNT-NUM.
+           INITIALIZE RESET-NEW-PASSWORD.
+           INITIALIZE RESET-CONFIRM-PASSWORD.
+           INITIALIZE RESET-CHOICE.
+           PERFORM 0101-GENERATE-USER-TABLE.
+           DISPLAY FORGOT-PASSWORD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT RESET-USERNAME-FIELD.
+           ACCEPT RESET-ACNT-NUM-FIELD.
+           MOVE 0 TO WS-FOUND.
+           MOVE 1 TO WS-IDX.
+           ADD 1 TO COUNTER.
+           PERFORM UNTIL WS-IDX = COUNTER
+               IF RESET-USERNAME = WS-USER-NAME(WS-IDX) AND
+               RESET-ACNT-NUM = WS-ACNT-NUM(WS-IDX) THEN
+                   MOVE 1 TO WS-FOUND
+               END-IF
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+           IF WS-FOUND = 1 THEN
+               MOVE "IDENTITY VERIFIED" TO RESET-OK-1
+               MOVE SPACES TO RESET-ERR-1
+               PERFORM VALIDATE-NEW-RESET-PASSWORD
+           ELSE
+               MOVE "USERNAME AND ACCOUNT NUMBER DO NOT MATCH" TO
+                 RESET-ERR-1
+               PERFORM VALIDATE-RESET-IDENTITY
+           END-IF.
+
+           VALIDATE-NEW-RESET-PASSWORD.
+           INITIALIZE RESET-NEW-PASSWORD.
+           DISPLAY FORGOT-PASSWORD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT RESET-NEW-PASSWORD-FIELD.
+           CALL 'validate-password' USING RESET-NEW-PASSWORD RESET-ERR-2
+           RAISE-ERROR RESET-OK-2.
+           IF RAISE-ERROR > 0
+               PERFORM VALIDATE-NEW-RESET-PASSWORD
+           ELSE
+               PERFORM SECOND-VALIDATION-RESET-PASSWORD
+           END-IF.
+
+           SECOND-VALIDATION-RESET-PASSWORD.
+           INITIALIZE RESET-CONFIRM-PASSWORD.
+           DISPLAY FORGOT-PASSWORD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT RESET-CONFIRM-PASSWORD-FIELD.
+           IF RESET-NEW-PASSWORD = RESET-CONFIRM-PASSWORD
+               MOVE "PASSWORD MATCH" TO RESET-OK-3
+               MOVE SPACES TO RESET-ERR-3
+           ELSE
+               MOVE "PASSWORDS DO NOT MATCH" TO RESET-ERR-3
+               PERFORM SECOND-VALIDATION-RESET-PASSWORD
+           END-IF.
+
+           DISPLAY FORGOT-PASSWORD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT RESET-PWORD-FIELD.
+           IF RESET-CHOICE = "g" OR "G" THEN
+               PERFORM 0100-DISPLAY-START
+           ELSE IF RESET-CHOICE = "s" OR "S" THEN
+               CALL 'request-password-reset' USING RESET-USERNAME
+                 RESET-ACNT-NUM RESET-NEW-PASSWORD
+               MOVE
+                 'PASSWORD RESET SUBMITTED FOR ADMIN CONFIRMATION' TO
+               RESET-CONFIRM-MSG
+           END-IF.
+
+           INITIALIZE RESET-CHOICE.
+           DISPLAY FORGOT-PASSWORD-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           DISPLAY CONNECTED-SCREEN.
+           ACCEPT RESET-PWORD-FIELD.
+           IF RESET-CHOICE = "g" OR "G" THEN
+               PERFORM 0100-DISPLAY-START
+           ELSE
+               PERFORM 0100-DISPLAY-START
+           END-IF.
