@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+           FUNCTION-ID. CHECK-LOGIN-LOCKOUT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT section.
+           FILE-CONTROL.
+           SELECT F-LOGIN-ATTEMPTS-FILE ASSIGN TO 'login-attempts.dat'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-ATTEMPTS-FILE.
+           01 LOGIN-ATTEMPT.
+              05 LA-USERNAME PIC X(16).
+              05 LA-FAIL-COUNT PIC 99.
+              05 LA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TODAY PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-RESULT PIC X(5).
+
+       PROCEDURE DIVISION USING LS-USERNAME
+           RETURNING LS-RESULT.
+
+           MOVE "FALSE" TO LS-RESULT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT F-LOGIN-ATTEMPTS-FILE
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LOGIN-ATTEMPTS-FILE
+               NOT AT END
+                   IF LS-USERNAME = LA-USERNAME
+                       IF LA-LOCKED-DATE = WS-TODAY
+                           MOVE "TRUE" TO LS-RESULT
+                       END-IF
+                   END-IF
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-LOGIN-ATTEMPTS-FILE.
+
+           END FUNCTION CHECK-LOGIN-LOCKOUT.
