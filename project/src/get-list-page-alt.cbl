@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-list-page-alt.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGE-BOARD-FILE ASSIGN TO "message-board.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGE-BOARD-FILE.
+           01 MESSAGE-BOARD-RECORD.
+               05 MB-ID PIC 999.
+               05 MB-PARENT-ID PIC 999.
+               05 MB-TITLE PIC X(50).
+               05 MB-CONTENT PIC X(300).
+               05 MB-USERNAME PIC X(16).
+               05 MB-DELETED PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 COUNTER PIC 999 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-NUM-FILE-LINES PIC 999.
+           01 LS-LIST-TABLE.
+               05 LS-LIST-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                 LS-NUM-FILE-LINES.
+                   10 LS-LIST-ID PIC 999.
+                   10 LS-LIST-PARENT-ID PIC 999.
+                   10 LS-LIST-TITLE PIC X(50).
+                   10 LS-LIST-CONTENT PIC X(300).
+                   10 LS-LIST-USERNAME PIC X(16).
+                   10 LS-LIST-DELETED PIC X.
+
+       PROCEDURE DIVISION USING LS-NUM-FILE-LINES LS-LIST-TABLE.
+
+           MOVE 0 TO COUNTER.
+           OPEN INPUT F-MESSAGE-BOARD-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGE-BOARD-FILE
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE MB-ID TO LS-LIST-ID(COUNTER)
+                       MOVE MB-PARENT-ID TO LS-LIST-PARENT-ID(COUNTER)
+                       MOVE MB-TITLE TO LS-LIST-TITLE(COUNTER)
+                       MOVE MB-CONTENT TO LS-LIST-CONTENT(COUNTER)
+                       MOVE MB-USERNAME TO LS-LIST-USERNAME(COUNTER)
+                       MOVE MB-DELETED TO LS-LIST-DELETED(COUNTER)
+                       IF MB-DELETED = "Y"
+                           MOVE "[deleted]" TO LS-LIST-TITLE(COUNTER)
+                           MOVE "This message was deleted." TO
+                               LS-LIST-CONTENT(COUNTER)
+                       ELSE IF MB-PARENT-ID > 0
+                           STRING "> " DELIMITED BY SIZE
+                               FUNCTION TRIM(MB-TITLE) DELIMITED BY SIZE
+                               INTO LS-LIST-TITLE(COUNTER)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-MESSAGE-BOARD-FILE.
+
+           CALL 'id-sort' USING LS-LIST-TABLE.
+
+           GOBACK.
