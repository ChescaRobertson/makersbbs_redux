@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+           FUNCTION-ID. CHECK-ADMIN-LOGIN-LOCKOUT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT section.
+           FILE-CONTROL.
+           SELECT F-ADMIN-LOGIN-ATTEMPTS-FILE ASSIGN TO
+            'admin-login-attempts.dat'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ADMIN-LOGIN-ATTEMPTS-FILE.
+           01 ADMIN-LOGIN-ATTEMPT.
+              05 ALA-ADMIN PIC X(16).
+              05 ALA-FAIL-COUNT PIC 99.
+              05 ALA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TODAY PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-ADMIN PIC X(16).
+           01 LS-RESULT PIC X(5).
+
+       PROCEDURE DIVISION USING LS-ADMIN
+           RETURNING LS-RESULT.
+
+           MOVE "FALSE" TO LS-RESULT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT F-ADMIN-LOGIN-ATTEMPTS-FILE
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ADMIN-LOGIN-ATTEMPTS-FILE
+               NOT AT END
+                   IF LS-ADMIN = ALA-ADMIN
+                       IF ALA-LOCKED-DATE = WS-TODAY
+                           MOVE "TRUE" TO LS-RESULT
+                       END-IF
+                   END-IF
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-ADMIN-LOGIN-ATTEMPTS-FILE.
+
+           END FUNCTION CHECK-ADMIN-LOGIN-LOCKOUT.
