@@ -7,36 +7,75 @@
 
            FUNCTION CHECK-BALANCE.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-WEATHER-LOCATIONS-FILE ASSIGN TO
+             'weather-locations.dat'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOC-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+
+           FD F-WEATHER-LOCATIONS-FILE.
+           01 WEATHER-LOCATION-RECORD.
+               05 WL-LOCATION PIC X(20).
+               05 FILLER PIC XX VALUE SPACES.
+               05 WL-SCENARIO PIC 9.
+               05 FILLER PIC X VALUE X'0A'.
+
            WORKING-STORAGE SECTION.
 
            01 COST PIC 999.
            01 UPDATED-BALANCE PIC 999.
+           01 WS-SPEND-REASON PIC X(20) VALUE "WEATHER".
            01 INSUFFICIENT-FUNDS PIC X(20).
            01 USER-INFO-LOGGED-IN PIC X(15) VALUE "Logged in as:".
 
            01 WS-DATETIME.
-              05 WS-FORMATTED-YEAR  PIC  X(4).           
-              05 WS-FORMATTED-MONTH PIC  X(2).          
+              05 WS-FORMATTED-YEAR  PIC  X(4).
+              05 WS-FORMATTED-MONTH PIC  X(2).
               05 WS-FORMATTED-DY    PIC  X(2).
               05 WS-HOURS-MINS.
                   10 WS-FORMATTED-HOUR  PIC  X(2).
-                  10 WS-FORMATTED-MINS  PIC  X(2).                   
-      
+                  10 WS-FORMATTED-MINS  PIC  X(2).
+
            *>----- Weather Variables -----
            01 W1-CHOICE PIC X.
            01 W2-CHOICE PIC X.
            01 W3-CHOICE PIC X.
            01 W4-CHOICE PIC X.
+           01 IF-CHOICE PIC X.
 
            01 SEED PIC 9(8).
            01 ANSWER PIC 99.
-      
+
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-LOC-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-LOC-STATUS PIC XX.
+           01 WS-MEMBER-LOCATION PIC X(20).
+           01 WS-SCENARIO PIC 9 VALUE 0.
+
            LINKAGE SECTION.
            01 USER-INFO-NAME PIC X(16).
            01 USER-INFO-CRED-DISPLAY.
                05 USER-INFO-CR-MESSAGE PIC X(9) VALUE "Credits: ".
                05 USER-INFO-CREDITS PIC 999.
+           01 LS-COST PIC 999.
 
            SCREEN SECTION.
            01 CONNECTED-SCREEN.
@@ -52,6 +91,18 @@
                05 LINE 8 COL 120 PIC X(2) USING WS-FORMATTED-MINS
                    FOREGROUND-COLOR IS 2. 
 
+           01 INSUFFICIENT-FUNDS-SCREEN.
+               05 BLANK SCREEN.
+               05 LINE 8 COLUMN 30 VALUE "Connected to Vault"
+                  UNDERLINE, BLINK
+                  HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 LINE 20 COLUMN 30 PIC X(20) USING INSUFFICIENT-FUNDS
+                  HIGHLIGHT, BLINK, FOREGROUND-COLOR 4.
+               05 LINE 22 COLUMN 30 VALUE "(g) Go back"
+                  HIGHLIGHT, FOREGROUND-COLOR 3.
+               05 IF-CHOICE-FIELD LINE 22 COLUMN 45 PIC X
+                  USING IF-CHOICE.
+
            01 USER-INFO-SCREEN.
                05 LINE 10 COL 30 PIC X(15) USING USER-INFO-LOGGED-IN
                    FOREGROUND-COLOR IS 2.
@@ -528,7 +579,8 @@
 
 
 
-       PROCEDURE DIVISION USING USER-INFO-NAME, USER-INFO-CRED-DISPLAY.
+       PROCEDURE DIVISION USING USER-INFO-NAME, USER-INFO-CRED-DISPLAY,
+           LS-COST.
 
        0113-DISPLAY-TIME-USER-INFO.
            DISPLAY TIME-SCREEN.
@@ -536,19 +588,91 @@
            DISPLAY CONNECTED-SCREEN.
 
        0300-CHECK-WEATHER SECTION.
-           ACCEPT SEED FROM TIME.
-           COMPUTE ANSWER =
-               FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, 10) + 1.
-           IF ANSWER > 0 AND ANSWER <= 3 
-               PERFORM WEATHER-ENVIRONMENT-1
-           ELSE IF ANSWER > 3 AND ANSWER <= 6
-               PERFORM WEATHER-ENVIRONMENT-2
-           ELSE IF ANSWER = 7 OR ANSWER = 8 
-               PERFORM WEATHER-ENVIRONMENT-3
-           ELSE 
-               PERFORM WEATHER-ENVIRONMENT-4
-           END-IF. 
-           
+           MOVE LS-COST TO COST.
+           IF CHECK-BALANCE(COST, USER-INFO-CREDITS) = "FALSE"
+               MOVE "INSUFFICIENT CREDITS" TO INSUFFICIENT-FUNDS
+               PERFORM 0310-INSUFFICIENT-FUNDS
+               GOBACK
+           END-IF.
+           CALL 'deduct-credits' USING USER-INFO-NAME, COST,
+               UPDATED-BALANCE, WS-SPEND-REASON
+           MOVE UPDATED-BALANCE TO USER-INFO-CREDITS.
+
+           PERFORM 0301-LOOKUP-MEMBER-LOCATION.
+           PERFORM 0302-LOOKUP-LOCATION-SCENARIO.
+
+           IF WS-SCENARIO = 0
+               ACCEPT SEED FROM TIME
+               COMPUTE ANSWER =
+                   FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, 10) + 1
+               IF ANSWER > 0 AND ANSWER <= 3
+                   MOVE 1 TO WS-SCENARIO
+               ELSE IF ANSWER > 3 AND ANSWER <= 6
+                   MOVE 2 TO WS-SCENARIO
+               ELSE IF ANSWER = 7 OR ANSWER = 8
+                   MOVE 3 TO WS-SCENARIO
+               ELSE
+                   MOVE 4 TO WS-SCENARIO
+               END-IF
+           END-IF.
+
+           EVALUATE WS-SCENARIO
+               WHEN 1
+                   PERFORM WEATHER-ENVIRONMENT-1
+               WHEN 2
+                   PERFORM WEATHER-ENVIRONMENT-2
+               WHEN 3
+                   PERFORM WEATHER-ENVIRONMENT-3
+               WHEN OTHER
+                   PERFORM WEATHER-ENVIRONMENT-4
+           END-EVALUATE.
+
+           0310-INSUFFICIENT-FUNDS.
+           INITIALIZE IF-CHOICE.
+           DISPLAY INSUFFICIENT-FUNDS-SCREEN.
+           DISPLAY PIP-BOY-SCREEN.
+           PERFORM 0113-DISPLAY-TIME-USER-INFO.
+           ACCEPT IF-CHOICE-FIELD.
+           IF IF-CHOICE NOT = 'g' AND IF-CHOICE NOT = 'G'
+               PERFORM 0310-INSUFFICIENT-FUNDS
+           END-IF.
+
+           0301-LOOKUP-MEMBER-LOCATION.
+           MOVE SPACES TO WS-MEMBER-LOCATION.
+           MOVE 0 TO WS-USER-FILE-IS-ENDED.
+           OPEN INPUT F-USERS-FILE.
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                   NOT AT END
+                       IF USERNAME = USER-INFO-NAME
+                           MOVE USER-LOCATION TO WS-MEMBER-LOCATION
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+           0302-LOOKUP-LOCATION-SCENARIO.
+           MOVE 0 TO WS-SCENARIO.
+           IF WS-MEMBER-LOCATION NOT = SPACES
+               MOVE 0 TO WS-LOC-FILE-IS-ENDED
+               OPEN INPUT F-WEATHER-LOCATIONS-FILE
+               IF WS-LOC-STATUS = "00"
+                   PERFORM UNTIL WS-LOC-FILE-IS-ENDED = 1
+                       READ F-WEATHER-LOCATIONS-FILE
+                           NOT AT END
+                               IF WL-LOCATION = WS-MEMBER-LOCATION
+                                   MOVE WL-SCENARIO TO WS-SCENARIO
+                               END-IF
+                           AT END
+                               MOVE 1 TO WS-LOC-FILE-IS-ENDED
+                       END-READ
+                   END-PERFORM
+                   CLOSE F-WEATHER-LOCATIONS-FILE
+               END-IF
+           END-IF.
+
            WEATHER-ENVIRONMENT-1.
            INITIALIZE W1-CHOICE.
            DISPLAY WEATHER-SCREEN-1.
