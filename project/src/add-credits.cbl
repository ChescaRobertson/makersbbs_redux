@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. add-credits.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+            SELECT F-USERS-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS SEQUENTIAL.
+            SELECT F-CREDIT-LOG-FILE ASSIGN TO "credit-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-ACNT-NUM PIC X(8).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-CREDIT PIC 999.
+              05 USER-CREDIT-LIMIT PIC 9(4).
+              05 FILLER PIC XX VALUE SPACES.
+              05 USER-LOCATION PIC X(20).
+              05 USER-LAST-ACTIVITY PIC X(8).
+              05 USER-ARCHIVED PIC X.
+              05 FILLER PIC X VALUE X'0A'.
+
+           FD F-CREDIT-LOG-FILE.
+           01 CREDIT-LOG-RECORD.
+              05 CL-USERNAME PIC X(16).
+              05 CL-REASON PIC X(20).
+              05 CL-AMOUNT PIC 999.
+              05 CL-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-USER-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-NEW-BALANCE PIC 9(4).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-AMOUNT PIC 999.
+           01 LS-REASON PIC X(20).
+           01 LS-UPDATED-BALANCE PIC 999.
+
+           PROCEDURE DIVISION USING LS-USERNAME, LS-AMOUNT, LS-REASON,
+           LS-UPDATED-BALANCE.
+
+           OPEN I-O F-USERS-FILE.
+           PERFORM UNTIL WS-USER-FILE-IS-ENDED = 1
+               READ F-USERS-FILE
+                  NOT AT END
+                    IF LS-USERNAME = USERNAME
+                       COMPUTE WS-NEW-BALANCE = USER-CREDIT + LS-AMOUNT
+                       IF WS-NEW-BALANCE > 999
+                           MOVE 999 TO USER-CREDIT
+                       ELSE
+                           MOVE WS-NEW-BALANCE TO USER-CREDIT
+                       END-IF
+                       MOVE USER-CREDIT TO LS-UPDATED-BALANCE
+                       REWRITE USERS FROM USERS
+                       PERFORM 0010-LOG-CREDIT
+                     END-IF
+                  AT END
+                   MOVE 1 TO WS-USER-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-USERS-FILE.
+
+       0010-LOG-CREDIT.
+           OPEN EXTEND F-CREDIT-LOG-FILE.
+           MOVE LS-USERNAME TO CL-USERNAME.
+           MOVE LS-REASON TO CL-REASON.
+           MOVE LS-AMOUNT TO CL-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CL-DATE.
+           WRITE CREDIT-LOG-RECORD.
+           CLOSE F-CREDIT-LOG-FILE.
